@@ -0,0 +1,13 @@
+      * -------------------------------------------------------------- *
+      * LAYOUT DEL HISTORICO MENSUAL DE PLANTILLA Y NOMINA (24         *
+      * CARACTERES). CADA CORRIDA DE PROGSORT AGREGA UN REGISTRO CON   *
+      * EL TOTAL DE EMPLEADOS IMPRESOS Y LA SUMA DE SALARIOS DEL DIA;  *
+      * PROGTEND SE QUEDA SOLO CON EL ULTIMO REGISTRO DE CADA MES PARA *
+      * ARMAR LA TENDENCIA DE LOS ULTIMOS 12 MESES.                    *
+      * -------------------------------------------------------------- *
+       01  REG-HISTMES.
+           05 HM-ANIO             PIC 9(04).
+           05 HM-MES              PIC 9(02).
+           05 HM-DIA              PIC 9(02).
+           05 HM-EMPLEADOS        PIC 9(05).
+           05 HM-SALARIOS         PIC 9(09)V99.
