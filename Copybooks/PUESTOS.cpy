@@ -0,0 +1,8 @@
+      * -------------------------------------------------------------- *
+      * LAYOUT DEL REGISTRO DE LA TABLA DE PUESTOS (22 CARACTERES).    *
+      * EL ARCHIVO TABPUESTO DEBE VENIR ORDENADO ASCENDENTE POR        *
+      * PUE-CODIGO PARA QUE SEARCH ALL LO PUEDA LOCALIZAR.             *
+      * -------------------------------------------------------------- *
+       01  REG-PUESTOS.
+           05 PUE-CODIGO          PIC 9(02).
+           05 PUE-DESCRIPCION     PIC X(20).
