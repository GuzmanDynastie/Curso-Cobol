@@ -0,0 +1,37 @@
+      * -------------------------------------------------------------- *
+      * LAYOUT DEL REGISTRO MAESTRO DE EMPLEADOS (58 CARACTERES).      *
+      * COMPARTIDO POR TODOS LOS PROGRAMAS QUE LEEN O ACTUALIZAN       *
+      * EL ARCHIVO EMPLEADOS, PARA QUE UN CAMBIO DE LAYOUT SE HAGA     *
+      * EN UN SOLO LUGAR.                                              *
+      * -------------------------------------------------------------- *
+       01  REG-EMPLEADOS.
+           05 NUMERO-EMP          PIC 9(05).
+           05 NOMBRE-EMP          PIC X(30).
+           05 NOMBRE-EMP-PARTES REDEFINES NOMBRE-EMP.
+              10 APE-PATERNO-EMP  PIC X(12).
+              10 APE-MATERNO-EMP  PIC X(10).
+              10 NOM-PILA-EMP     PIC X(08).
+           05 STATUS-EMP          PIC 9(01).
+           05 DEPTO-EMP           PIC 9(03).
+           05 PUESTO-EMP          PIC 9(02).
+           05 SALARIO-EMP         PIC 9(07)V99.
+           05 FECHA-BAJA-EMP.
+              10 ANIO-BAJA-EMP    PIC 9(04).
+              10 MES-BAJA-EMP     PIC 9(02).
+              10 DIA-BAJA-EMP     PIC 9(02).
+
+      * -------------------------------------------------------------- *
+      * VISTA DE CONTROL PARA LOS ENCABEZADOS/SUMARIOS QUE AHORA       *
+      * TRAEN LOS ARCHIVOS DE ENTRADA EMPLEADOS: EL PRIMER REGISTRO    *
+      * DEL ARCHIVO ES UN ENCABEZADO (NUMERO-EMP EN CEROS) Y EL        *
+      * ULTIMO ES UN SUMARIO (NUMERO-EMP EN NUEVES) CON EL TOTAL DE    *
+      * DETALLE GRABADOS, PARA QUE QUIEN LO LEE PUEDA CUADRAR CONTEO   *
+      * CONTRA CONTEO. NINGUN NUMERO DE EMPLEADO VALIDO ES 00000 O     *
+      * 99999, ASI QUE AMBOS VALORES QUEDAN LIBRES COMO CENTINELAS.    *
+      * -------------------------------------------------------------- *
+       01  REG-EMPLEADOS-CTRL REDEFINES REG-EMPLEADOS.
+           05 CTRL-INDICADOR      PIC 9(05).
+              88 CTRL-ES-ENCABEZADO VALUE 00000.
+              88 CTRL-ES-SUMARIO    VALUE 99999.
+           05 CTRL-TOTAL-REGISTROS PIC 9(05).
+           05 FILLER               PIC X(48).
