@@ -0,0 +1,35 @@
+      ******************************************************************
+      * DCLGEN TABLE(EMPLEADOS)                                       *
+      *        LIBRARY(CCAP.COBOL.COPYLIB(DB2EMPLE))                  *
+      *        LANGUAGE(COBOL)                                        *
+      *        QUOTE                                                  *
+      *        APOST                                                  *
+      * ... IS THE DEFAULT FOR THE DCLGEN COMMAND                     *
+      * DCLGEN DOES NOT GENERATE DDL THAT REFLECTS ANY                *
+      *        DELETE RULE FOR FOREIGN KEYS.                          *
+      * TABLE HAS TEXT COLUMNS AND/OR SPACE PADDED FIELDS - DCLGEN     *
+      *        DOES NOT GENERATE APPROPRIATE CODE TO PAD THEM.        *
+      ******************************************************************
+       EXEC SQL DECLARE EMPLEADOS TABLE
+       ( EMP_NUM                        DECIMAL(5, 0) NOT NULL,
+         EMP_NOM                        CHAR(30) NOT NULL,
+         EMP_STATUS                     DECIMAL(1, 0) NOT NULL,
+         EMP_DEPTO                      DECIMAL(3, 0) NOT NULL,
+         EMP_PUESTO                     DECIMAL(2, 0) NOT NULL,
+         EMP_SALARIO                    DECIMAL(9, 2) NOT NULL
+       ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE EMPLEADOS                         *
+      ******************************************************************
+       01  DCLEMPLE.
+      ******************************************************************
+      *
+           10 EMP-NUM                   PIC S9(5)      COMP-3.
+           10 EMP-NOM                   PIC X(30).
+           10 EMP-STATUS                PIC S9(1)      COMP-3.
+           10 EMP-DEPTO                 PIC S9(3)      COMP-3.
+           10 EMP-PUESTO                PIC S9(2)      COMP-3.
+           10 EMP-SALARIO               PIC S9(7)V9(2) COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
