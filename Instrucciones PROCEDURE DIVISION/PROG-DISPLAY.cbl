@@ -7,6 +7,10 @@
        SECURITY.                  NO ES CONFIDENCIAL.
       * -------------------------------------------------------------- *
       * DISPLAY: MUESTRA INFORMACION EN LA PANTALLA O EN REPORTE       *
+      *                                                                 *
+      * LA CUENTA QUE SE TECLEA SE VALIDA CONTRA EL MAESTRO DE         *
+      * EMPLEADOS, PARA NO SEGUIR MOSTRANDO DATOS DE UNA CUENTA QUE    *
+      * NO EXISTE.                                                     *
       * -------------------------------------------------------------- *
 
        ENVIRONMENT DIVISION.
@@ -16,30 +20,42 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT EMPLEADOS    ASSIGN TO UT-S-EMPLEADOS
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS DYNAMIC
+                               RECORD KEY IS NUMERO-EMP
+                               FILE STATUS IS WS-STATUS-ARCHIVO.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLEADOS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS REG-EMPLEADOS.
+           COPY EMPLEADOS.
 
        WORKING-STORAGE SECTION.
        01  WS-AREAS-A-USAR.
            05 WS-CUENTA           PIC 9(05).
-           05 WS-FECHA            PIC 9(06).
+           05 WS-FECHA            PIC 9(08).
            05 WS-DIAS-TRANSCURRIDOS.
-              10 WS-ANIO          PIC 9(02).
+              10 WS-ANIO          PIC 9(04).
               10 WS-DIAS          PIC 9(03).
            05 WS-DIA-SEMANA       PIC 9(01).
            05 WS-HORA             PIC 9(08).
+           05 WS-STATUS-ARCHIVO   PIC X(02)    VALUE "00".
+              88 ARCHIVO-OK             VALUE "00".
 
        PROCEDURE DIVISION.
        010-RAIZ.
            DISPLAY "TECLEE EL NUMERO DE CUENTA:"
            ACCEPT WS-CUENTA
-           DISPLAY "LA CUENTA ES: "WS-CUENTA
+           PERFORM 015-VALIDA-CUENTA THRU 015-FIN
            DISPLAY " "
-           ACCEPT WS-FECHA FROM DATE
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD
            DISPLAY "LA FECHA DEL DIA ES: " WS-FECHA
            DISPLAY " "
-           ACCEPT WS-DIAS-TRANSCURRIDOS FROM DAY
+           ACCEPT WS-DIAS-TRANSCURRIDOS FROM DAY YYYYDDD
            DISPLAY "LOS DIAS TRANSCURRIDOS SON: " WS-DIAS-TRANSCURRIDOS
            DISPLAY " "
            ACCEPT WS-DIA-SEMANA FROM DAY-OF-WEEK
@@ -48,3 +64,22 @@
            ACCEPT WS-HORA FROM TIME
            DISPLAY "LA HORA ES DEL DIA ES: " WS-HORA
            GOBACK.
+
+       015-VALIDA-CUENTA.
+           OPEN INPUT EMPLEADOS
+           IF NOT ARCHIVO-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR EMPLEADOS, STATUS: "
+                          WS-STATUS-ARCHIVO
+                  GOBACK
+           END-IF
+           MOVE WS-CUENTA TO NUMERO-EMP
+           READ EMPLEADOS
+              INVALID KEY
+                 DISPLAY "LA CUENTA " WS-CUENTA " NO EXISTE"
+              NOT INVALID KEY
+                 DISPLAY "LA CUENTA ES: " WS-CUENTA
+                 DISPLAY "NOMBRE: " NOMBRE-EMP
+           END-READ
+           CLOSE EMPLEADOS.
+       015-FIN.  EXIT.
