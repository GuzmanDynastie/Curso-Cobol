@@ -8,6 +8,11 @@
       * ------------------------------------------------------------- *
       * COMPUTE: NOS PERMITE REALIZAR OPERACIONES ALGEBRAICAS         *
       *          UTILIZANDO OPERADORES ARITMETICOS (+, -, *, /, **)   *
+      *                                                                *
+      * CONVERTIDO EN SUBPROGRAMA DE BONO/COMISION, PARA QUE           *
+      * CUALQUIER PROGRAMA PUEDA CALCULARLO POR CALL EN LUGAR DE       *
+      * DUPLICAR LA FORMULA. PROTEGIDO CON ON SIZE ERROR PARA QUE UN   *
+      * DESBORDAMIENTO NO TRUENE EL PROGRAMA QUE LO INVOCA.            *
       * ------------------------------------------------------------- *
 
        ENVIRONMENT DIVISION.
@@ -23,21 +28,46 @@
 
        WORKING-STORAGE SECTION.
        01  WS-AREAS-A-USAR.
-           05 WS-CAMPO-01         PIC 9(03)  VALUE 20.
-           05 WS-CAMPO-02         PIC 9(03)  VALUE 8.
-           05 WS-CAMPO-03         PIC S9(03) VALUE ZEROS.
+           05 WS-COMISION          PIC 9(07)V99.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LK-PARAMETROS-BONO.
+           05 LK-SALARIO-BASE      PIC 9(07)V99.
+           05 LK-PORCENTAJE-BONO   PIC 9(02)V99.
+           05 LK-VENTAS            PIC 9(07)V99.
+           05 LK-PORCENTAJE-COMIS  PIC 9(02)V99.
+           05 LK-BONO              PIC 9(07)V99.
+           05 LK-STATUS-BONO       PIC X(01).
+              88 BONO-OK                 VALUE "S".
+              88 BONO-DESBORDO            VALUE "N".
+
+       PROCEDURE DIVISION USING LK-PARAMETROS-BONO.
        010-RAIZ.
-           COMPUTE WS-CAMPO-03 = WS-CAMPO-01 - WS-CAMPO-02
-           DISPLAY "CAMPO-03: " WS-CAMPO-03
+           MOVE "S" TO LK-STATUS-BONO
+           MOVE ZEROS TO LK-BONO WS-COMISION
+
+           COMPUTE LK-BONO = LK-SALARIO-BASE * LK-PORCENTAJE-BONO / 100
+                   ON SIZE ERROR
+                      MOVE "N" TO LK-STATUS-BONO
+                      MOVE ZEROS TO LK-BONO
+           END-COMPUTE
 
-           COMPUTE WS-CAMPO-03 = WS-CAMPO-01 * WS-CAMPO-02                                                                                                                             C
-           DISPLAY "CAMPO-03: " WS-CAMPO-03
+           IF BONO-OK
+              THEN
+                  COMPUTE WS-COMISION =
+                          LK-VENTAS * LK-PORCENTAJE-COMIS / 100
+                          ON SIZE ERROR
+                             MOVE "N" TO LK-STATUS-BONO
+                             MOVE ZEROS TO WS-COMISION
+                  END-COMPUTE
+           END-IF
 
-           COMPUTE WS-CAMPO-03 = WS-CAMPO-02 ** 3                                                                                                                           C
-           DISPLAY "CAMPO-03: " WS-CAMPO-03
+           IF BONO-OK
+              THEN
+                  ADD WS-COMISION TO LK-BONO
+                      ON SIZE ERROR
+                         MOVE "N" TO LK-STATUS-BONO
+                         MOVE ZEROS TO LK-BONO
+           END-IF
 
-           COMPUTE WS-CAMPO-03 = (WS-CAMPO-01 + WS-CAMPO-02) / 4                                                                                                                      C
-           DISPLAY "CAMPO-03: " WS-CAMPO-03
            GOBACK.
