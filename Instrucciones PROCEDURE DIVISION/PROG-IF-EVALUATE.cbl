@@ -26,6 +26,16 @@
            05 WS-OPCION-MENU       PIC X(01).
            05 WS-RESULTADO         PIC X(09).
 
+       01  WS-PARAMETROS-MENU.
+           05 WS-MENU-OPCION       PIC X(01).
+           05 WS-MENU-USUARIO      PIC X(08)    VALUE "DEMO".
+           05 WS-MENU-RESULTADO    PIC X(09).
+           05 WS-MENU-NUMERO-EMP   PIC 9(05)    VALUE ZEROS.
+           05 WS-MENU-MODO         PIC X(01)    VALUE "M".
+           05 WS-STATUS-MENU       PIC X(01).
+              88 MENU-OK                 VALUE "S".
+              88 MENU-ERROR              VALUE "N".
+
        PROCEDURE DIVISION.
        010-RAIZ.
            DISPLAY "DIGITE LA OPCION"
@@ -68,5 +78,15 @@
                END-IF
            END-IF
 
-           DISPLAY "LA OPCION DEL MENU CON IF ES: " WS-RESULTADO.
+           DISPLAY "LA OPCION DEL MENU CON IF ES: " WS-RESULTADO
+
+           MOVE WS-OPCION-MENU TO WS-MENU-OPCION
+           CALL "PROGMENU" USING WS-PARAMETROS-MENU
+           IF MENU-OK
+              THEN
+                  DISPLAY "LA OPCION DEL MENU CON PROGMENU ES: "
+                          WS-MENU-RESULTADO
+              ELSE
+                  DISPLAY "LA OPCION DEL MENU CON PROGMENU ES: ERROR"
+           END-IF.
            GOBACK.
