@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGMENU.
+       AUTHOR.                    EMMANUEL GUZMAN.
+       INSTALLATION.              CENTRO DE CAPACITACION.
+       DATE-WRITTEN.              15/12/24.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * SUBPROGRAMA UNICO DE DESPACHO DE MENU. TRADUCE LA OPCION       *
+      * DIGITADA POR EL OPERADOR (NUMERICA O ALFABETICA) AL NOMBRE     *
+      * DE LA ACCION CORRESPONDIENTE, PARA QUE ALTA/BAJA/CAMBIO/       *
+      * RETIRO SE VALIDEN IGUAL EN CUALQUIER PROGRAMA QUE LOS USE, Y   *
+      * DEJA UN REGISTRO DE AUDITORIA (FECHA, HORA, USUARIO, OPCION Y  *
+      * RESULTADO) DE CADA OPCION SELECCIONADA.                        *
+      *                                                                *
+      * ADEMAS DE AUDITAR LA SELECCION DEL MENU (MODO "M"), EL MISMO   *
+      * SUBPROGRAMA SE USA EN MODO "T" PARA DEJAR UN SEGUNDO REGISTRO  *
+      * DE AUDITORIA CON EL RESULTADO REAL DE CADA TRANSACCION DE      *
+      * ALTA/BAJA/CAMBIO/RETIRO CONTRA EL MAESTRO DE EMPLEADOS (NUMERO *
+      * DE EMPLEADO AFECTADO Y RESULTADO), YA QUE EL REGISTRO DE MODO  *
+      * "M" SOLO AUDITA QUE LA OPCION DIGITADA FUE VALIDA.             *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA    ASSIGN TO UT-S-AUDITORIA
+                               FILE STATUS IS WS-STATUS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 40 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-AUDITORIA.
+       01  REG-AUDITORIA.
+           05 AUD-FECHA           PIC 9(08).
+           05 AUD-HORA            PIC 9(08).
+           05 AUD-USUARIO         PIC X(08).
+           05 AUD-OPCION          PIC X(01).
+           05 AUD-RESULTADO       PIC X(09).
+           05 AUD-NUMERO-EMP      PIC 9(05).
+           05 AUD-MODO            PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-STATUS-AUDITORIA PIC X(02)    VALUE "00".
+              88 AUDITORIA-OK           VALUE "00" "05".
+           05 WS-HORA-AUD          PIC 9(08).
+
+       LINKAGE SECTION.
+       01  LK-PARAMETROS-MENU.
+           05 LK-OPCION-MENU       PIC X(01).
+           05 LK-USUARIO           PIC X(08).
+           05 LK-RESULTADO         PIC X(09).
+           05 LK-NUMERO-EMP        PIC 9(05).
+           05 LK-MODO-AUDITORIA    PIC X(01).
+              88 MODO-VALIDA-OPCION     VALUE "M".
+              88 MODO-REGISTRA-TRANS    VALUE "T".
+           05 LK-STATUS-MENU       PIC X(01).
+              88 MENU-OK                 VALUE "S".
+              88 MENU-ERROR              VALUE "N".
+
+       PROCEDURE DIVISION USING LK-PARAMETROS-MENU.
+       010-RAIZ.
+           IF MODO-REGISTRA-TRANS
+              THEN
+                  CONTINUE
+              ELSE
+                  PERFORM 020-DETERMINA-OPCION THRU 020-FIN
+           END-IF
+           PERFORM 030-GRABA-AUDITORIA  THRU 030-FIN
+           GOBACK.
+
+       020-DETERMINA-OPCION.
+           EVALUATE LK-OPCION-MENU
+              WHEN "1"
+              WHEN "A"
+                 MOVE "ALTA"      TO LK-RESULTADO
+                 SET MENU-OK  TO TRUE
+              WHEN "2"
+              WHEN "B"
+                 MOVE "BAJA"      TO LK-RESULTADO
+                 SET MENU-OK  TO TRUE
+              WHEN "3"
+              WHEN "C"
+                 MOVE "CAMBIO"    TO LK-RESULTADO
+                 SET MENU-OK  TO TRUE
+              WHEN "4"
+                 MOVE "RETIRO"    TO LK-RESULTADO
+                 SET MENU-OK  TO TRUE
+              WHEN OTHER
+                 MOVE "ERROR"     TO LK-RESULTADO
+                 SET MENU-ERROR TO TRUE
+           END-EVALUATE.
+       020-FIN.  EXIT.
+
+       030-GRABA-AUDITORIA.
+           OPEN EXTEND AUDITORIA
+           IF NOT AUDITORIA-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR AUDITORIA, STATUS: "
+                          WS-STATUS-AUDITORIA
+              ELSE
+                  ACCEPT AUD-FECHA       FROM DATE YYYYMMDD
+                  ACCEPT WS-HORA-AUD     FROM TIME
+                  MOVE WS-HORA-AUD       TO AUD-HORA
+                  MOVE LK-USUARIO        TO AUD-USUARIO
+                  MOVE LK-OPCION-MENU    TO AUD-OPCION
+                  MOVE LK-RESULTADO      TO AUD-RESULTADO
+                  MOVE LK-NUMERO-EMP     TO AUD-NUMERO-EMP
+                  MOVE LK-MODO-AUDITORIA TO AUD-MODO
+                  WRITE REG-AUDITORIA
+                  CLOSE AUDITORIA
+           END-IF.
+       030-FIN.  EXIT.
