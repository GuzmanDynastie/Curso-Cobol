@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.                PROGPBAS.
+       PROGRAM-ID.                PROGMANT.
        AUTHOR.                    EMMANUEL GUZMAN.
        INSTALLATION.              CENTRO DE CAPACITACION.
        DATE-WRITTEN.              13/12/24.
@@ -8,6 +8,10 @@
       * -------------------------------------------------------------- *
       * GO TO DEPENDING ON: TRANSFIERE EL CONTROL A UNA SERIE DE       *
       *                     RUTINAS DEPENDIENDO DE UN CAMPO.           *
+      *                                                                *
+      * MANTENIMIENTO DE EMPLEADOS (ALTA/BAJA/CAMBIO/RETIRO) CONTRA    *
+      * EL ARCHIVO MAESTRO DE EMPLEADOS, ACCESADO DE FORMA DIRECTA     *
+      * POR NUMERO DE EMPLEADO.                                        *
       * -------------------------------------------------------------- *
 
        ENVIRONMENT DIVISION.
@@ -15,37 +19,203 @@
        SOURCE-COMPUTER.           IBM-3083.
        OBJECT-COMPUTER.           IBM-3083.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS    ASSIGN TO UT-S-EMPLEADOS
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS DYNAMIC
+                               RECORD KEY IS NUMERO-EMP
+                               FILE STATUS IS WS-STATUS-ARCHIVO.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLEADOS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS REG-EMPLEADOS.
+           COPY EMPLEADOS.
 
        WORKING-STORAGE SECTION.
        01  WS-AREAS-A-USAR.
            05 WS-OPCION-MENU      PIC 9(01).
+           05 WS-USUARIO           PIC X(08).
+           05 WS-STATUS-ARCHIVO   PIC X(02)    VALUE "00".
+              88 ARCHIVO-OK             VALUE "00".
+              88 ARCHIVO-NO-ENCONTRADO  VALUE "23".
+              88 ARCHIVO-YA-EXISTE      VALUE "22".
+
+       01  WS-PARAMETROS-BONO.
+           05 WS-SALARIO-BASE      PIC 9(07)V99.
+           05 WS-PORCENTAJE-BONO   PIC 9(02)V99  VALUE 10.
+           05 WS-VENTAS            PIC 9(07)V99  VALUE ZEROS.
+           05 WS-PORCENTAJE-COMIS  PIC 9(02)V99  VALUE ZEROS.
+           05 WS-BONO              PIC 9(07)V99.
+           05 WS-STATUS-BONO       PIC X(01).
+              88 BONO-OK                  VALUE "S".
+
+       01  WS-PARAMETROS-MENU.
+           05 WS-MENU-OPCION       PIC X(01).
+           05 WS-MENU-USUARIO      PIC X(08).
+           05 WS-MENU-RESULTADO    PIC X(09).
+           05 WS-MENU-NUMERO-EMP   PIC 9(05)    VALUE ZEROS.
+           05 WS-MENU-MODO         PIC X(01)    VALUE "M".
+              88 MODO-VALIDA-OPCION     VALUE "M".
+              88 MODO-REGISTRA-TRANS    VALUE "T".
+           05 WS-STATUS-MENU       PIC X(01).
+              88 MENU-OK                 VALUE "S".
+              88 MENU-ERROR              VALUE "N".
+
+       01  WS-FECHA-HOY.
+           05 WS-ANIO-HOY          PIC 9(04).
+           05 WS-MES-HOY           PIC 9(02).
+           05 WS-DIA-HOY           PIC 9(02).
 
        PROCEDURE DIVISION.
        000-RAIZ.
+           PERFORM 005-ABRE-ARCHIVO
+           DISPLAY "CLAVE DE OPERADOR: "
+           ACCEPT WS-USUARIO
            DISPLAY "DIGITE LA OPCION (1-4)"
            ACCEPT WS-OPCION-MENU
+           MOVE WS-OPCION-MENU TO WS-MENU-OPCION
+           MOVE WS-USUARIO     TO WS-MENU-USUARIO
+           CALL "PROGMENU" USING WS-PARAMETROS-MENU
+           IF MENU-ERROR
+              THEN
+                  DISPLAY "OPCION INVALIDA"
+                  PERFORM 900-CIERRA-ARCHIVO
+                  GOBACK
+           END-IF
            GO TO 010-ALTA
                  020-BAJA
                  030-CAMBIO
                  040-RETIRO
            DEPENDING ON WS-OPCION-MENU
            DISPLAY "OPCION INVALIDA"
+           PERFORM 900-CIERRA-ARCHIVO
            GOBACK.
 
+       005-ABRE-ARCHIVO.
+           OPEN I-O EMPLEADOS
+           IF NOT ARCHIVO-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR EMPLEADOS, STATUS: "
+                          WS-STATUS-ARCHIVO
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+           END-IF.
+
+       900-CIERRA-ARCHIVO.
+           CLOSE EMPLEADOS.
+
+       910-GRABA-AUDITORIA-TRANS.
+      * SEGUNDO REGISTRO DE AUDITORIA POR TRANSACCION, CON EL NUMERO
+      * DE EMPLEADO AFECTADO Y EL RESULTADO REAL CONTRA EL MAESTRO
+      * (DISTINTO DEL REGISTRO QUE PROGMENU YA DEJO AL VALIDAR LA
+      * OPCION DIGITADA EN 000-RAIZ).
+           MOVE NUMERO-EMP          TO WS-MENU-NUMERO-EMP
+           SET MODO-REGISTRA-TRANS TO TRUE
+           CALL "PROGMENU" USING WS-PARAMETROS-MENU.
+
        010-ALTA.
-           DISPLAY "LA OPCION DEL MENU ES ALTA"
+           DISPLAY "ALTA DE EMPLEADO"
+           DISPLAY "NUMERO DE EMPLEADO: "
+           ACCEPT NUMERO-EMP
+           READ EMPLEADOS
+              INVALID KEY
+                 DISPLAY "APELLIDO PATERNO: "
+                 ACCEPT APE-PATERNO-EMP
+                 DISPLAY "APELLIDO MATERNO: "
+                 ACCEPT APE-MATERNO-EMP
+                 DISPLAY "NOMBRE(S): "
+                 ACCEPT NOM-PILA-EMP
+                 DISPLAY "DEPARTAMENTO: "
+                 ACCEPT DEPTO-EMP
+                 DISPLAY "PUESTO: "
+                 ACCEPT PUESTO-EMP
+                 DISPLAY "SALARIO: "
+                 ACCEPT SALARIO-EMP
+                 MOVE 1 TO STATUS-EMP
+                 MOVE ZEROS TO FECHA-BAJA-EMP
+                 WRITE REG-EMPLEADOS
+                 MOVE SALARIO-EMP TO WS-SALARIO-BASE
+                 CALL "PROGCOMP" USING WS-PARAMETROS-BONO
+                 IF BONO-OK
+                    THEN
+                       DISPLAY "BONO DE CONTRATACION: " WS-BONO
+                    ELSE
+                       DISPLAY "NO SE PUDO CALCULAR EL BONO"
+                 END-IF
+                 MOVE "ALTA OK"   TO WS-MENU-RESULTADO
+              NOT INVALID KEY
+                 DISPLAY "YA EXISTE UN EMPLEADO CON ESE NUMERO"
+                 MOVE "ALTA DUPL" TO WS-MENU-RESULTADO
+           END-READ
+           PERFORM 910-GRABA-AUDITORIA-TRANS
+           PERFORM 900-CIERRA-ARCHIVO
            GOBACK.
 
        020-BAJA.
-           DISPLAY "LA OPCION DEL MENU ES BAJA"
+           DISPLAY "BAJA (INACTIVACION) DE EMPLEADO"
+           DISPLAY "NUMERO DE EMPLEADO: "
+           ACCEPT NUMERO-EMP
+           READ EMPLEADOS
+              INVALID KEY
+                 DISPLAY "NO EXISTE UN EMPLEADO CON ESE NUMERO"
+                 MOVE "BAJA NOEX" TO WS-MENU-RESULTADO
+              NOT INVALID KEY
+                 MOVE 0 TO STATUS-EMP
+                 ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+                 MOVE WS-ANIO-HOY TO ANIO-BAJA-EMP
+                 MOVE WS-MES-HOY  TO MES-BAJA-EMP
+                 MOVE WS-DIA-HOY  TO DIA-BAJA-EMP
+                 REWRITE REG-EMPLEADOS
+                 MOVE "BAJA OK"   TO WS-MENU-RESULTADO
+           END-READ
+           PERFORM 910-GRABA-AUDITORIA-TRANS
+           PERFORM 900-CIERRA-ARCHIVO
            GOBACK.
 
        030-CAMBIO.
-           DISPLAY "LA OPCION DEL MENU ES CAMBIO"
+           DISPLAY "CAMBIO DE DATOS DE EMPLEADO"
+           DISPLAY "NUMERO DE EMPLEADO: "
+           ACCEPT NUMERO-EMP
+           READ EMPLEADOS
+              INVALID KEY
+                 DISPLAY "NO EXISTE UN EMPLEADO CON ESE NUMERO"
+                 MOVE "CAMB NOEX" TO WS-MENU-RESULTADO
+              NOT INVALID KEY
+                 DISPLAY "APELLIDO PATERNO (" APE-PATERNO-EMP "): "
+                 ACCEPT APE-PATERNO-EMP
+                 DISPLAY "APELLIDO MATERNO (" APE-MATERNO-EMP "): "
+                 ACCEPT APE-MATERNO-EMP
+                 DISPLAY "NOMBRE(S) (" NOM-PILA-EMP "): "
+                 ACCEPT NOM-PILA-EMP
+                 DISPLAY "DEPARTAMENTO (" DEPTO-EMP "): "
+                 ACCEPT DEPTO-EMP
+                 DISPLAY "PUESTO (" PUESTO-EMP "): "
+                 ACCEPT PUESTO-EMP
+                 DISPLAY "SALARIO (" SALARIO-EMP "): "
+                 ACCEPT SALARIO-EMP
+                 REWRITE REG-EMPLEADOS
+                 MOVE "CAMBIO OK" TO WS-MENU-RESULTADO
+           END-READ
+           PERFORM 910-GRABA-AUDITORIA-TRANS
+           PERFORM 900-CIERRA-ARCHIVO
            GOBACK.
 
        040-RETIRO.
-           DISPLAY "LA OPCION DEL MENU ES RETIRO"
+           DISPLAY "RETIRO (BORRADO) DE EMPLEADO"
+           DISPLAY "NUMERO DE EMPLEADO: "
+           ACCEPT NUMERO-EMP
+           READ EMPLEADOS
+              INVALID KEY
+                 DISPLAY "NO EXISTE UN EMPLEADO CON ESE NUMERO"
+                 MOVE "RET NOEX" TO WS-MENU-RESULTADO
+              NOT INVALID KEY
+                 DELETE EMPLEADOS
+                 MOVE "RETIRO OK" TO WS-MENU-RESULTADO
+           END-READ
+           PERFORM 910-GRABA-AUDITORIA-TRANS
+           PERFORM 900-CIERRA-ARCHIVO
            GOBACK.
