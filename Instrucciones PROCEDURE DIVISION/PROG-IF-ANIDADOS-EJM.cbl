@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGARM-ID.                PROGPBAS.
+       PROGRAM-ID.                PROGPBAS.
        AUTHOR.                    EMMANUEL GUZMAN.
        INSTALLATION.              CENTRO DE CAPACITACION.
        DATE-WRITTEN.              13/12/24.
@@ -10,6 +10,30 @@
       *              CONDICIONALES.                                    *
       * -------------------------------------------------------------- *
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CAMPOS.
+           05 CAMPO-A              PIC 9(03)    VALUE 10.
+           05 CAMPO-B              PIC 9(03)    VALUE 5.
+           05 CAMPO-C              PIC 9(03)    VALUE 7.
+           05 CAMPO-D              PIC 9(03)    VALUE 7.
+           05 CAMPO-E              PIC 9(03)    VALUE 3.
+           05 CAMPO-F              PIC 9(03)    VALUE 9.
+           05 CAMPO-G              PIC 9(03)    VALUE 1.
+           05 CAMPO-H              PIC 9(03)    VALUE 1.
+           05 CAMPO-RESULTADO      PIC 9(05)    VALUE ZEROS.
+
+       PROCEDURE DIVISION.
        010-ANIDADOS.
            IF CAMPO-A > CAMPO-B
               IF CAMPO-E < CAMPO-F
@@ -28,3 +52,22 @@
                  PERFORM 050-CALCULO-05 THRU 050-FIN
               END-IF
            END-IF
+
+           DISPLAY "RESULTADO: " CAMPO-RESULTADO
+           GOBACK.
+
+       020-CALCULO-01.
+           COMPUTE CAMPO-RESULTADO = CAMPO-A + CAMPO-E.
+       020-FIN.  EXIT.
+
+       030-CALCULO-02.
+           COMPUTE CAMPO-RESULTADO = CAMPO-A - CAMPO-F.
+       030-FIN.  EXIT.
+
+       040-CALCULO-04.
+           COMPUTE CAMPO-RESULTADO = CAMPO-C * CAMPO-G.
+       040-FIN.  EXIT.
+
+       050-CALCULO-05.
+           COMPUTE CAMPO-RESULTADO = CAMPO-D + CAMPO-H.
+       050-FIN.  EXIT.
