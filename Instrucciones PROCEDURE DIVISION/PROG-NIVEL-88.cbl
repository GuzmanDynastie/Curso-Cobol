@@ -6,9 +6,12 @@
        DATE-COMPILED.
        SECURITY.                  NO ES CONFIDENCIAL.
       * -------------------------------------------------------------- *
-      * NIVEL 88: SE DEVINEN EN LA WORKING-STORAGE SECTION.            *
-      *           IDENTIFICA LOS POSIBLES VALORES CONDICIONALES DE UN  *
-      *           CAMPO.                                               *
+      * NIVEL 88: SE DEFINEN EN LA WORKING-STORAGE SECTION.            *
+      * IDENTIFICA LOS POSIBLES VALORES CONDICIONALES DE UN            *
+      * CAMPO.                                                         *
+      *                                                                *
+      * AMPLIADO PARA VALIDAR LA FECHA COMPLETA (DIA/MES/ANIO), NO     *
+      * SOLO EL MES, INCLUYE BISIESTO EN FEBRERO.                      *
       * -------------------------------------------------------------- *
 
        ENVIRONMENT DIVISION.
@@ -23,19 +26,107 @@
        FILE SECTION.
 
        WORKING-STORAGE SECTION.
-       01  WS-MES                 PIC 9(02).
-           88 MES-VALIDO          VALUE 1 THRU 12.
+       01  WS-FECHA.
+           05 WS-ANIO             PIC 9(04).
+           05 WS-MES              PIC 9(02).
+              88 MES-VALIDO       VALUE 1 THRU 12.
+           05 WS-DIA              PIC 9(02).
+              88 DIA-VALIDO       VALUE 1 THRU 31.
+
+       01  WS-AREAS.
+           05 WS-DIAS-DEL-MES     PIC 9(02).
+           05 WS-COCIENTE         PIC 9(04).
+           05 WS-RESIDUO-4        PIC 9(02).
+           05 WS-RESIDUO-100      PIC 9(02).
+           05 WS-RESIDUO-400      PIC 9(03).
+           05 WS-ANIO-BISIESTO    PIC X(01)    VALUE "N".
+              88 ES-BISIESTO      VALUE "S".
+           05 WS-FECHA-VALIDA     PIC X(01)    VALUE "S".
+              88 FECHA-OK         VALUE "S".
+
+       01  WS-TABLA-DIAS-MES.
+           05 FILLER              PIC 9(02)    VALUE 31.
+           05 FILLER              PIC 9(02)    VALUE 28.
+           05 FILLER              PIC 9(02)    VALUE 31.
+           05 FILLER              PIC 9(02)    VALUE 30.
+           05 FILLER              PIC 9(02)    VALUE 31.
+           05 FILLER              PIC 9(02)    VALUE 30.
+           05 FILLER              PIC 9(02)    VALUE 31.
+           05 FILLER              PIC 9(02)    VALUE 31.
+           05 FILLER              PIC 9(02)    VALUE 30.
+           05 FILLER              PIC 9(02)    VALUE 31.
+           05 FILLER              PIC 9(02)    VALUE 30.
+           05 FILLER              PIC 9(02)    VALUE 31.
+
+       01  FILLER REDEFINES WS-TABLA-DIAS-MES.
+           05 TAB-DIAS-MES OCCURS 12 TIMES PIC 9(02).
 
        PROCEDURE DIVISION.
        010-VALIDA.
-           DISPLAY "INGRESA UN MES (1 - 12): "
+           DISPLAY "INGRESA EL ANIO (AAAA): "
+           ACCEPT WS-ANIO
+           DISPLAY "INGRESA EL MES (1 - 12): "
            ACCEPT WS-MES
+           DISPLAY "INGRESA EL DIA (1 - 31): "
+           ACCEPT WS-DIA
+
+           MOVE "S" TO WS-FECHA-VALIDA
 
-           IF MES-VALIDO
+           IF NOT MES-VALIDO
               THEN
-                  DISPLAY "MES CORRECTO"
+                  MOVE "N" TO WS-FECHA-VALIDA
+                  DISPLAY "MES INVALIDO"
+           END-IF
+
+           IF NOT DIA-VALIDO
+              THEN
+                  MOVE "N" TO WS-FECHA-VALIDA
+                  DISPLAY "DIA INVALIDO"
+           END-IF
+
+           IF FECHA-OK
+              THEN
+                  PERFORM 020-DETERMINA-BISIESTO THRU 020-FIN
+                  MOVE TAB-DIAS-MES (WS-MES) TO WS-DIAS-DEL-MES
+                  IF WS-MES = 2 AND ES-BISIESTO
+                     THEN
+                        MOVE 29 TO WS-DIAS-DEL-MES
+                  END-IF
+                  IF WS-DIA > WS-DIAS-DEL-MES
+                     THEN
+                        MOVE "N" TO WS-FECHA-VALIDA
+                        DISPLAY "EL MES " WS-MES " SOLO TIENE "
+                                WS-DIAS-DEL-MES " DIAS"
+                  END-IF
+           END-IF
+
+           IF FECHA-OK
+              THEN
+                  DISPLAY "FECHA CORRECTA"
               ELSE
-                  DISPLAY "INTENTE OTRO NUMERO"
+                  DISPLAY "FECHA INVALIDA, INTENTE OTRA VEZ"
            END-IF.
 
            GOBACK.
+
+       020-DETERMINA-BISIESTO.
+           MOVE "N" TO WS-ANIO-BISIESTO
+           DIVIDE WS-ANIO BY 4 GIVING WS-COCIENTE
+                  REMAINDER WS-RESIDUO-4
+           IF WS-RESIDUO-4 = 0
+              THEN
+                  MOVE "S" TO WS-ANIO-BISIESTO
+                  DIVIDE WS-ANIO BY 100 GIVING WS-COCIENTE
+                         REMAINDER WS-RESIDUO-100
+                  IF WS-RESIDUO-100 = 0
+                     THEN
+                        MOVE "N" TO WS-ANIO-BISIESTO
+                        DIVIDE WS-ANIO BY 400 GIVING WS-COCIENTE
+                               REMAINDER WS-RESIDUO-400
+                        IF WS-RESIDUO-400 = 0
+                           THEN
+                              MOVE "S" TO WS-ANIO-BISIESTO
+                        END-IF
+                  END-IF
+           END-IF.
+       020-FIN.  EXIT.
