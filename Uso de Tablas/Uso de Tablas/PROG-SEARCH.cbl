@@ -6,7 +6,10 @@
        DATE-COMPILED.
        SECURITY.                  NO ES CONFIDENCIAL.
       * -------------------------------------------------------------- *
-      * PROGRAMA QUE PRUEBA LA SENTENCIA SEARCH                        *
+      * PROGRAMA QUE PRUEBA LA SENTENCIA SEARCH.                       *
+      * LA TABLA DE MESES SE CARGA DE TABMESES EN LUGAR DE VENIR       *
+      * GRABADA EN EL FUENTE, PARA POE PODER AGREGAR O TRADUCIR        *
+      * NOMBRES DE MES SIN RECOMPILAR.                                 *
       * -------------------------------------------------------------- *
 
        ENVIRONMENT DIVISION.
@@ -16,33 +19,32 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT TABMESES     ASSIGN TO UT-S-TABMESES
+                               FILE STATUS IS WS-STATUS-TABMESES.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  TABMESES
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 12 CHARACTERS
+           DATA RECORD IS REG-TABMESES.
+       01  REG-TABMESES.
+           05 REG-TM-NUMERO-MES   PIC 9(02).
+           05 REG-TM-NOMBRE-MES   PIC X(10).
 
        WORKING-STORAGE SECTION.
        77  WS-MES                 PIC 9(02).
+       77  WS-STATUS-TABMESES     PIC X(02)    VALUE "00".
+           88 TABMESES-OK          VALUE "00".
+       77  WS-TOTAL-MESES         PIC 9(02)    VALUE ZEROS.
        01  WS-TABLA-MESES.
-           05 FILLER              PIC X(12) VALUE '01ENERO     '.
-           05 FILLER              PIC X(12) VALUE '02FEBRERO   '.
-           05 FILLER              PIC X(12) VALUE '03MARZO     '.
-           05 FILLER              PIC X(12) VALUE '04ABRIL     '.
-           05 FILLER              PIC X(12) VALUE '05MAYO      '.
-           05 FILLER              PIC X(12) VALUE '06JUNIO     '.
-           05 FILLER              PIC X(12) VALUE '07JULIO     '.
-           05 FILLER              PIC X(12) VALUE '08AGOSTO    '.
-           05 FILLER              PIC X(12) VALUE '09SEPTIEMBRE'.
-           05 FILLER              PIC X(12) VALUE '10OCTUBRE   '.
-           05 FILLER              PIC X(12) VALUE '11NOVIEMBRE '.
-           05 FILLER              PIC X(12) VALUE '12DICIEMBRE '.
-
-       01  FILLER REDEFINES WS-TABLA-MESES.
            05 TAB-INFO-MES OCCURS 12 TIMES INDEXED BY TAB-INDICE-MES.
               10 TAB-NUMERO-MES   PIC 9(02).
               10 TAB-NOMBRE-MES   PIC X(10).
 
        PROCEDURE DIVISION.
        010-BUSQUEDA.
+           PERFORM 015-CARGA-TABLA-MESES THRU 015-FIN
            DISPLAY "DIGITE EL MES A BUSCAR: "
            ACCEPT WS-MES
 
@@ -53,3 +55,26 @@
                   DISPLAY "EL MES ES: " TAB-NOMBRE-MES (TAB-INDICE-MES)
            END-SEARCH
            GOBACK.
+
+       015-CARGA-TABLA-MESES.
+           OPEN INPUT TABMESES
+           IF NOT TABMESES-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR TABMESES, STATUS: "
+                          WS-STATUS-TABMESES
+                  GOBACK
+           END-IF
+           PERFORM UNTIL WS-STATUS-TABMESES = "10"
+                   OR WS-TOTAL-MESES = 12
+              READ TABMESES
+                 AT END MOVE "10" TO WS-STATUS-TABMESES
+                 NOT AT END
+                    ADD 1 TO WS-TOTAL-MESES
+                    MOVE REG-TM-NUMERO-MES TO
+                         TAB-NUMERO-MES (WS-TOTAL-MESES)
+                    MOVE REG-TM-NOMBRE-MES TO
+                         TAB-NOMBRE-MES (WS-TOTAL-MESES)
+              END-READ
+           END-PERFORM
+           CLOSE TABMESES.
+       015-FIN.  EXIT.
