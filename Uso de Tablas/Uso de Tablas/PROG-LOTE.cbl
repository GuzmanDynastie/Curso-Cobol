@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGLOTE.
+       AUTHOR.                    EMMANUEL GUZMAN.
+       INSTALLATION.              CENTRO DE CAPACITACION.
+       DATE-WRITTEN.              15/12/24.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * PROCESO NOCTURNO QUE ENCADENA LA VALIDACION DE PROGVALI, EL    *
+      * REPORTE DE PROGSORT Y EL REPORTE DE PROGSQL. GUARDA UN PUNTO   *
+      * DE REINICIO EN CHECKPOINT PARA QUE, SI EL PROCESO SE CAE A LA  *
+      * MITAD, LA SIGUIENTE CORRIDA NO REPITA LOS PASOS YA TERMINADOS. *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT   ASSIGN TO UT-S-CHECKPOINT
+                               FILE STATUS IS WS-STATUS-CHECKPOINT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 02 CHARACTERS
+           DATA RECORD IS REG-CHECKPOINT.
+       01  REG-CHECKPOINT         PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-STATUS-CHECKPOINT PIC X(02)   VALUE "00".
+              88 CHECKPOINT-OK          VALUE "00".
+              88 CHECKPOINT-NO-EXISTE   VALUE "35".
+           05 WS-PASO              PIC X(02)   VALUE "00".
+              88 PASO-NADA-HECHO        VALUE "00".
+              88 PASO-VALI-HECHO        VALUE "01".
+              88 PASO-SORT-HECHO        VALUE "02".
+              88 PASO-SQL-HECHO         VALUE "03".
+           05 WS-FECHA-HOY.
+              10 WS-ANIO-HOY       PIC 9(04).
+              10 WS-MES-HOY        PIC 9(02).
+              10 WS-DIA-HOY        PIC 9(02).
+           05 SW-ERROR-FATAL       PIC X(01)   VALUE "N".
+              88 HUBO-ERROR-FATAL       VALUE "S".
+              88 NO-HUBO-ERROR-FATAL    VALUE "N".
+
+       01  WS-PARAMETROS-SORT.
+           05 WS-SORT-FECHA.
+              10 FILLER            PIC X(02).
+              10 WS-SORT-DIA       PIC 9(02).
+              10 WS-SORT-MES       PIC 9(02).
+              10 WS-SORT-ANIO      PIC 9(04).
+           05 WS-SORT-FILTRO-DEPTO.
+              10 WS-SORT-FILTRO-TIPO  PIC X(01) VALUE "T".
+              10 WS-SORT-DEPTO-DESDE  PIC 9(03) VALUE ZEROS.
+              10 WS-SORT-DEPTO-HASTA  PIC 9(03) VALUE ZEROS.
+              10 WS-SORT-DEPTO-LISTA  PIC 9(03) OCCURS 10 TIMES.
+           05 WS-SORT-ORDEN        PIC X(01)    VALUE "D".
+           05 WS-SORT-LINEAS-PAG   PIC 9(03)    VALUE 60.
+           05 WS-SORT-NOM-EMPRESA  PIC X(22)    VALUE SPACES.
+           05 WS-SORT-PAGINA-INI   PIC 9(03)    VALUE 1.
+           05 WS-SORT-RUN-ID       PIC X(06)    VALUE "NOCHE".
+           05 WS-SORT-FORMATO      PIC X(01)    VALUE "I".
+           05 WS-SORT-MONEDA       PIC X(03)    VALUE "MXN".
+           05 WS-SORT-TIPO-CAMBIO  PIC 9(03)V9999 VALUE 1.0000.
+           05 WS-SORT-CTRL-ESPER   PIC 9(05)    VALUE ZEROS.
+
+       01  WS-PARAMETROS-SQL.
+           05 FILLER               PIC X(02).
+           05 WS-SQL-DIA           PIC X(02).
+           05 WS-SQL-MES           PIC X(02).
+           05 WS-SQL-ANIO          PIC X(04).
+           05 WS-SQL-PAGINA        PIC 9(03)    VALUE 1.
+           05 WS-SQL-FILTRO-DEPTO.
+              10 WS-SQL-FILTRO-TIPO   PIC X(01) VALUE "T".
+              10 WS-SQL-DEPTO-DESDE   PIC X(03) VALUE SPACES.
+              10 WS-SQL-DEPTO-HASTA   PIC X(03) VALUE SPACES.
+              10 WS-SQL-DEPTO-LISTA   PIC X(03) OCCURS 5 TIMES.
+           05 WS-SQL-FILTROS-OPC.
+              10 WS-SQL-STATUS-SW     PIC X(01)    VALUE "N".
+              10 WS-SQL-STATUS-VALOR  PIC 9(01)    VALUE ZEROS.
+              10 WS-SQL-PUESTO-SW     PIC X(01)    VALUE "N".
+              10 WS-SQL-PUESTO-VALOR  PIC 9(02)    VALUE ZEROS.
+              10 WS-SQL-SALARIO-SW    PIC X(01)    VALUE "N".
+              10 WS-SQL-SALARIO-DESDE PIC 9(07)V99 VALUE ZEROS.
+              10 WS-SQL-SALARIO-HASTA PIC 9(07)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-RAIZ.
+           PERFORM 005-LEE-CHECKPOINT   THRU 005-FIN
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           IF NOT PASO-VALI-HECHO
+              AND NOT PASO-SORT-HECHO
+              AND NOT PASO-SQL-HECHO
+              THEN
+                  PERFORM 010-EJECUTA-VALI THRU 010-FIN
+                  MOVE "01" TO WS-PASO
+                  PERFORM 900-GRABA-CHECKPOINT THRU 900-FIN
+           END-IF
+
+           IF NOT PASO-SORT-HECHO
+              AND NOT PASO-SQL-HECHO
+              THEN
+                  PERFORM 020-EJECUTA-SORT THRU 020-FIN
+                  IF HUBO-ERROR-FATAL
+                     THEN
+                         DISPLAY "PROGSORT FATAL, CHECKPOINT SIN AVANCE"
+                         GOBACK
+                  END-IF
+                  MOVE "02" TO WS-PASO
+                  PERFORM 900-GRABA-CHECKPOINT THRU 900-FIN
+           END-IF
+
+           IF NOT PASO-SQL-HECHO
+              THEN
+                  PERFORM 030-EJECUTA-SQL  THRU 030-FIN
+                  IF HUBO-ERROR-FATAL
+                     THEN
+                         DISPLAY "PROGSQL FATAL, CHECKPOINT SIN AVANZAR"
+                         GOBACK
+                  END-IF
+                  MOVE "03" TO WS-PASO
+                  PERFORM 900-GRABA-CHECKPOINT THRU 900-FIN
+           END-IF
+
+           MOVE "00" TO WS-PASO
+           PERFORM 900-GRABA-CHECKPOINT THRU 900-FIN
+           DISPLAY "PROCESO NOCTURNO TERMINADO"
+           GOBACK.
+
+       005-LEE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT
+           IF CHECKPOINT-NO-EXISTE
+              THEN
+                  MOVE "00" TO WS-PASO
+              ELSE
+                  IF NOT CHECKPOINT-OK
+                     THEN
+                         DISPLAY "NO SE PUDO LEER CHECKPOINT, STATUS: "
+                                 WS-STATUS-CHECKPOINT
+                         MOVE "00" TO WS-PASO
+                     ELSE
+                         READ CHECKPOINT INTO WS-PASO
+                            AT END MOVE "00" TO WS-PASO
+                         END-READ
+                         CLOSE CHECKPOINT
+                  END-IF
+           END-IF.
+       005-FIN.  EXIT.
+
+       010-EJECUTA-VALI.
+           DISPLAY "EJECUTANDO PROGVALI..."
+           CALL "PROGVALI"
+           DISPLAY "PROGVALI TERMINADO".
+       010-FIN.  EXIT.
+
+       020-EJECUTA-SORT.
+           SET NO-HUBO-ERROR-FATAL TO TRUE
+           MOVE WS-DIA-HOY  TO WS-SORT-DIA
+           MOVE WS-MES-HOY  TO WS-SORT-MES
+           MOVE WS-ANIO-HOY TO WS-SORT-ANIO
+           DISPLAY "EJECUTANDO PROGSORT..."
+           CALL "PROGSORT" USING WS-PARAMETROS-SORT
+           DISPLAY "PROGSORT TERMINADO, RETURN-CODE: " RETURN-CODE
+           IF RETURN-CODE EQUAL 8
+              THEN
+                  SET HUBO-ERROR-FATAL TO TRUE
+           END-IF.
+       020-FIN.  EXIT.
+
+       030-EJECUTA-SQL.
+           SET NO-HUBO-ERROR-FATAL TO TRUE
+           MOVE WS-DIA-HOY  TO WS-SQL-DIA
+           MOVE WS-MES-HOY  TO WS-SQL-MES
+           MOVE WS-ANIO-HOY TO WS-SQL-ANIO
+           DISPLAY "EJECUTANDO PROGSQL..."
+           CALL "PROGSQL" USING WS-PARAMETROS-SQL
+           DISPLAY "PROGSQL TERMINADO, RETURN-CODE: " RETURN-CODE
+           IF RETURN-CODE EQUAL 8
+              THEN
+                  SET HUBO-ERROR-FATAL TO TRUE
+           END-IF.
+       030-FIN.  EXIT.
+
+       900-GRABA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           IF NOT CHECKPOINT-OK
+              THEN
+                  DISPLAY "NO SE PUDO GRABAR CHECKPOINT, STATUS: "
+                          WS-STATUS-CHECKPOINT
+              ELSE
+                  WRITE REG-CHECKPOINT FROM WS-PASO
+                  CLOSE CHECKPOINT
+           END-IF.
+       900-FIN.  EXIT.
