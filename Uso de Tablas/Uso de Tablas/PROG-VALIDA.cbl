@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGVALI.
+       AUTHOR.                    EMMANUEL GUZMAN.
+       INSTALLATION.              CENTRO DE CAPACITACION.
+       DATE-WRITTEN.              15/12/24.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * PASE DE VALIDACION DEL ARCHIVO EMPLEADOS. SE CORRE ANTES DE    *
+      * PROGSORT Y PROGSQL PARA DETECTAR REGISTROS SOSPECHOSOS         *
+      * (SALARIO EN CERO O NEGATIVO, PUESTO FUERA DE RANGO, DEPTO      *
+      * SIN DEFINIR) Y DEJARLOS EN UN LISTADO APARTE, SIN DETENER LA   *
+      * LECTURA DEL RESTO DEL ARCHIVO.                                 *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS    ASSIGN TO UT-S-EMPLEADO
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS NUMERO-EMP
+                               FILE STATUS IS WS-STATUS-EMPLEADOS.
+           SELECT REPORTE      ASSIGN TO UT-S-REPORTE
+                               FILE STATUS IS WS-STATUS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS REG-EMPLEADOS.
+           COPY EMPLEADOS.
+
+       FD  REPORTE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-STATUS-EMPLEADOS PIC X(02)    VALUE "00".
+              88 EMPLEADOS-OK       VALUE "00".
+           05 WS-STATUS-REPORTE   PIC X(02)    VALUE "00".
+              88 REPORTE-OK         VALUE "00".
+           05 SW-FIN              PIC X(03)    VALUE SPACES.
+           05 WS-LEIDOS           PIC 9(05)    VALUE ZEROS.
+           05 WS-SOSPECHOSOS      PIC 9(05)    VALUE ZEROS.
+           05 WS-PUESTO-MIN       PIC 9(02)    VALUE 01.
+           05 WS-PUESTO-MAX       PIC 9(02)    VALUE 20.
+           05 WS-MOTIVO           PIC X(30)    VALUE SPACES.
+           05 SW-SOSPECHOSO       PIC X(01)    VALUE "N".
+              88 ES-SOSPECHOSO      VALUE "S".
+              88 NO-ES-SOSPECHOSO   VALUE "N".
+           05 WS-TOTAL-SUMARIO    PIC 9(05)    VALUE ZEROS.
+
+       01  WS-TITULO-1.
+           05 FILLER              PIC X(27)    VALUE SPACES.
+           05 FILLER              PIC X(30)
+                             VALUE "REGISTROS SOSPECHOSOS EMPLEAD".
+           05 FILLER              PIC X(23)    VALUE SPACES.
+
+       01  WS-GUIONES.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(78)    VALUE ALL "-".
+           05 FILLER              PIC X(01)    VALUE SPACES.
+
+       01  WS-SUB-TITULO-1.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 FILLER              PIC X(06)    VALUE "NUMERO".
+           05 FILLER              PIC X(12)    VALUE SPACES.
+           05 FILLER              PIC X(06)    VALUE "NOMBRE".
+           05 FILLER              PIC X(22)    VALUE SPACES.
+           05 FILLER              PIC X(06)    VALUE "MOTIVO".
+           05 FILLER              PIC X(24)    VALUE SPACES.
+
+       01  WS-DETALLE.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-DET-NUMERO       PIC ZZZZ9.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-DET-NOMBRE       PIC X(30).
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-DET-MOTIVO       PIC X(30).
+
+       01  WS-DET-TOTAL.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(29)
+                             VALUE "TOTAL DE EMPLEADOS LEIDOS  : ".
+           05 WS-TOT-LEIDOS       PIC ZZ,ZZ9.
+           05 FILLER              PIC X(44)    VALUE SPACES.
+
+       01  WS-DET-TOTAL-SOSP.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(29)
+                             VALUE "TOTAL DE SOSPECHOSOS       : ".
+           05 WS-TOT-SOSPECHOSOS  PIC ZZ,ZZ9.
+           05 FILLER              PIC X(44)    VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 020-ABRE-ARCHIVOS    THRU 020-FIN
+           PERFORM 030-TITULOS          THRU 030-FIN
+           PERFORM 025-LEE-ENCABEZADO   THRU 025-FIN
+           PERFORM 040-LEE           THRU 040-FIN
+           PERFORM 040-PROCESO       THRU 040-FIN
+                   UNTIL SW-FIN EQUAL "FIN"
+           PERFORM 200-FINAL         THRU 200-FIN
+           GOBACK.
+
+       020-ABRE-ARCHIVOS.
+           OPEN INPUT  EMPLEADOS
+           IF NOT EMPLEADOS-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR EMPLEADOS, STATUS: "
+                          WS-STATUS-EMPLEADOS
+                  GOBACK
+           END-IF
+           OPEN OUTPUT REPORTE
+           IF NOT REPORTE-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR REPORTE, STATUS: "
+                          WS-STATUS-REPORTE
+                  GOBACK
+           END-IF.
+       020-FIN.  EXIT.
+
+       030-TITULOS.
+           WRITE REG-REPORTE FROM WS-TITULO-1    AFTER 1
+           WRITE REG-REPORTE FROM WS-GUIONES     AFTER 1
+           WRITE REG-REPORTE FROM WS-SUB-TITULO-1 AFTER 1
+           WRITE REG-REPORTE FROM WS-GUIONES     AFTER 1.
+       030-FIN.  EXIT.
+
+       025-LEE-ENCABEZADO.
+      * EL PRIMER REGISTRO DEL ARCHIVO DEBE SER EL ENCABEZADO; SE
+      * DESCARTA AQUI PARA QUE 040-LEE SOLO VEA DETALLE Y EL SUMARIO.
+           READ EMPLEADOS
+              AT END MOVE "FIN" TO SW-FIN
+           END-READ
+           IF SW-FIN NOT EQUAL "FIN"
+              AND NOT CTRL-ES-ENCABEZADO
+              THEN
+                  DISPLAY "AVISO: EMPLEADOS NO INICIA CON ENCABEZADO"
+           END-IF.
+       025-FIN.  EXIT.
+
+       040-PROCESO.
+           ADD 1 TO WS-LEIDOS
+           PERFORM 050-VALIDA THRU 050-FIN
+           IF ES-SOSPECHOSO
+              THEN
+                  ADD 1 TO WS-SOSPECHOSOS
+                  MOVE NUMERO-EMP   TO WS-DET-NUMERO
+                  MOVE NOMBRE-EMP   TO WS-DET-NOMBRE
+                  MOVE WS-MOTIVO    TO WS-DET-MOTIVO
+                  WRITE REG-REPORTE FROM WS-DETALLE AFTER 1
+           END-IF.
+       040-LEE.
+           READ EMPLEADOS
+              AT END MOVE "FIN" TO SW-FIN
+           END-READ
+           IF NOT EMPLEADOS-OK
+              AND WS-STATUS-EMPLEADOS NOT EQUAL "10"
+              THEN
+                  DISPLAY "ERROR AL LEER EMPLEADOS, STATUS: "
+                          WS-STATUS-EMPLEADOS
+                  MOVE "FIN" TO SW-FIN
+           END-IF
+           IF SW-FIN NOT EQUAL "FIN"
+              AND CTRL-ES-SUMARIO
+              THEN
+                  MOVE CTRL-TOTAL-REGISTROS TO WS-TOTAL-SUMARIO
+                  IF WS-TOTAL-SUMARIO NOT EQUAL WS-LEIDOS
+                     THEN
+                         DISPLAY "DESCUADRE DE CONTEO EN EMPLEADOS: "
+                                 "SUMARIO " WS-TOTAL-SUMARIO
+                                 " LEIDOS " WS-LEIDOS
+                  END-IF
+                  MOVE "FIN" TO SW-FIN
+           END-IF.
+       040-FIN.  EXIT.
+
+       050-VALIDA.
+           SET NO-ES-SOSPECHOSO TO TRUE
+           MOVE SPACES TO WS-MOTIVO
+           EVALUATE TRUE
+              WHEN SALARIO-EMP NOT GREATER ZERO
+                 SET ES-SOSPECHOSO TO TRUE
+                 MOVE "SALARIO EN CERO O NEGATIVO" TO WS-MOTIVO
+              WHEN PUESTO-EMP LESS WS-PUESTO-MIN
+                 OR PUESTO-EMP GREATER WS-PUESTO-MAX
+                 SET ES-SOSPECHOSO TO TRUE
+                 MOVE "PUESTO FUERA DE RANGO"      TO WS-MOTIVO
+              WHEN DEPTO-EMP EQUAL ZERO
+                 SET ES-SOSPECHOSO TO TRUE
+                 MOVE "DEPARTAMENTO NO DEFINIDO"   TO WS-MOTIVO
+           END-EVALUATE.
+       050-FIN.  EXIT.
+
+       200-FINAL.
+           MOVE WS-LEIDOS      TO WS-TOT-LEIDOS
+           WRITE REG-REPORTE FROM WS-DET-TOTAL      AFTER 2
+           MOVE WS-SOSPECHOSOS TO WS-TOT-SOSPECHOSOS
+           WRITE REG-REPORTE FROM WS-DET-TOTAL-SOSP AFTER 1
+           CLOSE EMPLEADOS
+           CLOSE REPORTE
+           DISPLAY "VALIDACION TERMINADA, SOSPECHOSOS: " WS-SOSPECHOSOS.
+       200-FIN.  EXIT.
