@@ -18,25 +18,56 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADOS    ASSIGN TO UT-S-EMPLEADO.
-           SELECT REPORTE      ASSIGN TO UT-S-REPORTE.
+           SELECT EMPLEADOS    ASSIGN TO UT-S-EMPLEADO
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS CTRL-INDICADOR
+                               FILE STATUS IS WS-STATUS-EMPLEADOS.
+           SELECT REPORTE      ASSIGN TO UT-S-REPORTE
+                               FILE STATUS IS WS-STATUS-REPORTE.
+           SELECT EXCEPCIONES  ASSIGN TO UT-S-EXCEPCION
+                               FILE STATUS IS WS-STATUS-EXCEPCION.
+           SELECT REPHIST      ASSIGN TO WS-NOMBRE-REPHIST
+                               FILE STATUS IS WS-STATUS-REPHIST.
+           SELECT HISTMES      ASSIGN TO UT-S-HISTMES
+                               FILE STATUS IS WS-STATUS-HISTMES.
            SELECT ARCHIVO-SORT ASSIGN TO UT-S-SORTWK01.
 
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLEADOS
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 50 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 58 CHARACTERS
            DATA RECORD IS REG-EMPLEADOS.
-       01  REG-EMPLEADOS          PIC X(50).
+           COPY EMPLEADOS.
 
        FD  REPORTE
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 50 CHARACTERS
+           RECORD CONTAINS 150 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS REG-REPORTE.
-       01  REG-REPORTE            PIC X(50).
+       01  REG-REPORTE            PIC X(150).
+
+       FD  EXCEPCIONES
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 74 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EXCEPCION.
+       01  REG-EXCEPCION           PIC X(74).
+
+       FD  REPHIST
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 150 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-REPHIST.
+       01  REG-REPHIST            PIC X(150).
+
+       FD  HISTMES
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 24 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-HISTMES.
+           COPY HISTMES.
 
        SD  ARCHIVO-SORT
            RECORD CONTAINS 50 CHARACTERS
@@ -59,15 +90,103 @@
               10 WS-PUESTO-EMP    PIC 9(02).
               10 WS-SALARIO-EMP   PIC 9(07)V99.
            05 WS-LEIDOS-EMP       PIC 9(05)    VALUE ZEROS.
+           05 WS-TOTAL-SUMARIO    PIC 9(05)    VALUE ZEROS.
            05 WS-IMPRESOS         PIC 9(05)    VALUE ZEROS.
            05 WS-TOT-SALARIOS     PIC 9(09)V99 VALUE ZEROS.
            05 SW-FIN              PIC X(03)    VALUE SPACES.
            05 WS-SELECCIONADOS    PIC 9(09)    VALUE ZEROS.
+           05 WS-INDICE-DEPTO     PIC 9(02)    VALUE ZEROS.
+           05 SW-DEPTO-CALIFICA   PIC X(01)    VALUE "N".
+              88 DEPTO-CALIFICA    VALUE "S".
+              88 DEPTO-NO-CALIFICA VALUE "N".
+           05 SW-VALORES-VALIDOS  PIC X(01)    VALUE "S".
+              88 VALORES-VALIDOS    VALUE "S".
+              88 VALORES-INVALIDOS  VALUE "N".
+           05 SW-ERROR-FATAL      PIC X(01)    VALUE "N".
+              88 HUBO-ERROR-FATAL   VALUE "S".
+           05 SW-DESCUADRE        PIC X(01)    VALUE "N".
+              88 HUBO-DESCUADRE     VALUE "S".
+           05 SW-NUM-DUPLICADO    PIC X(01)    VALUE "N".
+              88 NUM-DUPLICADO       VALUE "S".
+              88 NUM-UNICO           VALUE "N".
+           05 WS-TOTAL-VISTOS     PIC 9(04)    VALUE ZEROS.
+           05 WS-DEPTO-ANTERIOR   PIC 9(03)    VALUE ZEROS.
+           05 WS-PUESTO-ANTERIOR  PIC 9(02)    VALUE ZEROS.
+           05 SW-PRIMER-DETALLE   PIC X(01)    VALUE "S".
+              88 PRIMER-DETALLE    VALUE "S".
+           05 WS-SUB-LEIDOS       PIC 9(05)    VALUE ZEROS.
+           05 WS-SUB-SALARIOS     PIC 9(09)V99 VALUE ZEROS.
+           05 WS-SUBPUE-LEIDOS    PIC 9(05)    VALUE ZEROS.
+           05 WS-SUBPUE-SALARIOS  PIC 9(09)V99 VALUE ZEROS.
+           05 WS-STATUS-EMPLEADOS PIC X(02)    VALUE "00".
+              88 EMPLEADOS-OK       VALUE "00".
+           05 WS-STATUS-REPORTE   PIC X(02)    VALUE "00".
+              88 REPORTE-OK         VALUE "00".
+           05 WS-STATUS-EXCEPCION PIC X(02)    VALUE "00".
+              88 EXCEPCION-OK       VALUE "00".
+           05 WS-STATUS-REPHIST   PIC X(02)    VALUE "00".
+              88 REPHIST-OK         VALUE "00".
+           05 WS-STATUS-HISTMES   PIC X(02)    VALUE "00".
+              88 HISTMES-OK         VALUE "00".
+           05 WS-NOMBRE-REPHIST.
+              10 FILLER            PIC X(12)   VALUE "UT-S-REPORT.".
+              10 WS-REPHIST-ANIO   PIC 9(04)   VALUE ZEROS.
+              10 WS-REPHIST-MES    PIC 9(02)   VALUE ZEROS.
+              10 WS-REPHIST-DIA    PIC 9(02)   VALUE ZEROS.
+           05 SW-EOF-REPORTE      PIC X(03)    VALUE SPACES.
+           05 WS-EXCLUIDOS        PIC 9(05)    VALUE ZEROS.
+           05 WS-PAGINA           PIC 9(03)    VALUE 1.
+           05 WS-LINEAS-PAGINA    PIC 9(03)    VALUE ZEROS.
+           05 WS-MAX-LINEAS       PIC 9(03)    VALUE 60.
+           05 WS-PORCENTAJE-DEDUC PIC 9(02)V99  VALUE 16.
+           05 WS-DEDUCCION-EMP    PIC 9(07)V99  VALUE ZEROS.
+           05 WS-NETO-EMP         PIC 9(07)V99  VALUE ZEROS.
+           05 WS-TOT-NETO         PIC 9(09)V99 VALUE ZEROS.
+           05 WS-PUESTO-DESC      PIC X(20)    VALUE SPACES.
+           05 WS-MONEDA-CODIGO    PIC X(03)    VALUE "MXN".
+           05 WS-TIPO-CAMBIO      PIC 9(03)V9999 VALUE 1.0000.
+           05 WS-SALARIO-CONVERT  PIC 9(10)V99 VALUE ZEROS.
+           05 LK-PARAMETROS-PUESTO.
+              10 LK-PUESTO-CODIGO      PIC 9(02).
+              10 LK-PUESTO-DESCRIPCION PIC X(20).
+              10 LK-PUESTO-ENCONTRADO  PIC X(01).
+
+       01  WS-TABLA-VISTOS-GRUPO.
+           05 WS-TABLA-VISTOS     PIC 9(05) OCCURS 9999 TIMES
+                                  INDEXED BY WS-IDX-VISTO.
+
+       01  WS-SUBTOTAL-DEPTO.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(16)
+                                  VALUE "SUBTOTAL DEPTO:".
+           05 WS-SUBT-DEPTO       PIC 9(03).
+           05 FILLER              PIC X(03)    VALUE SPACES.
+           05 FILLER              PIC X(15)
+                                  VALUE "NO. EMPLEADOS: ".
+           05 WS-SUBT-LEIDOS      PIC ZZ,ZZ9.
+           05 FILLER              PIC X(03)    VALUE SPACES.
+           05 FILLER              PIC X(09)    VALUE "SALARIOS:".
+           05 WS-SUBT-SALARIOS    PIC $$$,$$$,$$9.99.
+           05 FILLER              PIC X(07)    VALUE SPACES.
+
+       01  WS-SUBTOTAL-PUESTO.
+           05 FILLER              PIC X(03).
+           05 FILLER              PIC X(17)
+                                  VALUE "SUBTOTAL PUESTO:".
+           05 WS-SUBPUE-PUESTO    PIC 9(02).
+           05 FILLER              PIC X(03)    VALUE SPACES.
+           05 FILLER              PIC X(15)
+                                  VALUE "NO. EMPLEADOS: ".
+           05 WS-SUBPUE-LEIDOS-R  PIC ZZ,ZZ9.
+           05 FILLER              PIC X(03)    VALUE SPACES.
+           05 FILLER              PIC X(09)    VALUE "SALARIOS:".
+           05 WS-SUBPUE-SALARIOS-R PIC $$$,$$$,$$9.99.
+           05 FILLER              PIC X(07)    VALUE SPACES.
 
        01  WS-TITULO-1.
            05 FILLER              PIC X(27)    VALUE SPACES.
            05 WS-TIT-1            PIC X(22)
-                                  VALUE "CENTRO DE CAAPACITACION".
+                                  VALUE "CENTRO DE CAPACITACION".
            05 FILLER              PIC X(31)    VALUE SPACES.
 
        01  WS-TITULO-2.
@@ -77,7 +196,10 @@
            05 WS-TIT-2-MES        PIC 9(02).
            05 FILLER              PIC X(08)    VALUE "/".
            05 WS-TIT-2-ANIO       PIC 9(04).
-           05 FILLER              PIC X(09)    VALUE SPACES.
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 FILLER              PIC X(08)    VALUE "CORRIDA:".
+           05 WS-TIT-2-RUNID      PIC X(06).
+           05 FILLER              PIC X(06)    VALUE SPACES.
            05 WS-TIT-2            PIC X(23)
                                   VALUE "EMPLEADOS DE LA EMPRESA".
            05 FILLER              PIC X(17)    VALUE SPACES.
@@ -102,8 +224,18 @@
            05 FILLER              PIC X(01)    VALUE SPACES.
            05 FILLER              PIC X(06)    VALUE "PUESTO".
            05 FILLER              PIC X(04)    VALUE SPACES.
+           05 FILLER              PIC X(11)    VALUE "DESCRIPCION".
+           05 FILLER              PIC X(09)    VALUE SPACES.
            05 FILLER              PIC X(07)    VALUE "SALARIO".
-           05 FILLER              PIC X(76)    VALUE SPACES.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 FILLER              PIC X(09)    VALUE "DEDUCCION".
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 FILLER              PIC X(04)    VALUE "NETO".
+           05 FILLER              PIC X(03)    VALUE SPACES.
+           05 FILLER              PIC X(06)    VALUE "MONEDA".
+           05 FILLER              PIC X(03)    VALUE SPACES.
+           05 FILLER              PIC X(11)    VALUE "CONVERTIDO".
+           05 FILLER              PIC X(32)    VALUE SPACES.
        01  WS-DETALLE.
            05 FILLER              PIC X(04)    VALUE SPACES.
            05 WS-DET-NUMERO       PIC ZZZZ9.
@@ -115,9 +247,29 @@
            05 WS-DET-DEPTO        PIC 9(03).
            05 FILLER              PIC X(04)    VALUE SPACES.
            05 WS-DET-PUESTO       PIC 9(02).
-           05 FILLER              PIC X(03)    VALUE SPACES.
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 WS-DET-PUESTO-DESC  PIC X(20).
+           05 FILLER              PIC X(02)    VALUE SPACES.
            05 WS-DET-SALARIO      PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 WS-DET-DEDUCCION    PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 WS-DET-NETO         PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(03)    VALUE SPACES.
+           05 WS-DET-MONEDA       PIC X(03).
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 WS-DET-CONVERTIDO   PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(01)    VALUE SPACES.
+
+       01  WS-DET-EXCEPCION.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-EXC-NUMERO       PIC ZZZZ9.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-EXC-NOMBRE       PIC X(30).
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-EXC-DEPTO        PIC 9(03).
            05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-EXC-RAZON        PIC X(20)    VALUE SPACES.
 
        01  WS-DETALLE-LEIDOS.
            05 FILLER              PIC X(01).
@@ -140,47 +292,317 @@
            05 WS-TOT-SALARIO2     PIC $$$,$$$,$$9.99.
            05 FILLER              PIC X(36)    VALUE SPACES.
 
+       01  WS-DETALLE-NETO.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(29)
+                                  VALUE "SUMA TOTAL NETO PAGADO    : ".
+           05 WS-TOT-NETO2        PIC $$$,$$$,$$9.99.
+           05 FILLER              PIC X(36)    VALUE SPACES.
+
+       01  WS-DETALLE-DESCUADRE.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(16)    VALUE "DESCUADRE CTRL: ".
+           05 FILLER              PIC X(11)    VALUE " ESPERADOS ".
+           05 WS-DESC-ESPERADOS   PIC ZZ,ZZ9.
+           05 FILLER              PIC X(09)    VALUE " LEIDOS  ".
+           05 WS-DESC-LEIDOS      PIC ZZ,ZZ9.
+           05 FILLER              PIC X(31)    VALUE SPACES.
+
+      * -------------------------------------------------------------- *
+      * LAYOUTS PARA EL MODO DE SALIDA EN CSV (DELIMITADO POR COMAS)    *
+      * -------------------------------------------------------------- *
+       01  WS-CSV-ENCABEZADO.
+           05 FILLER              PIC X(50)
+              VALUE "NUMERO,NOMBRE,STATUS,DEPTO,PUESTO,PUESTO_DESC,".
+           05 FILLER              PIC X(25)
+              VALUE "SALARIO,DEDUCCION,NETO,".
+           05 FILLER              PIC X(18)
+              VALUE "MONEDA,CONVERTIDO".
+           05 FILLER              PIC X(07)    VALUE SPACES.
+
+       01  WS-CSV-DETALLE.
+           05 WS-CSV-NUMERO       PIC 9(05).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-NOMBRE       PIC X(30).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-STATUS       PIC 9(01).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-DEPTO        PIC 9(03).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-PUESTO       PIC 9(02).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-PUESTO-DESC  PIC X(20).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-SALARIO      PIC 9(07).99.
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-DEDUCCION    PIC 9(07).99.
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-NETO         PIC 9(07).99.
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-MONEDA       PIC X(03).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-CONVERTIDO   PIC 9(10).99.
+
+       01  WS-CSV-SUBTOTAL.
+           05 FILLER              PIC X(09)    VALUE "SUBTOTAL,".
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-SUBT-DEPTO   PIC 9(03).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-SUBT-SALARIO PIC 9(09).99.
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-SUBT-LEIDOS  PIC 9(05).
+
+       01  WS-CSV-SUBT-PUESTO.
+           05 FILLER              PIC X(16)   VALUE "SUBTOTAL PUESTO,".
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-SBPU-PUESTO  PIC 9(02).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-SBPU-SALARIO PIC 9(09).99.
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 WS-CSV-SBPU-LEIDOS  PIC 9(05).
+
+       01  WS-CSV-TOTALES.
+           05 FILLER              PIC X(09)    VALUE "TOTAL,,,,".
+           05 WS-CSV-TOT-SALARIO  PIC 9(09).99.
+           05 FILLER              PIC X(02)    VALUE ",,".
+           05 WS-CSV-TOT-NETO     PIC 9(09).99.
+
        LINKAGE SECTION.
-       01  LK-FECHA.
-           05 FILLER              PIC X(02).
-           05 LK-DIA              PIC 9(02).
-           05 LK-MES              PIC 9(02).
-           05 LK-ANIO             PIC 9(04).
+       01  LK-PARAMETROS.
+           05 LK-FECHA.
+              10 FILLER           PIC X(02).
+              10 LK-DIA           PIC 9(02).
+              10 LK-MES           PIC 9(02).
+              10 LK-ANIO          PIC 9(04).
+           05 LK-FILTRO-DEPTO.
+              10 LK-FILTRO-TIPO   PIC X(01).
+                 88 FILTRO-UNICO  VALUE "U".
+                 88 FILTRO-RANGO  VALUE "R".
+                 88 FILTRO-LISTA  VALUE "L".
+                 88 FILTRO-TODOS  VALUE "T".
+              10 LK-DEPTO-DESDE   PIC 9(03).
+              10 LK-DEPTO-HASTA   PIC 9(03).
+              10 LK-DEPTO-LISTA   PIC 9(03) OCCURS 10 TIMES.
+           05 LK-ORDEN-REPORTE    PIC X(01).
+              88 ORDEN-DEPTO           VALUE "D".
+              88 ORDEN-SALARIO-DESC    VALUE "S".
+              88 ORDEN-NOMBRE          VALUE "N".
+           05 LK-LINEAS-POR-PAGINA PIC 9(03).
+           05 LK-NOMBRE-EMPRESA   PIC X(22).
+           05 LK-PAGINA-INICIAL   PIC 9(03).
+           05 LK-RUN-ID           PIC X(06).
+           05 LK-FORMATO-REPORTE  PIC X(01).
+              88 FORMATO-IMPRESO      VALUE "I" SPACE.
+              88 FORMATO-CSV          VALUE "C".
+           05 LK-MONEDA-CODIGO    PIC X(03).
+           05 LK-TIPO-CAMBIO      PIC 9(03)V9999.
+           05 LK-CONTROL-ESPERADO PIC 9(05).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-PARAMETROS.
        010-INICIO.
-           SORT ARCHIVO-SORT ON ASCENDING KEY
-                SORT-DEPTO-EMP
-                SORT-NUMERO-EMP
-           INPUT  PROCEDURE 020-ORDENA  THRU 020-FIN
-           OUTPUT PROCEDURE 100-IMPRIME THRU 100-FIN
+           EVALUATE TRUE
+              WHEN ORDEN-SALARIO-DESC
+                 SORT ARCHIVO-SORT ON DESCENDING KEY
+                      SORT-SALARIO-EMP
+                 INPUT  PROCEDURE 020-ORDENA  THRU 020-FIN
+                 OUTPUT PROCEDURE 100-IMPRIME THRU 100-FIN
+              WHEN ORDEN-NOMBRE
+                 SORT ARCHIVO-SORT ON ASCENDING KEY
+                      SORT-NOMBRE-EMP
+                 INPUT  PROCEDURE 020-ORDENA  THRU 020-FIN
+                 OUTPUT PROCEDURE 100-IMPRIME THRU 100-FIN
+              WHEN OTHER
+                 SORT ARCHIVO-SORT ON ASCENDING KEY
+                      SORT-DEPTO-EMP
+                      SORT-PUESTO-EMP
+                      SORT-NUMERO-EMP
+                 INPUT  PROCEDURE 020-ORDENA  THRU 020-FIN
+                 OUTPUT PROCEDURE 100-IMPRIME THRU 100-FIN
+           END-EVALUATE
+           PERFORM 218-VERIFICA-CONTROL THRU 218-FIN
            PERFORM 200-FINAL            THRU 200-FIN
+           PERFORM 220-FIJA-RETURN-CODE THRU 220-FIN
            GOBACK.
 
        020-ORDENA.
            PERFORM 030-ABRE-ARCHIVOS    THRU 030-FIN
+           PERFORM 035-LEE-ENCABEZADO   THRU 035-FIN
            PERFORM 040-LEE-EMPLEADOS    THRU 040-FIN
            PERFORM 040-SELECCIONA       THRU 040-FIN
                    UNTIL SW-FIN EQUAL "FIN".
        020-FIN.  EXIT.
 
        030-ABRE-ARCHIVOS.
+           IF LK-LINEAS-POR-PAGINA GREATER ZEROS
+              THEN
+                  MOVE LK-LINEAS-POR-PAGINA TO WS-MAX-LINEAS
+           END-IF
+           IF LK-NOMBRE-EMPRESA NOT EQUAL SPACES
+              THEN
+                  MOVE LK-NOMBRE-EMPRESA TO WS-TIT-1
+           END-IF
+           IF LK-PAGINA-INICIAL GREATER ZEROS
+              THEN
+                  MOVE LK-PAGINA-INICIAL TO WS-PAGINA
+           END-IF
+           IF LK-MONEDA-CODIGO NOT EQUAL SPACES
+              THEN
+                  MOVE LK-MONEDA-CODIGO TO WS-MONEDA-CODIGO
+           END-IF
+           IF LK-TIPO-CAMBIO GREATER ZEROS
+              THEN
+                  MOVE LK-TIPO-CAMBIO TO WS-TIPO-CAMBIO
+           END-IF
            OPEN INPUT  EMPLEADOS
-                OUTPUT REPORTE.
+                OUTPUT REPORTE
+                OUTPUT EXCEPCIONES
+           IF NOT EMPLEADOS-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR EMPLEADOS, STATUS: "
+                          WS-STATUS-EMPLEADOS
+                  MOVE "FIN" TO SW-FIN
+                  SET HUBO-ERROR-FATAL TO TRUE
+           END-IF
+           IF NOT REPORTE-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR REPORTE, STATUS: "
+                          WS-STATUS-REPORTE
+                  MOVE "FIN" TO SW-FIN
+                  SET HUBO-ERROR-FATAL TO TRUE
+           END-IF
+           IF NOT EXCEPCION-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR EXCEPCIONES, STATUS: "
+                          WS-STATUS-EXCEPCION
+                  MOVE "FIN" TO SW-FIN
+                  SET HUBO-ERROR-FATAL TO TRUE
+           END-IF.
        030-FIN.  EXIT.
 
+       035-LEE-ENCABEZADO.
+      * EL PRIMER REGISTRO DEL ARCHIVO DEBE SER EL ENCABEZADO; SE
+      * DESCARTA AQUI PARA QUE 040-LEE-EMPLEADOS SOLO VEA DETALLE
+      * Y EL SUMARIO.
+           READ EMPLEADOS INTO WS-REG-EMPLEADOS
+              AT END MOVE "FIN" TO SW-FIN
+           END-READ
+           IF SW-FIN NOT EQUAL "FIN"
+              AND NOT CTRL-ES-ENCABEZADO
+              THEN
+                  DISPLAY "AVISO: EMPLEADOS NO INICIA CON ENCABEZADO"
+           END-IF.
+       035-FIN.  EXIT.
+
        040-SELECCIONA.
-           IF WS-DEPTO-EMP EQUAL 8
+           PERFORM 045-DEPTO-CALIFICA     THRU 045-FIN
+           PERFORM 047-VALORES-VALIDOS    THRU 047-FIN
+           PERFORM 048-VERIFICA-DUPLICADO THRU 048-FIN
+           IF DEPTO-CALIFICA AND VALORES-VALIDOS AND NUM-UNICO
               THEN
                   RELEASE REG-SORT FROM WS-REG-EMPLEADOS
                   ADD 1 TO WS-SELECCIONADOS
+              ELSE
+                  MOVE WS-NUMERO-EMP TO WS-EXC-NUMERO
+                  MOVE WS-NOMBRE-EMP TO WS-EXC-NOMBRE
+                  MOVE WS-DEPTO-EMP  TO WS-EXC-DEPTO
+                  EVALUATE TRUE
+                     WHEN NUM-DUPLICADO
+                        MOVE "NUMERO DUPLICADO" TO WS-EXC-RAZON
+                     WHEN VALORES-INVALIDOS
+                        MOVE "VALOR EN CERO" TO WS-EXC-RAZON
+                     WHEN OTHER
+                        MOVE "FILTRO DE DEPARTAMENTO" TO WS-EXC-RAZON
+                  END-EVALUATE
+                  WRITE REG-EXCEPCION FROM WS-DET-EXCEPCION
+                  ADD 1 TO WS-EXCLUIDOS
               END-IF
            ADD 1 TO WS-LEIDOS-EMP.
        040-LEE-EMPLEADOS.
            READ EMPLEADOS INTO WS-REG-EMPLEADOS AT END
-                MOVE "FIN" TO SW-FIN.
+                MOVE "FIN" TO SW-FIN
+           NOT AT END
+                IF NOT EMPLEADOS-OK
+                   THEN
+                       DISPLAY "ERROR LEYENDO EMPLEADOS, STATUS: "
+                               WS-STATUS-EMPLEADOS
+                       MOVE "FIN" TO SW-FIN
+                END-IF
+           END-READ
+           IF SW-FIN NOT EQUAL "FIN"
+              AND CTRL-ES-SUMARIO
+              THEN
+                  MOVE CTRL-TOTAL-REGISTROS TO WS-TOTAL-SUMARIO
+                  IF WS-TOTAL-SUMARIO NOT EQUAL WS-LEIDOS-EMP
+                     THEN
+                         DISPLAY "DESCUADRE DE CONTEO EN EMPLEADOS: "
+                                 "SUMARIO " WS-TOTAL-SUMARIO
+                                 " LEIDOS " WS-LEIDOS-EMP
+                         SET HUBO-DESCUADRE TO TRUE
+                  END-IF
+                  MOVE "FIN" TO SW-FIN
+           END-IF.
        040-FIN.  EXIT.
 
+       045-DEPTO-CALIFICA.
+           SET DEPTO-NO-CALIFICA TO TRUE
+           EVALUATE TRUE
+              WHEN FILTRO-TODOS
+                 SET DEPTO-CALIFICA TO TRUE
+              WHEN FILTRO-UNICO
+                 IF WS-DEPTO-EMP EQUAL LK-DEPTO-DESDE
+                    THEN SET DEPTO-CALIFICA TO TRUE
+                 END-IF
+              WHEN FILTRO-RANGO
+                 IF WS-DEPTO-EMP IS GREATER THAN OR EQUAL TO
+                    LK-DEPTO-DESDE
+                    AND WS-DEPTO-EMP IS LESS THAN OR EQUAL TO
+                        LK-DEPTO-HASTA
+                    THEN SET DEPTO-CALIFICA TO TRUE
+                 END-IF
+              WHEN FILTRO-LISTA
+                 PERFORM VARYING WS-INDICE-DEPTO FROM 1 BY 1
+                         UNTIL WS-INDICE-DEPTO GREATER 10
+                    IF WS-DEPTO-EMP EQUAL
+                       LK-DEPTO-LISTA (WS-INDICE-DEPTO)
+                       THEN SET DEPTO-CALIFICA TO TRUE
+                    END-IF
+                 END-PERFORM
+           END-EVALUATE.
+       045-FIN.  EXIT.
+
+       047-VALORES-VALIDOS.
+           SET VALORES-VALIDOS TO TRUE
+           IF WS-NUMERO-EMP EQUAL ZEROS
+              OR WS-SALARIO-EMP EQUAL ZEROS
+              THEN
+                  SET VALORES-INVALIDOS TO TRUE
+           END-IF.
+       047-FIN.  EXIT.
+
+       048-VERIFICA-DUPLICADO.
+      * DETECTA NUMEROS DE EMPLEADO REPETIDOS EN UNA MISMA CORRIDA,
+      * ACUMULANDO LOS YA VISTOS EN WS-TABLA-VISTOS (MISMO PATRON DE
+      * TABLA-EN-MEMORIA-MAS-SEARCH QUE PROGDIST/PROGPUES/PROGTEND).
+           SET NUM-UNICO TO TRUE
+           SET WS-IDX-VISTO TO 1
+           SEARCH WS-TABLA-VISTOS
+              AT END
+                 CONTINUE
+              WHEN WS-IDX-VISTO NOT GREATER WS-TOTAL-VISTOS
+                 AND WS-TABLA-VISTOS (WS-IDX-VISTO) EQUAL WS-NUMERO-EMP
+                 SET NUM-DUPLICADO TO TRUE
+           END-SEARCH
+           IF NUM-UNICO
+              AND WS-TOTAL-VISTOS LESS 9999
+              THEN
+                  ADD 1 TO WS-TOTAL-VISTOS
+                  MOVE WS-NUMERO-EMP
+                     TO WS-TABLA-VISTOS (WS-TOTAL-VISTOS)
+           END-IF.
+       048-FIN.  EXIT.
+
        100-IMPRIME.
            PERFORM 110-TITULOS  THRU 110-FIN
            MOVE SPACES TO SW-FIN
@@ -190,38 +612,279 @@
        100-FIN.  EXIT.
 
        110-TITULOS.
+           EVALUATE TRUE
+              WHEN FORMATO-CSV
+                 PERFORM 111-ENCABEZADO-CSV     THRU 111-FIN
+              WHEN OTHER
+                 PERFORM 112-ENCABEZADO-IMPRESO THRU 112-FIN
+           END-EVALUATE
+           PERFORM 905-VERIFICA-REPORTE THRU 905-FIN
+           MOVE 5       TO WS-LINEAS-PAGINA.
+       110-FIN.  EXIT.
+
+       111-ENCABEZADO-CSV.
+           WRITE REG-REPORTE FROM WS-CSV-ENCABEZADO.
+       111-FIN.  EXIT.
+
+       112-ENCABEZADO-IMPRESO.
            WRITE REG-REPORTE FROM WS-TITULO-1
            MOVE LK-DIA  TO WS-TIT-2-DIA
            MOVE LK-MES  TO WS-TIT-2-MES
            MOVE LK-ANIO TO WS-TIT-2-ANIO
-           MOVE 1       TO WS-TIT-2-PAGINA
+           MOVE LK-RUN-ID TO WS-TIT-2-RUNID
+           MOVE WS-PAGINA TO WS-TIT-2-PAGINA
+           ADD 1        TO WS-PAGINA
            WRITE REG-REPORTE FROM WS-TITULO-2
            WRITE REG-REPORTE FROM WS-GUIONES
            WRITE REG-REPORTE FROM WS-SUB-TITULO-1
            WRITE REG-REPORTE FROM WS-GUIONES.
-       110-FIN.  EXIT.
+       112-FIN.  EXIT.
 
        120-REPORTE.
+           IF ORDEN-DEPTO
+              AND NOT PRIMER-DETALLE
+              AND (WS-DEPTO-EMP  NOT EQUAL WS-DEPTO-ANTERIOR
+                   OR WS-PUESTO-EMP NOT EQUAL WS-PUESTO-ANTERIOR)
+              THEN
+                  PERFORM 124-SUBTOTAL-PUESTO THRU 124-FIN
+           END-IF
+           IF ORDEN-DEPTO
+              AND NOT PRIMER-DETALLE
+              AND WS-DEPTO-EMP NOT EQUAL WS-DEPTO-ANTERIOR
+              THEN
+                  PERFORM 125-SUBTOTAL-DEPTO THRU 125-FIN
+           END-IF
+           IF FORMATO-IMPRESO
+              AND WS-LINEAS-PAGINA GREATER OR EQUAL WS-MAX-LINEAS
+              THEN
+                  PERFORM 110-TITULOS THRU 110-FIN
+           END-IF
+           MOVE "N"               TO SW-PRIMER-DETALLE
+           MOVE WS-DEPTO-EMP      TO WS-DEPTO-ANTERIOR
+           MOVE WS-PUESTO-EMP     TO WS-PUESTO-ANTERIOR
+           COMPUTE WS-DEDUCCION-EMP =
+                   WS-SALARIO-EMP * WS-PORCENTAJE-DEDUC / 100
+           COMPUTE WS-NETO-EMP = WS-SALARIO-EMP - WS-DEDUCCION-EMP
+           COMPUTE WS-SALARIO-CONVERT =
+                   WS-SALARIO-EMP * WS-TIPO-CAMBIO
+              ON SIZE ERROR
+                 MOVE ZEROS TO WS-SALARIO-CONVERT
+                 DISPLAY "DESBORDE AL CONVERTIR SALARIO, EMPLEADO: "
+                         WS-NUMERO-EMP
+           END-COMPUTE
            ADD WS-SALARIO-EMP     TO WS-TOT-SALARIOS
+           ADD WS-SALARIO-EMP     TO WS-SUB-SALARIOS
+           ADD WS-SALARIO-EMP     TO WS-SUBPUE-SALARIOS
+           ADD WS-NETO-EMP        TO WS-TOT-NETO
+           ADD 1                  TO WS-SUB-LEIDOS
+           ADD 1                  TO WS-SUBPUE-LEIDOS
+           EVALUATE TRUE
+              WHEN FORMATO-CSV
+                 PERFORM 121-DETALLE-CSV     THRU 121-FIN
+              WHEN OTHER
+                 PERFORM 122-DETALLE-IMPRESO THRU 122-FIN
+           END-EVALUATE
+           PERFORM 905-VERIFICA-REPORTE THRU 905-FIN
+           ADD 1 TO WS-LINEAS-PAGINA
+           ADD 1 TO WS-IMPRESOS.
+       120-LEE-SORT.
+           RETURN ARCHIVO-SORT INTO WS-REG-EMPLEADOS AT END
+                MOVE "FIN" TO SW-FIN.
+       120-FIN.  EXIT.
+
+       121-DETALLE-CSV.
+           PERFORM 123-CONSULTA-PUESTO THRU 123-FIN
+           MOVE WS-NUMERO-EMP     TO WS-CSV-NUMERO
+           MOVE WS-NOMBRE-EMP     TO WS-CSV-NOMBRE
+           MOVE WS-STATUS-EMP     TO WS-CSV-STATUS
+           MOVE WS-DEPTO-EMP      TO WS-CSV-DEPTO
+           MOVE WS-PUESTO-EMP     TO WS-CSV-PUESTO
+           MOVE WS-PUESTO-DESC    TO WS-CSV-PUESTO-DESC
+           MOVE WS-SALARIO-EMP    TO WS-CSV-SALARIO
+           MOVE WS-DEDUCCION-EMP  TO WS-CSV-DEDUCCION
+           MOVE WS-NETO-EMP       TO WS-CSV-NETO
+           MOVE WS-MONEDA-CODIGO  TO WS-CSV-MONEDA
+           MOVE WS-SALARIO-CONVERT TO WS-CSV-CONVERTIDO
+           WRITE REG-REPORTE FROM WS-CSV-DETALLE.
+       121-FIN.  EXIT.
+
+       122-DETALLE-IMPRESO.
+           PERFORM 123-CONSULTA-PUESTO THRU 123-FIN
            MOVE WS-NUMERO-EMP     TO WS-DET-NUMERO
            MOVE WS-NOMBRE-EMP     TO WS-DET-NOMBRE
            MOVE WS-STATUS-EMP     TO WS-DET-STATUS
            MOVE WS-DEPTO-EMP      TO WS-DET-DEPTO
            MOVE WS-PUESTO-EMP     TO WS-DET-PUESTO
+           MOVE WS-PUESTO-DESC    TO WS-DET-PUESTO-DESC
            MOVE WS-SALARIO-EMP    TO WS-DET-SALARIO
-           WRITE REG-REPORTE FROM WS-DETALLE
-           ADD 1 TO WS-IMPRESOS.
-       120-LEE-SORT.
-           RETURN ARCHIVO-SORT INTO WS-REG-EMPLEADOS AT END
-                MOVE "FIN" TO SW-FIN.
-       120-FIN.  EXIT.
+           MOVE WS-DEDUCCION-EMP  TO WS-DET-DEDUCCION
+           MOVE WS-NETO-EMP       TO WS-DET-NETO
+           MOVE WS-MONEDA-CODIGO  TO WS-DET-MONEDA
+           MOVE WS-SALARIO-CONVERT TO WS-DET-CONVERTIDO
+           WRITE REG-REPORTE FROM WS-DETALLE.
+       122-FIN.  EXIT.
+
+       123-CONSULTA-PUESTO.
+           MOVE WS-PUESTO-EMP        TO LK-PUESTO-CODIGO
+           CALL "PROGPUES" USING LK-PARAMETROS-PUESTO
+           MOVE LK-PUESTO-DESCRIPCION TO WS-PUESTO-DESC.
+       123-FIN.  EXIT.
+
+       124-SUBTOTAL-PUESTO.
+           EVALUATE TRUE
+              WHEN FORMATO-CSV
+                 MOVE WS-PUESTO-ANTERIOR TO WS-CSV-SBPU-PUESTO
+                 MOVE WS-SUBPUE-LEIDOS   TO WS-CSV-SBPU-LEIDOS
+                 MOVE WS-SUBPUE-SALARIOS TO WS-CSV-SBPU-SALARIO
+                 WRITE REG-REPORTE FROM WS-CSV-SUBT-PUESTO
+              WHEN OTHER
+                 MOVE WS-PUESTO-ANTERIOR TO WS-SUBPUE-PUESTO
+                 MOVE WS-SUBPUE-LEIDOS   TO WS-SUBPUE-LEIDOS-R
+                 MOVE WS-SUBPUE-SALARIOS TO WS-SUBPUE-SALARIOS-R
+                 WRITE REG-REPORTE FROM WS-SUBTOTAL-PUESTO
+           END-EVALUATE
+           PERFORM 905-VERIFICA-REPORTE THRU 905-FIN
+           ADD 1 TO WS-LINEAS-PAGINA
+           MOVE ZEROS             TO WS-SUBPUE-LEIDOS WS-SUBPUE-SALARIOS.
+       124-FIN.  EXIT.
+
+       125-SUBTOTAL-DEPTO.
+           EVALUATE TRUE
+              WHEN FORMATO-CSV
+                 MOVE WS-DEPTO-ANTERIOR TO WS-CSV-SUBT-DEPTO
+                 MOVE WS-SUB-LEIDOS     TO WS-CSV-SUBT-LEIDOS
+                 MOVE WS-SUB-SALARIOS   TO WS-CSV-SUBT-SALARIO
+                 WRITE REG-REPORTE FROM WS-CSV-SUBTOTAL
+              WHEN OTHER
+                 MOVE WS-DEPTO-ANTERIOR TO WS-SUBT-DEPTO
+                 MOVE WS-SUB-LEIDOS     TO WS-SUBT-LEIDOS
+                 MOVE WS-SUB-SALARIOS   TO WS-SUBT-SALARIOS
+                 WRITE REG-REPORTE FROM WS-SUBTOTAL-DEPTO
+                 WRITE REG-REPORTE FROM WS-GUIONES
+                 ADD 1 TO WS-LINEAS-PAGINA
+           END-EVALUATE
+           PERFORM 905-VERIFICA-REPORTE THRU 905-FIN
+           ADD 1 TO WS-LINEAS-PAGINA
+           MOVE ZEROS             TO WS-SUB-LEIDOS WS-SUB-SALARIOS.
+       125-FIN.  EXIT.
 
        200-FINAL.
-           MOVE WS-LEIDOS-EMP     TO WS-TOT-LEIDOS
-           WRITE REG-REPORTE FROM WS-DETALLE-LEIDOS
-           MOVE WS-IMPRESOS       TO WS-TOT-IMPRESOS
-           WRITE REG-REPORTE FROM WS-DETALLE-IMPRESOS
-           MOVE WS-TOT-SALARIOS   TO WS-DET-SALARIO
-           WRITE REG-REPORTE FROM WS-DETALLE-SALARIOS
-           CLOSE EMPLEADOS REPORTE.
+           IF ORDEN-DEPTO
+              AND NOT PRIMER-DETALLE
+              THEN
+                  PERFORM 124-SUBTOTAL-PUESTO THRU 124-FIN
+                  PERFORM 125-SUBTOTAL-DEPTO  THRU 125-FIN
+           END-IF
+           EVALUATE TRUE
+              WHEN FORMATO-CSV
+                 MOVE WS-TOT-SALARIOS   TO WS-CSV-TOT-SALARIO
+                 MOVE WS-TOT-NETO       TO WS-CSV-TOT-NETO
+                 WRITE REG-REPORTE FROM WS-CSV-TOTALES
+              WHEN OTHER
+                 MOVE WS-LEIDOS-EMP     TO WS-TOT-LEIDOS
+                 WRITE REG-REPORTE FROM WS-DETALLE-LEIDOS
+                 MOVE WS-IMPRESOS       TO WS-TOT-IMPRESOS
+                 WRITE REG-REPORTE FROM WS-DETALLE-IMPRESOS
+                 MOVE WS-TOT-SALARIOS   TO WS-TOT-SALARIO2
+                 WRITE REG-REPORTE FROM WS-DETALLE-SALARIOS
+                 MOVE WS-TOT-NETO       TO WS-TOT-NETO2
+                 WRITE REG-REPORTE FROM WS-DETALLE-NETO
+           END-EVALUATE
+           IF HUBO-DESCUADRE
+              THEN
+                  EVALUATE TRUE
+                     WHEN WS-TOTAL-SUMARIO NOT EQUAL WS-LEIDOS-EMP
+                        MOVE WS-TOTAL-SUMARIO    TO WS-DESC-ESPERADOS
+                     WHEN OTHER
+                        MOVE LK-CONTROL-ESPERADO TO WS-DESC-ESPERADOS
+                  END-EVALUATE
+                  MOVE WS-LEIDOS-EMP TO WS-DESC-LEIDOS
+                  WRITE REG-REPORTE FROM WS-DETALLE-DESCUADRE AFTER 1
+           END-IF
+           PERFORM 905-VERIFICA-REPORTE THRU 905-FIN
+           DISPLAY "EMPLEADOS EXCLUIDOS POR EL FILTRO: " WS-EXCLUIDOS
+           CLOSE EMPLEADOS REPORTE EXCEPCIONES
+           PERFORM 210-ARCHIVA-REPORTE THRU 210-FIN
+           PERFORM 215-GRABA-HISTMES   THRU 215-FIN.
        200-FIN.  EXIT.
+
+       210-ARCHIVA-REPORTE.
+      * CONSERVA UNA COPIA FECHADA DEL REPORTE DE HOY ANTES DE QUE LA
+      * CORRIDA DE MANANA VUELVA A ABRIR REPORTE EN MODO OUTPUT Y LO
+      * TRUNQUE.
+           MOVE LK-ANIO            TO WS-REPHIST-ANIO
+           MOVE LK-MES             TO WS-REPHIST-MES
+           MOVE LK-DIA             TO WS-REPHIST-DIA
+           OPEN INPUT  REPORTE
+           OPEN OUTPUT REPHIST
+           IF NOT REPHIST-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR REPHIST, STATUS: "
+                          WS-STATUS-REPHIST
+              ELSE
+                  MOVE SPACES TO SW-EOF-REPORTE
+                  PERFORM UNTIL SW-EOF-REPORTE EQUAL "FIN"
+                     READ REPORTE INTO REG-REPHIST
+                        AT END MOVE "FIN" TO SW-EOF-REPORTE
+                        NOT AT END WRITE REG-REPHIST
+                     END-READ
+                  END-PERFORM
+                  CLOSE REPHIST
+           END-IF
+           CLOSE REPORTE.
+       210-FIN.  EXIT.
+
+       215-GRABA-HISTMES.
+      * AGREGA UN RENGLON AL HISTORICO MENSUAL CON EL TOTAL DE
+      * EMPLEADOS IMPRESOS Y LA NOMINA DEL DIA, PARA QUE PROGTEND
+      * PUEDA ARMAR LA TENDENCIA DE LOS ULTIMOS 12 MESES.
+           OPEN EXTEND HISTMES
+           IF NOT HISTMES-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR HISTMES, STATUS: "
+                          WS-STATUS-HISTMES
+              ELSE
+                  MOVE LK-ANIO         TO HM-ANIO
+                  MOVE LK-MES          TO HM-MES
+                  MOVE LK-DIA          TO HM-DIA
+                  MOVE WS-IMPRESOS     TO HM-EMPLEADOS
+                  MOVE WS-TOT-SALARIOS TO HM-SALARIOS
+                  WRITE REG-HISTMES
+                  CLOSE HISTMES
+           END-IF.
+       215-FIN.  EXIT.
+
+       218-VERIFICA-CONTROL.
+      * SI QUIEN MANDA LLAMAR A PROGSORT CONOCE DE ANTEMANO CUANTOS
+      * EMPLEADOS DEBE TENER EL ARCHIVO DE HOY (POR EJEMPLO, EL TOTAL
+      * CONTROL DE UN PROCESO ANTERIOR), LK-CONTROL-ESPERADO TRAE ESE
+      * DATO; SI NO SE MANDA (VIENE EN CEROS) NO HAY NADA QUE CUADRAR.
+           IF LK-CONTROL-ESPERADO GREATER ZEROS
+              AND LK-CONTROL-ESPERADO NOT EQUAL WS-LEIDOS-EMP
+              THEN
+                  SET HUBO-DESCUADRE TO TRUE
+                  DISPLAY "DESCUADRE DE CONTROL: ESPERADOS "
+                          LK-CONTROL-ESPERADO " LEIDOS "
+                          WS-LEIDOS-EMP
+           END-IF.
+       218-FIN.  EXIT.
+
+       220-FIJA-RETURN-CODE.
+           EVALUATE TRUE
+              WHEN HUBO-ERROR-FATAL
+              WHEN HUBO-DESCUADRE
+                 MOVE 8 TO RETURN-CODE
+              WHEN WS-EXCLUIDOS GREATER ZEROS
+                 MOVE 4 TO RETURN-CODE
+              WHEN OTHER
+                 MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+       220-FIN.  EXIT.
+
+       905-VERIFICA-REPORTE.
+           IF NOT REPORTE-OK
+              THEN
+                  DISPLAY "ERROR ESCRIBIENDO REPORTE, STATUS: "
+                          WS-STATUS-REPORTE
+           END-IF.
+       905-FIN.  EXIT.
