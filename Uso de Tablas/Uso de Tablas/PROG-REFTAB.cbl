@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGREFT.
+       AUTHOR.                    EMMANUEL GUZMAN.
+       INSTALLATION.              CENTRO DE CAPACITACION.
+       DATE-WRITTEN.              08/08/26.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * REFRESCA LAS DOS TABLAS DE REFERENCIA QUE LOS DEMAS PROGRAMAS  *
+      * CARGAN EN MEMORIA CON SEARCH/SEARCH ALL: LA TABLA DE MESES     *
+      * (TABMESES, USADA POR PROGPBAS) Y LA TABLA DE PUESTOS           *
+      * (TABPUESTO, USADA POR PROGPUES). LOS VALORES CANONICOS VIVEN   *
+      * AQUI, EN UNA SOLA TABLA POR ARCHIVO, PARA QUE CORRIGIR UN      *
+      * NOMBRE DE MES O UNA DESCRIPCION DE PUESTO SEA UN SOLO CAMBIO   *
+      * (Y UNA SOLA RECOMPILACION) EN LUGAR DE EDITAR LOS ARCHIVOS A   *
+      * MANO. SE CORRE POR CALENDARIO (MENSUAL) O CUANDO SE NECESITE   *
+      * RESTABLECER LAS TABLAS A SUS VALORES CANONICOS.                *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABMESES     ASSIGN TO UT-S-TABMESES
+                               FILE STATUS IS WS-STATUS-TABMESES.
+           SELECT TABPUESTO    ASSIGN TO UT-S-TABPUESTO
+                               FILE STATUS IS WS-STATUS-TABPUESTO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABMESES
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 12 CHARACTERS
+           DATA RECORD IS REG-TABMESES.
+       01  REG-TABMESES.
+           05 REG-TM-NUMERO-MES   PIC 9(02).
+           05 REG-TM-NOMBRE-MES   PIC X(10).
+
+       FD  TABPUESTO
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 22 CHARACTERS
+           DATA RECORD IS REG-PUESTOS.
+           COPY PUESTOS.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-STATUS-TABMESES  PIC X(02)    VALUE "00".
+              88 TABMESES-OK        VALUE "00".
+           05 WS-STATUS-TABPUESTO PIC X(02)    VALUE "00".
+              88 TABPUESTO-OK       VALUE "00".
+           05 WS-INDICE           PIC 9(02)    VALUE ZEROS.
+           05 WS-TOTAL-MESES      PIC 9(02)    VALUE ZEROS.
+           05 WS-TOTAL-PUESTOS    PIC 9(02)    VALUE ZEROS.
+
+       01  WS-TABLA-MESES-CANON.
+           05 TM-CANON OCCURS 12 TIMES.
+              10 TM-CANON-NUMERO  PIC 9(02).
+              10 TM-CANON-NOMBRE  PIC X(10).
+      * LOS 12 RENGLONES SE LLENAN EN 020-CARGA-VALORES-CANON EN LUGAR
+      * DE VALUE, PORQUE UNA TABLA CON OCCURS NO PUEDE TENER VALUES
+      * DISTINTOS POR RENGLON EN ESTE DIALECTO.
+
+       01  WS-TABLA-PUESTOS-CANON.
+           05 PU-CANON OCCURS 20 TIMES.
+              10 PU-CANON-CODIGO      PIC 9(02).
+              10 PU-CANON-DESCRIPCION PIC X(20).
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 020-CARGA-VALORES-CANON  THRU 020-FIN
+           PERFORM 030-REFRESCA-TABMESES    THRU 030-FIN
+           PERFORM 040-REFRESCA-TABPUESTO   THRU 040-FIN
+           DISPLAY "TABMESES REFRESCADO, RENGLONES: "  WS-TOTAL-MESES
+           DISPLAY "TABPUESTO REFRESCADO, RENGLONES: " WS-TOTAL-PUESTOS
+           GOBACK.
+
+       020-CARGA-VALORES-CANON.
+           MOVE  1 TO TM-CANON-NUMERO (1)
+           MOVE "ENERO"      TO TM-CANON-NOMBRE (1)
+           MOVE  2 TO TM-CANON-NUMERO (2)
+           MOVE "FEBRERO"    TO TM-CANON-NOMBRE (2)
+           MOVE  3 TO TM-CANON-NUMERO (3)
+           MOVE "MARZO"      TO TM-CANON-NOMBRE (3)
+           MOVE  4 TO TM-CANON-NUMERO (4)
+           MOVE "ABRIL"      TO TM-CANON-NOMBRE (4)
+           MOVE  5 TO TM-CANON-NUMERO (5)
+           MOVE "MAYO"       TO TM-CANON-NOMBRE (5)
+           MOVE  6 TO TM-CANON-NUMERO (6)
+           MOVE "JUNIO"      TO TM-CANON-NOMBRE (6)
+           MOVE  7 TO TM-CANON-NUMERO (7)
+           MOVE "JULIO"      TO TM-CANON-NOMBRE (7)
+           MOVE  8 TO TM-CANON-NUMERO (8)
+           MOVE "AGOSTO"     TO TM-CANON-NOMBRE (8)
+           MOVE  9 TO TM-CANON-NUMERO (9)
+           MOVE "SEPTIEMBRE" TO TM-CANON-NOMBRE (9)
+           MOVE 10 TO TM-CANON-NUMERO (10)
+           MOVE "OCTUBRE"    TO TM-CANON-NOMBRE (10)
+           MOVE 11 TO TM-CANON-NUMERO (11)
+           MOVE "NOVIEMBRE"  TO TM-CANON-NOMBRE (11)
+           MOVE 12 TO TM-CANON-NUMERO (12)
+           MOVE "DICIEMBRE"  TO TM-CANON-NOMBRE (12)
+
+           MOVE  1 TO PU-CANON-CODIGO (1)
+           MOVE "DIRECTOR GENERAL"    TO PU-CANON-DESCRIPCION (1)
+           MOVE  2 TO PU-CANON-CODIGO (2)
+           MOVE "GERENTE"             TO PU-CANON-DESCRIPCION (2)
+           MOVE  3 TO PU-CANON-CODIGO (3)
+           MOVE "SUBGERENTE"          TO PU-CANON-DESCRIPCION (3)
+           MOVE  4 TO PU-CANON-CODIGO (4)
+           MOVE "JEFE DE DEPARTAMENTO" TO PU-CANON-DESCRIPCION (4)
+           MOVE  5 TO PU-CANON-CODIGO (5)
+           MOVE "SUPERVISOR"          TO PU-CANON-DESCRIPCION (5)
+           MOVE  6 TO PU-CANON-CODIGO (6)
+           MOVE "COORDINADOR"         TO PU-CANON-DESCRIPCION (6)
+           MOVE  7 TO PU-CANON-CODIGO (7)
+           MOVE "ANALISTA SENIOR"     TO PU-CANON-DESCRIPCION (7)
+           MOVE  8 TO PU-CANON-CODIGO (8)
+           MOVE "ANALISTA"            TO PU-CANON-DESCRIPCION (8)
+           MOVE  9 TO PU-CANON-CODIGO (9)
+           MOVE "ANALISTA JUNIOR"     TO PU-CANON-DESCRIPCION (9)
+           MOVE 10 TO PU-CANON-CODIGO (10)
+           MOVE "PROGRAMADOR SENIOR"  TO PU-CANON-DESCRIPCION (10)
+           MOVE 11 TO PU-CANON-CODIGO (11)
+           MOVE "PROGRAMADOR"         TO PU-CANON-DESCRIPCION (11)
+           MOVE 12 TO PU-CANON-CODIGO (12)
+           MOVE "PROGRAMADOR JUNIOR"  TO PU-CANON-DESCRIPCION (12)
+           MOVE 13 TO PU-CANON-CODIGO (13)
+           MOVE "OPERADOR SENIOR"     TO PU-CANON-DESCRIPCION (13)
+           MOVE 14 TO PU-CANON-CODIGO (14)
+           MOVE "OPERADOR"            TO PU-CANON-DESCRIPCION (14)
+           MOVE 15 TO PU-CANON-CODIGO (15)
+           MOVE "CAPTURISTA"          TO PU-CANON-DESCRIPCION (15)
+           MOVE 16 TO PU-CANON-CODIGO (16)
+           MOVE "AUXILIAR ADMVO."     TO PU-CANON-DESCRIPCION (16)
+           MOVE 17 TO PU-CANON-CODIGO (17)
+           MOVE "RECEPCIONISTA"       TO PU-CANON-DESCRIPCION (17)
+           MOVE 18 TO PU-CANON-CODIGO (18)
+           MOVE "MENSAJERO"           TO PU-CANON-DESCRIPCION (18)
+           MOVE 19 TO PU-CANON-CODIGO (19)
+           MOVE "INTENDENCIA"         TO PU-CANON-DESCRIPCION (19)
+           MOVE 20 TO PU-CANON-CODIGO (20)
+           MOVE "BECARIO"             TO PU-CANON-DESCRIPCION (20).
+       020-FIN.  EXIT.
+
+       030-REFRESCA-TABMESES.
+           OPEN OUTPUT TABMESES
+           IF NOT TABMESES-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR TABMESES, STATUS: "
+                          WS-STATUS-TABMESES
+              ELSE
+                  PERFORM VARYING WS-INDICE FROM 1 BY 1
+                          UNTIL WS-INDICE GREATER 12
+                     MOVE TM-CANON-NUMERO (WS-INDICE)
+                        TO REG-TM-NUMERO-MES
+                     MOVE TM-CANON-NOMBRE (WS-INDICE)
+                        TO REG-TM-NOMBRE-MES
+                     WRITE REG-TABMESES
+                     ADD 1 TO WS-TOTAL-MESES
+                  END-PERFORM
+                  CLOSE TABMESES
+           END-IF.
+       030-FIN.  EXIT.
+
+       040-REFRESCA-TABPUESTO.
+      * TABPUESTO DEBE QUEDAR ORDENADO ASCENDENTE POR PUE-CODIGO PARA
+      * QUE PROGPUES LO PUEDA CARGAR CON SEARCH ALL; LA TABLA CANONICA
+      * YA SE LLENO EN ORDEN, ASI QUE BASTA ESCRIBIRLA TAL CUAL.
+           OPEN OUTPUT TABPUESTO
+           IF NOT TABPUESTO-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR TABPUESTO, STATUS: "
+                          WS-STATUS-TABPUESTO
+              ELSE
+                  PERFORM VARYING WS-INDICE FROM 1 BY 1
+                          UNTIL WS-INDICE GREATER 20
+                     MOVE PU-CANON-CODIGO (WS-INDICE)
+                        TO PUE-CODIGO
+                     MOVE PU-CANON-DESCRIPCION (WS-INDICE)
+                        TO PUE-DESCRIPCION
+                     WRITE REG-PUESTOS
+                     ADD 1 TO WS-TOTAL-PUESTOS
+                  END-PERFORM
+                  CLOSE TABPUESTO
+           END-IF.
+       040-FIN.  EXIT.
