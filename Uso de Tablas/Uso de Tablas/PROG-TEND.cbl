@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGTEND.
+       AUTHOR.                    EMMANUEL GUZMAN.
+       INSTALLATION.              CENTRO DE CAPACITACION.
+       DATE-WRITTEN.              08/08/26.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * REPORTE DE TENDENCIA DE PLANTILLA Y NOMINA DE LOS ULTIMOS 12   *
+      * MESES, A PARTIR DEL HISTORICO QUE PROGSORT VA AGREGANDO CADA   *
+      * CORRIDA EN HISTMES. CUANDO HAY VARIAS CORRIDAS EN EL MISMO     *
+      * MES SE USA EL RENGLON MAS RECIENTE (MAYOR DIA) DE ESE MES.     *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTMES      ASSIGN TO UT-S-HISTMES
+                               FILE STATUS IS WS-STATUS-HISTMES.
+           SELECT REPORTE      ASSIGN TO UT-S-REPORTE
+                               FILE STATUS IS WS-STATUS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTMES
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 24 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-HISTMES.
+           COPY HISTMES.
+
+       FD  REPORTE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-STATUS-HISTMES   PIC X(02)    VALUE "00".
+              88 HISTMES-OK         VALUE "00".
+           05 WS-STATUS-REPORTE   PIC X(02)    VALUE "00".
+              88 REPORTE-OK         VALUE "00".
+           05 SW-FIN              PIC X(03)    VALUE SPACES.
+           05 WS-TOTAL-MESES      PIC 9(02)    VALUE ZEROS.
+           05 SW-MES-ENCONTRADO   PIC X(01)    VALUE "N".
+              88 MES-ENCONTRADO     VALUE "S".
+              88 MES-NO-ENCONTRADO  VALUE "N".
+           05 WS-INDICE-MES       PIC 9(02)    VALUE ZEROS.
+
+       01  WS-TABLA-MESES.
+           05 WS-TABLA-MES        OCCURS 12 TIMES
+                                  INDEXED BY WS-IDX-MES.
+              10 WS-TM-ANIO       PIC 9(04)    VALUE ZEROS.
+              10 WS-TM-MES        PIC 9(02)    VALUE ZEROS.
+              10 WS-TM-DIA        PIC 9(02)    VALUE ZEROS.
+              10 WS-TM-EMPLEADOS  PIC 9(05)    VALUE ZEROS.
+              10 WS-TM-SALARIOS   PIC 9(09)V99 VALUE ZEROS.
+
+       01  WS-TITULO-1.
+           05 FILLER              PIC X(18)    VALUE SPACES.
+           05 FILLER              PIC X(44)
+              VALUE "TENDENCIA DE PLANTILLA Y NOMINA (12 MESES)".
+           05 FILLER              PIC X(18)    VALUE SPACES.
+
+       01  WS-GUIONES.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(78)    VALUE ALL "-".
+           05 FILLER              PIC X(01)    VALUE SPACES.
+
+       01  WS-SUB-TITULO-1.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 FILLER              PIC X(04)    VALUE "ANIO".
+           05 FILLER              PIC X(03)    VALUE SPACES.
+           05 FILLER              PIC X(03)    VALUE "MES".
+           05 FILLER              PIC X(05)    VALUE SPACES.
+           05 FILLER              PIC X(09)    VALUE "PLANTILLA".
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 FILLER              PIC X(06)    VALUE "NOMINA".
+           05 FILLER              PIC X(05)    VALUE SPACES.
+           05 FILLER              PIC X(14)    VALUE "VAR. PLANTILLA".
+           05 FILLER              PIC X(10)    VALUE SPACES.
+
+       01  WS-DETALLE.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-DET-ANIO         PIC 9(04).
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 WS-DET-MES          PIC 9(02).
+           05 FILLER              PIC X(05)    VALUE SPACES.
+           05 WS-DET-EMPLEADOS    PIC ZZ,ZZ9.
+           05 FILLER              PIC X(05)    VALUE SPACES.
+           05 WS-DET-SALARIOS     PIC $$$,$$$,$$9.99.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-DET-VARIACION    PIC -(05)9.
+           05 FILLER              PIC X(16)    VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 020-ABRE-ARCHIVOS  THRU 020-FIN
+           PERFORM 045-LEE-HISTMES    THRU 040-FIN
+           PERFORM 040-ACUMULA-MES    THRU 040-FIN
+                   UNTIL SW-FIN EQUAL "FIN"
+           CLOSE HISTMES
+           PERFORM 100-IMPRIME        THRU 100-FIN
+           CLOSE REPORTE
+           DISPLAY "TENDENCIA TERMINADA, MESES ACUMULADOS: "
+                   WS-TOTAL-MESES
+           GOBACK.
+
+       020-ABRE-ARCHIVOS.
+           OPEN INPUT  HISTMES
+           IF NOT HISTMES-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR HISTMES, STATUS: "
+                          WS-STATUS-HISTMES
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+           END-IF
+           OPEN OUTPUT REPORTE
+           IF NOT REPORTE-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR REPORTE, STATUS: "
+                          WS-STATUS-REPORTE
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+           END-IF.
+       020-FIN.  EXIT.
+
+       040-ACUMULA-MES.
+           SET MES-NO-ENCONTRADO TO TRUE
+           SET WS-IDX-MES TO 1
+           SEARCH WS-TABLA-MES
+              AT END
+                 CONTINUE
+              WHEN WS-IDX-MES NOT GREATER WS-TOTAL-MESES
+                 AND WS-TM-ANIO (WS-IDX-MES) EQUAL HM-ANIO
+                 AND WS-TM-MES  (WS-IDX-MES) EQUAL HM-MES
+                 SET MES-ENCONTRADO TO TRUE
+           END-SEARCH
+           IF MES-NO-ENCONTRADO
+              THEN
+                  IF WS-TOTAL-MESES LESS 12
+                     THEN
+                         ADD 1 TO WS-TOTAL-MESES
+                     ELSE
+      *                 TABLA LLENA: SE DESCARTA EL MES MAS ANTIGUO
+      *                 (RENGLON 1) RECORRIENDO LOS DEMAS UN LUGAR A
+      *                 LA IZQUIERDA, PARA QUE LA TABLA SIEMPRE TRAIGA
+      *                 LOS 12 MESES MAS RECIENTES Y NO LOS PRIMEROS
+      *                 12 QUE SE HAYAN LEIDO DEL HISTORICO.
+                         PERFORM VARYING WS-IDX-MES FROM 1 BY 1
+                                 UNTIL WS-IDX-MES GREATER 11
+                            MOVE WS-TABLA-MES (WS-IDX-MES + 1)
+                              TO WS-TABLA-MES (WS-IDX-MES)
+                         END-PERFORM
+                  END-IF
+                  SET WS-IDX-MES TO WS-TOTAL-MESES
+                  MOVE HM-ANIO TO WS-TM-ANIO (WS-IDX-MES)
+                  MOVE HM-MES  TO WS-TM-MES  (WS-IDX-MES)
+                  MOVE ZEROS   TO WS-TM-DIA  (WS-IDX-MES)
+                  SET MES-ENCONTRADO TO TRUE
+           END-IF
+           IF MES-ENCONTRADO
+              AND HM-DIA NOT LESS WS-TM-DIA (WS-IDX-MES)
+              THEN
+                  MOVE HM-DIA       TO WS-TM-DIA       (WS-IDX-MES)
+                  MOVE HM-EMPLEADOS TO WS-TM-EMPLEADOS (WS-IDX-MES)
+                  MOVE HM-SALARIOS  TO WS-TM-SALARIOS  (WS-IDX-MES)
+           END-IF.
+       045-LEE-HISTMES.
+           READ HISTMES
+              AT END MOVE "FIN" TO SW-FIN
+           END-READ
+           IF NOT HISTMES-OK
+              AND WS-STATUS-HISTMES NOT EQUAL "10"
+              THEN
+                  DISPLAY "ERROR AL LEER HISTMES, STATUS: "
+                          WS-STATUS-HISTMES
+                  MOVE "FIN" TO SW-FIN
+           END-IF.
+       040-FIN.  EXIT.
+
+       100-IMPRIME.
+           WRITE REG-REPORTE FROM WS-TITULO-1     AFTER 1
+           WRITE REG-REPORTE FROM WS-GUIONES      AFTER 1
+           WRITE REG-REPORTE FROM WS-SUB-TITULO-1 AFTER 1
+           WRITE REG-REPORTE FROM WS-GUIONES      AFTER 1
+           PERFORM VARYING WS-IDX-MES FROM 1 BY 1
+                   UNTIL WS-IDX-MES GREATER WS-TOTAL-MESES
+              MOVE WS-TM-ANIO      (WS-IDX-MES) TO WS-DET-ANIO
+              MOVE WS-TM-MES       (WS-IDX-MES) TO WS-DET-MES
+              MOVE WS-TM-EMPLEADOS (WS-IDX-MES) TO WS-DET-EMPLEADOS
+              MOVE WS-TM-SALARIOS  (WS-IDX-MES) TO WS-DET-SALARIOS
+              IF WS-IDX-MES EQUAL 1
+                 THEN
+                     MOVE ZEROS TO WS-DET-VARIACION
+                 ELSE
+                     COMPUTE WS-DET-VARIACION =
+                        WS-TM-EMPLEADOS (WS-IDX-MES)
+                        - WS-TM-EMPLEADOS (WS-IDX-MES - 1)
+              END-IF
+              WRITE REG-REPORTE FROM WS-DETALLE AFTER 1
+           END-PERFORM
+           WRITE REG-REPORTE FROM WS-GUIONES AFTER 1.
+       100-FIN.  EXIT.
