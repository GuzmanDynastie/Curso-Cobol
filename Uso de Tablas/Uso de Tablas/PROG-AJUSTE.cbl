@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGAJUS.
+       AUTHOR.                    EMMANUEL GUZMAN.
+       INSTALLATION.              CENTRO DE CAPACITACION.
+       DATE-WRITTEN.              08/08/26.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * CORRIDA DE AJUSTE DE SALARIOS (FIN DE ANIO O MEDIO ANIO).      *
+      * RECORRE EL MAESTRO INDEXADO DE EMPLEADOS, APLICA UN PORCENTAJE *
+      * DE INCREMENTO A CADA EMPLEADO ACTIVO QUE CALIFIQUE POR         *
+      * DEPARTAMENTO Y REGRABA EL SALARIO NUEVO EN EL MISMO MAESTRO,   *
+      * DEJANDO UN REPORTE DE ANTES/DESPUES/INCREMENTO POR EMPLEADO.   *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS    ASSIGN TO UT-S-EMPLEADOS
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS DYNAMIC
+                               RECORD KEY IS NUMERO-EMP
+                               FILE STATUS IS WS-STATUS-EMPLEADOS.
+           SELECT REPORTE      ASSIGN TO UT-S-REPORTE
+                               FILE STATUS IS WS-STATUS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS REG-EMPLEADOS.
+           COPY EMPLEADOS.
+
+       FD  REPORTE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-STATUS-EMPLEADOS PIC X(02)    VALUE "00".
+              88 EMPLEADOS-OK       VALUE "00".
+           05 WS-STATUS-REPORTE   PIC X(02)    VALUE "00".
+              88 REPORTE-OK         VALUE "00".
+           05 SW-FIN              PIC X(03)    VALUE SPACES.
+           05 WS-PROCESADOS       PIC 9(05)    VALUE ZEROS.
+           05 WS-LEIDOS           PIC 9(05)    VALUE ZEROS.
+           05 WS-SALARIO-ANTERIOR PIC 9(07)V99 VALUE ZEROS.
+           05 WS-INCREMENTO       PIC 9(07)V99 VALUE ZEROS.
+           05 WS-TOT-ANTERIOR     PIC 9(09)V99 VALUE ZEROS.
+           05 WS-TOT-NUEVO        PIC 9(09)V99 VALUE ZEROS.
+           05 WS-TOT-INCREMENTO   PIC 9(09)V99 VALUE ZEROS.
+           05 SW-DEPTO-CALIFICA   PIC X(01)    VALUE "S".
+              88 DEPTO-CALIFICA     VALUE "S".
+              88 DEPTO-NO-CALIFICA  VALUE "N".
+
+       01  WS-TITULO-1.
+           05 FILLER              PIC X(20)    VALUE SPACES.
+           05 WS-TIT-AJUSTE       PIC X(40)    VALUE SPACES.
+           05 FILLER              PIC X(20)    VALUE SPACES.
+
+       01  WS-GUIONES.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(78)    VALUE ALL "-".
+           05 FILLER              PIC X(01)    VALUE SPACES.
+
+       01  WS-SUB-TITULO-1.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 FILLER              PIC X(06)    VALUE "NUMERO".
+           05 FILLER              PIC X(09)    VALUE SPACES.
+           05 FILLER              PIC X(06)    VALUE "NOMBRE".
+           05 FILLER              PIC X(20)    VALUE SPACES.
+           05 FILLER              PIC X(08)    VALUE "ANTERIOR".
+           05 FILLER              PIC X(05)    VALUE SPACES.
+           05 FILLER              PIC X(05)    VALUE "NUEVO".
+           05 FILLER              PIC X(07)    VALUE SPACES.
+           05 FILLER              PIC X(10)    VALUE "INCREMENTO".
+
+       01  WS-DETALLE.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-DET-NUMERO       PIC ZZZZ9.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-DET-NOMBRE       PIC X(30).
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 WS-DET-SAL-ANTES    PIC ZZZ,ZZ9.99.
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 WS-DET-SAL-DESPUES  PIC ZZZ,ZZ9.99.
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 WS-DET-INCREMENTO   PIC ZZZ,ZZ9.99.
+           05 FILLER              PIC X(01)    VALUE SPACES.
+
+       01  WS-DET-TOTALES.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(29)
+                             VALUE "EMPLEADOS AJUSTADOS        : ".
+           05 WS-TOT-PROCESADOS   PIC ZZ,ZZ9.
+           05 FILLER              PIC X(44)    VALUE SPACES.
+
+       01  WS-DET-TOT-SALARIOS.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(29)
+                             VALUE "INCREMENTO TOTAL DE NOMINA : ".
+           05 WS-TOT-INCREM-RPT   PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(34)    VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-PARAMETROS-AJUSTE.
+           05 LK-PORCENTAJE       PIC 9(03)V99.
+           05 LK-TIPO-AJUSTE      PIC X(01).
+              88 AJUSTE-FIN-ANIO    VALUE "A".
+              88 AJUSTE-MEDIO-ANIO  VALUE "M".
+           05 LK-FILTRO-DEPTO.
+              10 LK-FILTRO-TIPO    PIC X(01).
+              10 LK-DEPTO-DESDE    PIC 9(03).
+              10 LK-DEPTO-HASTA    PIC 9(03).
+
+       PROCEDURE DIVISION USING LK-PARAMETROS-AJUSTE.
+       010-INICIO.
+           PERFORM 020-ABRE-ARCHIVOS    THRU 020-FIN
+           PERFORM 030-TITULOS          THRU 030-FIN
+           PERFORM 035-POSICIONA        THRU 035-FIN
+           PERFORM 037-LEE-ENCABEZADO   THRU 037-FIN
+           PERFORM 040-LEE               THRU 040-FIN
+           PERFORM 040-PROCESO          THRU 040-FIN
+                   UNTIL SW-FIN EQUAL "FIN"
+           PERFORM 200-FINAL            THRU 200-FIN
+           GOBACK.
+
+       020-ABRE-ARCHIVOS.
+           OPEN I-O    EMPLEADOS
+           IF NOT EMPLEADOS-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR EMPLEADOS, STATUS: "
+                          WS-STATUS-EMPLEADOS
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+           END-IF
+           OPEN OUTPUT REPORTE
+           IF NOT REPORTE-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR REPORTE, STATUS: "
+                          WS-STATUS-REPORTE
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+           END-IF.
+       020-FIN.  EXIT.
+
+       030-TITULOS.
+           EVALUATE TRUE
+              WHEN AJUSTE-FIN-ANIO
+                 MOVE "AJUSTE DE SALARIOS FIN DE ANIO" TO WS-TIT-AJUSTE
+              WHEN AJUSTE-MEDIO-ANIO
+                 MOVE "AJUSTE DE SALARIOS MEDIO ANIO"  TO WS-TIT-AJUSTE
+              WHEN OTHER
+                 MOVE "AJUSTE DE SALARIOS"             TO WS-TIT-AJUSTE
+           END-EVALUATE
+           WRITE REG-REPORTE FROM WS-TITULO-1     AFTER 1
+           WRITE REG-REPORTE FROM WS-GUIONES      AFTER 1
+           WRITE REG-REPORTE FROM WS-SUB-TITULO-1 AFTER 1
+           WRITE REG-REPORTE FROM WS-GUIONES      AFTER 1.
+       030-FIN.  EXIT.
+
+       035-POSICIONA.
+           MOVE ZEROS TO NUMERO-EMP
+           START EMPLEADOS KEY IS NOT LESS NUMERO-EMP
+              INVALID KEY
+                 MOVE "FIN" TO SW-FIN
+           END-START.
+       035-FIN.  EXIT.
+
+       037-LEE-ENCABEZADO.
+      * EL PRIMER REGISTRO DEL MAESTRO DEBE SER EL ENCABEZADO; SE
+      * DESCARTA AQUI PARA QUE 040-LEE SOLO VEA DETALLE Y EL SUMARIO.
+           READ EMPLEADOS NEXT RECORD
+              AT END MOVE "FIN" TO SW-FIN
+           END-READ
+           IF SW-FIN NOT EQUAL "FIN"
+              AND NOT CTRL-ES-ENCABEZADO
+              THEN
+                  DISPLAY "AVISO: EMPLEADOS NO INICIA CON ENCABEZADO"
+           END-IF.
+       037-FIN.  EXIT.
+
+       040-PROCESO.
+           ADD 1 TO WS-LEIDOS
+           PERFORM 045-DEPTO-CALIFICA THRU 045-FIN
+           IF DEPTO-CALIFICA
+              AND STATUS-EMP NOT EQUAL ZERO
+              AND NOT CTRL-ES-ENCABEZADO
+              AND NOT CTRL-ES-SUMARIO
+              THEN
+                  PERFORM 050-APLICA-AJUSTE THRU 050-FIN
+           END-IF.
+       040-LEE.
+           READ EMPLEADOS NEXT RECORD
+              AT END MOVE "FIN" TO SW-FIN
+           END-READ
+           IF SW-FIN NOT EQUAL "FIN"
+              AND CTRL-ES-SUMARIO
+              THEN
+                  MOVE "FIN" TO SW-FIN
+           END-IF.
+       040-FIN.  EXIT.
+
+       045-DEPTO-CALIFICA.
+           SET DEPTO-CALIFICA TO TRUE
+           IF LK-FILTRO-TIPO EQUAL "R"
+              AND (DEPTO-EMP LESS LK-DEPTO-DESDE
+                  OR DEPTO-EMP GREATER LK-DEPTO-HASTA)
+              THEN
+                  SET DEPTO-NO-CALIFICA TO TRUE
+           END-IF.
+       045-FIN.  EXIT.
+
+       050-APLICA-AJUSTE.
+           MOVE SALARIO-EMP TO WS-SALARIO-ANTERIOR
+           COMPUTE WS-INCREMENTO ROUNDED =
+                   WS-SALARIO-ANTERIOR * LK-PORCENTAJE / 100
+              ON SIZE ERROR
+                 MOVE ZEROS TO WS-INCREMENTO
+                 DISPLAY "DESBORDE AL CALCULAR INCREMENTO, EMPLEADO: "
+                         NUMERO-EMP
+           END-COMPUTE
+           COMPUTE SALARIO-EMP ROUNDED =
+                   WS-SALARIO-ANTERIOR + WS-INCREMENTO
+              ON SIZE ERROR
+                 MOVE WS-SALARIO-ANTERIOR TO SALARIO-EMP
+                 DISPLAY "DESBORDE AL AJUSTAR SALARIO, EMPLEADO: "
+                         NUMERO-EMP
+           END-COMPUTE
+           REWRITE REG-EMPLEADOS
+              INVALID KEY
+                 DISPLAY "NO SE PUDO REGRABAR EMPLEADO: " NUMERO-EMP
+           END-REWRITE
+           ADD 1                TO WS-PROCESADOS
+           ADD WS-SALARIO-ANTERIOR TO WS-TOT-ANTERIOR
+           ADD SALARIO-EMP         TO WS-TOT-NUEVO
+           ADD WS-INCREMENTO       TO WS-TOT-INCREMENTO
+           MOVE NUMERO-EMP        TO WS-DET-NUMERO
+           MOVE NOMBRE-EMP        TO WS-DET-NOMBRE
+           MOVE WS-SALARIO-ANTERIOR TO WS-DET-SAL-ANTES
+           MOVE SALARIO-EMP       TO WS-DET-SAL-DESPUES
+           MOVE WS-INCREMENTO     TO WS-DET-INCREMENTO
+           WRITE REG-REPORTE FROM WS-DETALLE AFTER 1.
+       050-FIN.  EXIT.
+
+       200-FINAL.
+           MOVE WS-PROCESADOS     TO WS-TOT-PROCESADOS
+           WRITE REG-REPORTE FROM WS-DET-TOTALES   AFTER 2
+           MOVE WS-TOT-INCREMENTO TO WS-TOT-INCREM-RPT
+           WRITE REG-REPORTE FROM WS-DET-TOT-SALARIOS AFTER 1
+           CLOSE EMPLEADOS
+           CLOSE REPORTE
+           DISPLAY "AJUSTE DE SALARIOS TERMINADO, EMPLEADOS: "
+                   WS-PROCESADOS
+           IF WS-PROCESADOS GREATER ZERO
+              THEN
+                  MOVE 0 TO RETURN-CODE
+              ELSE
+                  MOVE 4 TO RETURN-CODE
+           END-IF.
+       200-FIN.  EXIT.
