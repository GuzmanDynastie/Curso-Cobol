@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGFRON.
+       AUTHOR.                    EMMANUEL GUZMAN.
+       INSTALLATION.              CENTRO DE CAPACITACION.
+       DATE-WRITTEN.              08/08/26.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * MENU PRINCIPAL INTERACTIVO QUE REUNE EN UN SOLO PUNTO DE       *
+      * ENTRADA EL MANTENIMIENTO DE EMPLEADOS (PROGMANT) Y LOS         *
+      * REPORTES QUE ANTES SOLO SE PODIAN MANDAR LLAMAR POR SEPARADO   *
+      * (PROGSORT, PROGDIST, PROGTEND, PROGVALI, PROGRECO). NO         *
+      * REEMPLAZA AL PROCESO NOCTURNO DE PROGLOTE, ES PARA USO EN      *
+      * LINEA DURANTE EL DIA.                                          *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-OPCION            PIC 9(01)    VALUE ZEROS.
+           05 SW-SALIR             PIC X(01)    VALUE "N".
+              88 HAY-QUE-SALIR       VALUE "S".
+           05 WS-RESP-FILTRO       PIC X(01)    VALUE "N".
+              88 DESEA-FILTRAR        VALUE "S".
+           05 WS-RESP-ORDEN        PIC X(01)    VALUE "D".
+           05 WS-FECHA-HOY.
+              10 WS-ANIO-HOY        PIC 9(04).
+              10 WS-MES-HOY         PIC 9(02).
+              10 WS-DIA-HOY         PIC 9(02).
+
+       01  WS-PARAMETROS-SORT.
+           05 WS-SORT-FECHA.
+              10 FILLER             PIC X(02).
+              10 WS-SORT-DIA        PIC 9(02).
+              10 WS-SORT-MES        PIC 9(02).
+              10 WS-SORT-ANIO       PIC 9(04).
+           05 WS-SORT-FILTRO-DEPTO.
+              10 WS-SORT-FILTRO-TIPO  PIC X(01) VALUE "T".
+              10 WS-SORT-DEPTO-DESDE  PIC 9(03) VALUE ZEROS.
+              10 WS-SORT-DEPTO-HASTA  PIC 9(03) VALUE ZEROS.
+              10 WS-SORT-DEPTO-LISTA  PIC 9(03) OCCURS 10 TIMES.
+           05 WS-SORT-ORDEN        PIC X(01)    VALUE "D".
+           05 WS-SORT-LINEAS-PAG   PIC 9(03)    VALUE 60.
+           05 WS-SORT-NOM-EMPRESA  PIC X(22)    VALUE SPACES.
+           05 WS-SORT-PAGINA-INI   PIC 9(03)    VALUE 1.
+           05 WS-SORT-RUN-ID       PIC X(06)    VALUE "LINEA".
+           05 WS-SORT-FORMATO      PIC X(01)    VALUE "I".
+           05 WS-SORT-MONEDA       PIC X(03)    VALUE "MXN".
+           05 WS-SORT-TIPO-CAMBIO  PIC 9(03)V9999 VALUE 1.0000.
+           05 WS-SORT-CTRL-ESPER   PIC 9(05)    VALUE ZEROS.
+
+       01  WS-PARAMETROS-AJUSTE.
+           05 WS-AJU-PORCENTAJE    PIC 9(03)V99 VALUE ZEROS.
+           05 WS-AJU-TIPO          PIC X(01)    VALUE "A".
+           05 WS-AJU-FILTRO-DEPTO.
+              10 WS-AJU-FILTRO-TIPO  PIC X(01)  VALUE "T".
+              10 WS-AJU-DEPTO-DESDE  PIC 9(03)  VALUE ZEROS.
+              10 WS-AJU-DEPTO-HASTA  PIC 9(03)  VALUE ZEROS.
+
+       01  WS-PARAMETROS-PURGA.
+           05 WS-PUR-FECHA.
+              10 FILLER              PIC X(02).
+              10 WS-PUR-DIA           PIC 9(02).
+              10 WS-PUR-MES           PIC 9(02).
+              10 WS-PUR-ANIO          PIC 9(04).
+           05 WS-PUR-CONFIRMA         PIC X(01)    VALUE "N".
+           05 WS-PUR-RETEN-ANIOS      PIC 9(02)    VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-RAIZ.
+           PERFORM 100-PROCESA-OPCION THRU 100-FIN
+                   UNTIL HAY-QUE-SALIR
+           DISPLAY "FIN DEL MENU PRINCIPAL"
+           GOBACK.
+
+       100-PROCESA-OPCION.
+           PERFORM 110-MUESTRA-MENU  THRU 110-FIN
+           ACCEPT WS-OPCION
+           EVALUATE WS-OPCION
+              WHEN 1
+                 PERFORM 200-MANTENIMIENTO  THRU 200-FIN
+              WHEN 2
+                 PERFORM 300-REPORTE-SORT   THRU 300-FIN
+              WHEN 3
+                 PERFORM 400-DISTRIBUCION   THRU 400-FIN
+              WHEN 4
+                 PERFORM 500-TENDENCIA      THRU 500-FIN
+              WHEN 5
+                 PERFORM 600-VALIDACION     THRU 600-FIN
+              WHEN 6
+                 PERFORM 700-CONCILIACION   THRU 700-FIN
+              WHEN 7
+                 PERFORM 800-AJUSTE-SALARIOS THRU 800-FIN
+              WHEN 8
+                 PERFORM 900-PURGA-INACTIVOS THRU 900-FIN
+              WHEN 0
+                 SET HAY-QUE-SALIR TO TRUE
+              WHEN OTHER
+                 DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+       100-FIN.  EXIT.
+
+       110-MUESTRA-MENU.
+           DISPLAY " "
+           DISPLAY "1. MANTENIMIENTO DE EMPLEADOS"
+           DISPLAY "2. REPORTE DE PLANTILLA Y NOMINA"
+           DISPLAY "3. DISTRIBUCION POR DEPARTAMENTO"
+           DISPLAY "4. TENDENCIA DE 12 MESES"
+           DISPLAY "5. VALIDACION DEL MAESTRO"
+           DISPLAY "6. CONCILIACION PLANO/DB2"
+           DISPLAY "7. AJUSTE DE SALARIOS"
+           DISPLAY "8. PURGA DE EMPLEADOS INACTIVOS"
+           DISPLAY "0. SALIR"
+           DISPLAY "DIGITE LA OPCION: ".
+       110-FIN.  EXIT.
+
+       200-MANTENIMIENTO.
+           DISPLAY "EJECUTANDO MANTENIMIENTO DE EMPLEADOS..."
+           CALL "PROGMANT"
+           DISPLAY "MANTENIMIENTO TERMINADO".
+       200-FIN.  EXIT.
+
+       300-REPORTE-SORT.
+           PERFORM 310-PIDE-PARAMETROS-SORT THRU 310-FIN
+           DISPLAY "EJECUTANDO PROGSORT..."
+           CALL "PROGSORT" USING WS-PARAMETROS-SORT
+           DISPLAY "PROGSORT TERMINADO, RETURN-CODE: " RETURN-CODE.
+       300-FIN.  EXIT.
+
+       310-PIDE-PARAMETROS-SORT.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           MOVE WS-DIA-HOY  TO WS-SORT-DIA
+           MOVE WS-MES-HOY  TO WS-SORT-MES
+           MOVE WS-ANIO-HOY TO WS-SORT-ANIO
+           DISPLAY "ORDEN DEL REPORTE (D=DEPTO, N=NOMBRE, S=SALARIO): "
+           ACCEPT WS-RESP-ORDEN
+           MOVE WS-RESP-ORDEN TO WS-SORT-ORDEN
+           DISPLAY "DESEA FILTRAR POR UN RANGO DE DEPARTAMENTOS (S/N): "
+           ACCEPT WS-RESP-FILTRO
+           IF DESEA-FILTRAR
+              THEN
+                  MOVE "R" TO WS-SORT-FILTRO-TIPO
+                  DISPLAY "DEPARTAMENTO DESDE: "
+                  ACCEPT WS-SORT-DEPTO-DESDE
+                  DISPLAY "DEPARTAMENTO HASTA: "
+                  ACCEPT WS-SORT-DEPTO-HASTA
+              ELSE
+                  MOVE "T" TO WS-SORT-FILTRO-TIPO
+           END-IF.
+       310-FIN.  EXIT.
+
+       400-DISTRIBUCION.
+           DISPLAY "EJECUTANDO PROGDIST..."
+           CALL "PROGDIST"
+           DISPLAY "PROGDIST TERMINADO".
+       400-FIN.  EXIT.
+
+       500-TENDENCIA.
+           DISPLAY "EJECUTANDO PROGTEND..."
+           CALL "PROGTEND"
+           DISPLAY "PROGTEND TERMINADO".
+       500-FIN.  EXIT.
+
+       600-VALIDACION.
+           DISPLAY "EJECUTANDO PROGVALI..."
+           CALL "PROGVALI"
+           DISPLAY "PROGVALI TERMINADO".
+       600-FIN.  EXIT.
+
+       700-CONCILIACION.
+           DISPLAY "EJECUTANDO PROGRECO..."
+           CALL "PROGRECO"
+           DISPLAY "PROGRECO TERMINADO, RETURN-CODE: " RETURN-CODE.
+       700-FIN.  EXIT.
+
+       800-AJUSTE-SALARIOS.
+           PERFORM 810-PIDE-PARAMETROS-AJUSTE THRU 810-FIN
+           DISPLAY "EJECUTANDO PROGAJUS..."
+           CALL "PROGAJUS" USING WS-PARAMETROS-AJUSTE
+           DISPLAY "PROGAJUS TERMINADO, RETURN-CODE: " RETURN-CODE.
+       800-FIN.  EXIT.
+
+       810-PIDE-PARAMETROS-AJUSTE.
+           DISPLAY "TIPO DE AJUSTE (A=FIN DE ANIO, M=MEDIO ANIO): "
+           ACCEPT WS-AJU-TIPO
+           DISPLAY "PORCENTAJE DE INCREMENTO (EJ. 005.00): "
+           ACCEPT WS-AJU-PORCENTAJE
+           DISPLAY "DESEA FILTRAR POR UN RANGO DE DEPARTAMENTOS (S/N): "
+           ACCEPT WS-RESP-FILTRO
+           IF DESEA-FILTRAR
+              THEN
+                  MOVE "R" TO WS-AJU-FILTRO-TIPO
+                  DISPLAY "DEPARTAMENTO DESDE: "
+                  ACCEPT WS-AJU-DEPTO-DESDE
+                  DISPLAY "DEPARTAMENTO HASTA: "
+                  ACCEPT WS-AJU-DEPTO-HASTA
+              ELSE
+                  MOVE "T" TO WS-AJU-FILTRO-TIPO
+           END-IF.
+       810-FIN.  EXIT.
+
+       900-PURGA-INACTIVOS.
+           PERFORM 910-PIDE-PARAMETROS-PURGA THRU 910-FIN
+           DISPLAY "EJECUTANDO PROGPURG..."
+           CALL "PROGPURG" USING WS-PARAMETROS-PURGA
+           DISPLAY "PROGPURG TERMINADO, RETURN-CODE: " RETURN-CODE.
+       900-FIN.  EXIT.
+
+       910-PIDE-PARAMETROS-PURGA.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           MOVE WS-DIA-HOY  TO WS-PUR-DIA
+           MOVE WS-MES-HOY  TO WS-PUR-MES
+           MOVE WS-ANIO-HOY TO WS-PUR-ANIO
+           DISPLAY "ANIOS DE RETENCION ANTES DE PURGAR UNA BAJA: "
+           ACCEPT WS-PUR-RETEN-ANIOS
+           DISPLAY "CONFIRMA EL BORRADO DE INACTIVOS DEL MAESTRO "
+                   "(S=SI, CUALQUIER OTRA TECLA SOLO SIMULA): "
+           ACCEPT WS-PUR-CONFIRMA.
+       910-FIN.  EXIT.
