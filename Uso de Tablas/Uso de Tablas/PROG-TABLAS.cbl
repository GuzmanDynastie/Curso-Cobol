@@ -7,7 +7,9 @@
        SECURITY.                  NO ES CONFIDENCIAL.
       * -------------------------------------------------------------- *
       * PROGRAMA QUE CARGA INFORMACION EN UNA TABLA INTERNA Y DESPUES  *
-      * LA VACIA (3 ELEMENTOS).                                        *
+      * LA VACIA (HASTA 5 ELEMENTOS, LA CANTIDAD LA DIGITA EL          *
+      * OPERADOR). AL VACIARLA TAMBIEN LA GRABA EN TABLADIA, CON LA    *
+      * FECHA DEL DIA, PARA QUE OTRO PROGRAMA PUEDA LEERLA DESPUES.    *
       * -------------------------------------------------------------- *
 
        ENVIRONMENT DIVISION.
@@ -17,9 +19,20 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT TABLADIA     ASSIGN TO UT-S-TABLADIA
+                               FILE STATUS IS WS-STATUS-TABLADIA.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  TABLADIA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 55 CHARACTERS
+           DATA RECORD IS REG-TABLADIA.
+       01  REG-TABLADIA.
+           05 REG-TD-FECHA         PIC 9(08).
+           05 REG-TD-NUMERO        PIC 9(05).
+           05 REG-TD-NOMBRE        PIC X(35).
+           05 REG-TD-SALARIO       PIC 9(05)V99.
 
        WORKING-STORAGE SECTION.
        01  WS-TABLAS.
@@ -30,18 +43,47 @@
 
        01  WS-AREAS.
            05 WS-INDICE           PIC 9(02).
+           05 WS-CUANTOS           PIC 9(02).
+              88 WS-CUANTOS-VALIDO VALUE 1 THRU 5.
+           05 WS-FECHA-HOY         PIC 9(08).
+           05 WS-STATUS-TABLADIA   PIC X(02)    VALUE "00".
+              88 TABLADIA-OK        VALUE "00".
 
        PROCEDURE DIVISION.
        010-RAIZ.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           PERFORM 015-PIDE-CUANTOS THRU 015-FIN
+
            PERFORM 020-CARGA-TABLA THRU 020-FIN
                    VARYING WS-INDICE FROM 1 BY 1
-                   UNTIL WS-INDICE GREATER 3
+                   UNTIL WS-INDICE GREATER WS-CUANTOS
+
+           OPEN OUTPUT TABLADIA
+           IF NOT TABLADIA-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR TABLADIA, STATUS: "
+                          WS-STATUS-TABLADIA
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+           END-IF
 
            PERFORM 030-VACIA-TABLA THRU 030-FIN
                    VARYING WS-INDICE FROM 1 BY 1
-                   UNTIL WS-INDICE GREATER 3
+                   UNTIL WS-INDICE GREATER WS-CUANTOS
+
+           CLOSE TABLADIA
            GOBACK.
 
+       015-PIDE-CUANTOS.
+           DISPLAY "CUANTOS EMPLEADOS VA A CAPTURAR HOY (1-5): "
+           ACCEPT WS-CUANTOS
+           IF NOT WS-CUANTOS-VALIDO
+              THEN
+                  DISPLAY "CANTIDAD INVALIDA, INTENTE DE NUEVO"
+                  PERFORM 015-PIDE-CUANTOS THRU 015-FIN
+           END-IF.
+       015-FIN.  EXIT.
+
        020-CARGA-TABLA.
            DISPLAY "NUMERO: "
            ACCEPT WS-NUMERO (WS-INDICE)
@@ -56,5 +98,10 @@
            DISPLAY "NUMERO: " WS-NUMERO (WS-INDICE)
            DISPLAY "NOMBRE: " WS-NOMBRE (WS-INDICE)
            DISPLAY "SALARIO: " WS-SALARIO (WS-INDICE)
-           DISPLAY " ".
+           DISPLAY " "
+           MOVE WS-FECHA-HOY       TO REG-TD-FECHA
+           MOVE WS-NUMERO (WS-INDICE)  TO REG-TD-NUMERO
+           MOVE WS-NOMBRE (WS-INDICE)  TO REG-TD-NOMBRE
+           MOVE WS-SALARIO (WS-INDICE) TO REG-TD-SALARIO
+           WRITE REG-TABLADIA.
        030-FIN.  EXIT.
