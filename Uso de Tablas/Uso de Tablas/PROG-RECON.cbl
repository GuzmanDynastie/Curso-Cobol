@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGRECO.
+       AUTHOR.                    EMMANUEL GUZMAN.
+       INSTALLATION.              CENTRO DE CAPACITACION.
+       DATE-WRITTEN.              08/08/26.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * CONCILIACION ENTRE EL HISTORICO DEL LADO PLANO (HISTMES, QUE   *
+      * AGREGA PROGSORT) Y EL HISTORICO DEL LADO DB2 (SQLHIST, QUE     *
+      * AGREGA PROGSQL). SE COMPARA EL RENGLON MAS RECIENTE DE CADA    *
+      * ARCHIVO PARA EL MISMO ANIO/MES/DIA Y SE MARCAN LAS DIFERENCIAS *
+      * DE PLANTILLA Y DE NOMINA ENTRE LOS DOS LADOS.                  *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTMES      ASSIGN TO UT-S-HISTMES
+                               FILE STATUS IS WS-STATUS-HISTMES.
+           SELECT SQLHIST      ASSIGN TO UT-S-SQLHIST
+                               FILE STATUS IS WS-STATUS-SQLHIST.
+           SELECT REPORTE      ASSIGN TO UT-S-REPORTE
+                               FILE STATUS IS WS-STATUS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTMES
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 24 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-HISTMES.
+           COPY HISTMES.
+
+       FD  SQLHIST
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 24 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-SQLHIST.
+       01  REG-SQLHIST.
+           05 SH-ANIO              PIC 9(04).
+           05 SH-MES               PIC 9(02).
+           05 SH-DIA               PIC 9(02).
+           05 SH-EMPLEADOS         PIC 9(05).
+           05 SH-SALARIOS          PIC 9(09)V99.
+
+       FD  REPORTE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-STATUS-HISTMES   PIC X(02)    VALUE "00".
+              88 HISTMES-OK         VALUE "00".
+           05 WS-STATUS-SQLHIST   PIC X(02)    VALUE "00".
+              88 SQLHIST-OK         VALUE "00".
+           05 WS-STATUS-REPORTE   PIC X(02)    VALUE "00".
+              88 REPORTE-OK         VALUE "00".
+           05 SW-FIN-HISTMES      PIC X(03)    VALUE SPACES.
+           05 SW-FIN-SQLHIST      PIC X(03)    VALUE SPACES.
+           05 SW-DIFERENCIA       PIC X(01)    VALUE "N".
+              88 HUBO-DIFERENCIA    VALUE "S".
+
+       01  WS-ULTIMO-PLANO.
+           05 WS-UP-ANIO           PIC 9(04)    VALUE ZEROS.
+           05 WS-UP-MES            PIC 9(02)    VALUE ZEROS.
+           05 WS-UP-DIA            PIC 9(02)    VALUE ZEROS.
+           05 WS-UP-EMPLEADOS      PIC 9(05)    VALUE ZEROS.
+           05 WS-UP-SALARIOS       PIC 9(09)V99 VALUE ZEROS.
+
+       01  WS-ULTIMO-DB2.
+           05 WS-UD-ANIO           PIC 9(04)    VALUE ZEROS.
+           05 WS-UD-MES            PIC 9(02)    VALUE ZEROS.
+           05 WS-UD-DIA            PIC 9(02)    VALUE ZEROS.
+           05 WS-UD-EMPLEADOS      PIC 9(05)    VALUE ZEROS.
+           05 WS-UD-SALARIOS       PIC 9(09)V99 VALUE ZEROS.
+
+       01  WS-DIF-EMPLEADOS        PIC S9(05)    VALUE ZEROS.
+       01  WS-DIF-SALARIOS         PIC S9(09)V99 VALUE ZEROS.
+
+       01  WS-TITULO-1.
+           05 FILLER              PIC X(18)    VALUE SPACES.
+           05 FILLER              PIC X(44)
+              VALUE "CONCILIACION PLANO CONTRA DB2 - EMPLEADOS".
+           05 FILLER              PIC X(18)    VALUE SPACES.
+
+       01  WS-GUIONES.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(78)    VALUE ALL "-".
+           05 FILLER              PIC X(01)    VALUE SPACES.
+
+       01  WS-DET-LADO.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-DL-ETIQUETA      PIC X(08).
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 WS-DL-ANIO          PIC 9(04).
+           05 FILLER              PIC X(01)    VALUE "/".
+           05 WS-DL-MES           PIC 9(02).
+           05 FILLER              PIC X(01)    VALUE "/".
+           05 WS-DL-DIA           PIC 9(02).
+           05 FILLER              PIC X(05)    VALUE SPACES.
+           05 WS-DL-EMPLEADOS     PIC ZZ,ZZ9.
+           05 FILLER              PIC X(05)    VALUE SPACES.
+           05 WS-DL-SALARIOS      PIC $$$,$$$,$$9.99.
+           05 FILLER              PIC X(07)    VALUE SPACES.
+
+       01  WS-DET-DIFERENCIA.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 FILLER              PIC X(14)    VALUE "DIFERENCIA".
+           05 WS-DD-EMPLEADOS     PIC -(05)9.
+           05 FILLER              PIC X(06)    VALUE SPACES.
+           05 WS-DD-SALARIOS      PIC -(08)9.99.
+           05 FILLER              PIC X(11)    VALUE SPACES.
+
+       01  WS-DET-RESULTADO.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-DR-MENSAJE       PIC X(60).
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 020-ABRE-ARCHIVOS      THRU 020-FIN
+           PERFORM 032-LEE-HISTMES        THRU 030-FIN
+           PERFORM 030-UBICA-ULTIMO-PLANO THRU 030-FIN
+                   UNTIL SW-FIN-HISTMES EQUAL "FIN"
+           PERFORM 037-LEE-SQLHIST        THRU 035-FIN
+           PERFORM 035-UBICA-ULTIMO-DB2   THRU 035-FIN
+                   UNTIL SW-FIN-SQLHIST EQUAL "FIN"
+           CLOSE HISTMES
+           CLOSE SQLHIST
+           PERFORM 040-COMPARA          THRU 040-FIN
+           PERFORM 100-IMPRIME          THRU 100-FIN
+           CLOSE REPORTE
+           IF HUBO-DIFERENCIA
+              THEN
+                  MOVE 4 TO RETURN-CODE
+              ELSE
+                  MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       020-ABRE-ARCHIVOS.
+           OPEN INPUT  HISTMES
+           IF NOT HISTMES-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR HISTMES, STATUS: "
+                          WS-STATUS-HISTMES
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+           END-IF
+           OPEN INPUT  SQLHIST
+           IF NOT SQLHIST-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR SQLHIST, STATUS: "
+                          WS-STATUS-SQLHIST
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+           END-IF
+           OPEN OUTPUT REPORTE
+           IF NOT REPORTE-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR REPORTE, STATUS: "
+                          WS-STATUS-REPORTE
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+           END-IF.
+       020-FIN.  EXIT.
+
+      * SE QUEDA CON EL RENGLON MAS RECIENTE (MAYOR FECHA) DE HISTMES,
+      * IGUAL QUE PROGTEND SE QUEDA CON EL MAS RECIENTE DE CADA MES.
+       030-UBICA-ULTIMO-PLANO.
+           IF HM-ANIO NOT LESS WS-UP-ANIO
+              THEN
+                  MOVE HM-ANIO      TO WS-UP-ANIO
+                  MOVE HM-MES       TO WS-UP-MES
+                  MOVE HM-DIA       TO WS-UP-DIA
+                  MOVE HM-EMPLEADOS TO WS-UP-EMPLEADOS
+                  MOVE HM-SALARIOS  TO WS-UP-SALARIOS
+           END-IF.
+       032-LEE-HISTMES.
+           READ HISTMES
+              AT END MOVE "FIN" TO SW-FIN-HISTMES
+           END-READ
+           IF NOT HISTMES-OK
+              AND WS-STATUS-HISTMES NOT EQUAL "10"
+              THEN
+                  DISPLAY "ERROR AL LEER HISTMES, STATUS: "
+                          WS-STATUS-HISTMES
+                  MOVE "FIN" TO SW-FIN-HISTMES
+           END-IF.
+       030-FIN.  EXIT.
+
+      * MISMA LOGICA, DEL LADO DEL HISTORICO QUE ALIMENTA PROGSQL.
+       035-UBICA-ULTIMO-DB2.
+           IF SH-ANIO NOT LESS WS-UD-ANIO
+              THEN
+                  MOVE SH-ANIO      TO WS-UD-ANIO
+                  MOVE SH-MES       TO WS-UD-MES
+                  MOVE SH-DIA       TO WS-UD-DIA
+                  MOVE SH-EMPLEADOS TO WS-UD-EMPLEADOS
+                  MOVE SH-SALARIOS  TO WS-UD-SALARIOS
+           END-IF.
+       037-LEE-SQLHIST.
+           READ SQLHIST
+              AT END MOVE "FIN" TO SW-FIN-SQLHIST
+           END-READ
+           IF NOT SQLHIST-OK
+              AND WS-STATUS-SQLHIST NOT EQUAL "10"
+              THEN
+                  DISPLAY "ERROR AL LEER SQLHIST, STATUS: "
+                          WS-STATUS-SQLHIST
+                  MOVE "FIN" TO SW-FIN-SQLHIST
+           END-IF.
+       035-FIN.  EXIT.
+
+       040-COMPARA.
+           COMPUTE WS-DIF-EMPLEADOS =
+              WS-UP-EMPLEADOS - WS-UD-EMPLEADOS
+           COMPUTE WS-DIF-SALARIOS =
+              WS-UP-SALARIOS - WS-UD-SALARIOS
+           IF WS-DIF-EMPLEADOS NOT EQUAL ZEROS
+              OR WS-DIF-SALARIOS NOT EQUAL ZEROS
+              THEN
+                  SET HUBO-DIFERENCIA TO TRUE
+           END-IF.
+       040-FIN.  EXIT.
+
+       100-IMPRIME.
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER 1
+           WRITE REG-REPORTE FROM WS-GUIONES  AFTER 1
+           MOVE "PLANO"       TO WS-DL-ETIQUETA
+           MOVE WS-UP-ANIO      TO WS-DL-ANIO
+           MOVE WS-UP-MES       TO WS-DL-MES
+           MOVE WS-UP-DIA       TO WS-DL-DIA
+           MOVE WS-UP-EMPLEADOS TO WS-DL-EMPLEADOS
+           MOVE WS-UP-SALARIOS  TO WS-DL-SALARIOS
+           WRITE REG-REPORTE FROM WS-DET-LADO AFTER 1
+           MOVE "DB2"         TO WS-DL-ETIQUETA
+           MOVE WS-UD-ANIO      TO WS-DL-ANIO
+           MOVE WS-UD-MES       TO WS-DL-MES
+           MOVE WS-UD-DIA       TO WS-DL-DIA
+           MOVE WS-UD-EMPLEADOS TO WS-DL-EMPLEADOS
+           MOVE WS-UD-SALARIOS  TO WS-DL-SALARIOS
+           WRITE REG-REPORTE FROM WS-DET-LADO AFTER 1
+           MOVE WS-DIF-EMPLEADOS TO WS-DD-EMPLEADOS
+           MOVE WS-DIF-SALARIOS  TO WS-DD-SALARIOS
+           WRITE REG-REPORTE FROM WS-DET-DIFERENCIA AFTER 1
+           IF HUBO-DIFERENCIA
+              THEN
+                  MOVE "** DESCUADRE ENTRE EL LADO PLANO Y EL DB2 **"
+                     TO WS-DR-MENSAJE
+              ELSE
+                  MOVE "PLANTILLA Y NOMINA CONCILIAN ENTRE AMBOS LADOS"
+                     TO WS-DR-MENSAJE
+           END-IF
+           WRITE REG-REPORTE FROM WS-DET-RESULTADO AFTER 1
+           WRITE REG-REPORTE FROM WS-GUIONES AFTER 1.
+       100-FIN.  EXIT.
