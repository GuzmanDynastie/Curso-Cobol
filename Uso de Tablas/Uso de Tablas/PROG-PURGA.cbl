@@ -0,0 +1,312 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGPURG.
+       AUTHOR.                    EMMANUEL GUZMAN.
+       INSTALLATION.              CENTRO DE CAPACITACION.
+       DATE-WRITTEN.              08/08/26.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * CORRIDA DE PURGA Y ARCHIVO DE EMPLEADOS INACTIVOS. RECORRE EL  *
+      * MAESTRO INDEXADO DE EMPLEADOS, Y POR CADA EMPLEADO INACTIVO    *
+      * (STATUS-EMP EN CERO) CUYA FECHA-BAJA-EMP YA REBASO EL PERIODO  *
+      * DE RETENCION RECIBIDO EN LK-RETEN-ANIOS, ESCRIBE SU REGISTRO   *
+      * COMPLETO EN UN ARCHIVO HISTORICO FECHADO (IGUAL QUE EL REPHIST *
+      * DE PROGSORT) ANTES DE BORRARLO DEL MAESTRO, PARA QUE LA        *
+      * PLANTILLA ACTIVA NO SIGA CRECIENDO CON BAJAS VIEJAS PERO NADA  *
+      * SE PIERDA. UNA BAJA SIN FECHA-BAJA-EMP GRABADA, O QUE TODAVIA  *
+      * NO CUMPLE EL PERIODO DE RETENCION, SE DEJA INTACTA EN ESTA     *
+      * CORRIDA. POR SEGURIDAD, SOLO BORRA SI LK-CONFIRMA-PURGA LLEGA  *
+      * EN "S"; CUALQUIER OTRO VALOR DEJA CORRER UNA SIMULACION QUE    *
+      * SOLO ARCHIVA Y REPORTA, SIN TOCAR EL MAESTRO.                  *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS    ASSIGN TO UT-S-EMPLEADOS
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS DYNAMIC
+                               RECORD KEY IS NUMERO-EMP
+                               FILE STATUS IS WS-STATUS-EMPLEADOS.
+           SELECT ARCHIVO      ASSIGN TO WS-NOMBRE-ARCHIVO
+                               FILE STATUS IS WS-STATUS-ARCHIVO.
+           SELECT REPORTE      ASSIGN TO UT-S-REPORTE
+                               FILE STATUS IS WS-STATUS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS REG-EMPLEADOS.
+           COPY EMPLEADOS.
+
+       FD  ARCHIVO
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-ARCHIVO.
+       01  REG-ARCHIVO            PIC X(58).
+
+       FD  REPORTE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-STATUS-EMPLEADOS PIC X(02)    VALUE "00".
+              88 EMPLEADOS-OK       VALUE "00".
+           05 WS-STATUS-ARCHIVO   PIC X(02)    VALUE "00".
+              88 ARCHIVO-OK         VALUE "00".
+           05 WS-STATUS-REPORTE   PIC X(02)    VALUE "00".
+              88 REPORTE-OK         VALUE "00".
+           05 SW-FIN              PIC X(03)    VALUE SPACES.
+           05 WS-LEIDOS           PIC 9(05)    VALUE ZEROS.
+           05 WS-ARCHIVADOS       PIC 9(05)    VALUE ZEROS.
+           05 WS-BORRADOS         PIC 9(05)    VALUE ZEROS.
+           05 WS-ANIO-LIMITE      PIC 9(04)    VALUE ZEROS.
+           05 SW-INACTIVO-ELEGIBLE PIC X(01)   VALUE "N".
+              88 INACTIVO-ELEGIBLE  VALUE "S".
+              88 INACTIVO-RECIENTE  VALUE "N".
+           05 WS-NOMBRE-ARCHIVO.
+              10 FILLER            PIC X(12)   VALUE "UT-S-PURGA.".
+              10 WS-ARCH-ANIO      PIC 9(04)   VALUE ZEROS.
+              10 WS-ARCH-MES       PIC 9(02)   VALUE ZEROS.
+              10 WS-ARCH-DIA       PIC 9(02)   VALUE ZEROS.
+
+       01  WS-TITULO-1.
+           05 FILLER              PIC X(20)    VALUE SPACES.
+           05 FILLER              PIC X(40)
+                        VALUE "PURGA Y ARCHIVO DE EMPLEADOS INACTIVOS".
+           05 FILLER              PIC X(20)    VALUE SPACES.
+
+       01  WS-GUIONES.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(78)    VALUE ALL "-".
+           05 FILLER              PIC X(01)    VALUE SPACES.
+
+       01  WS-SUB-TITULO-1.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 FILLER              PIC X(06)    VALUE "NUMERO".
+           05 FILLER              PIC X(12)    VALUE SPACES.
+           05 FILLER              PIC X(06)    VALUE "NOMBRE".
+           05 FILLER              PIC X(30)    VALUE SPACES.
+           05 FILLER              PIC X(06)    VALUE "ACCION".
+           05 FILLER              PIC X(16)    VALUE SPACES.
+
+       01  WS-DETALLE.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-DET-NUMERO       PIC ZZZZ9.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-DET-NOMBRE       PIC X(30).
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-DET-ACCION       PIC X(12).
+           05 FILLER              PIC X(21)    VALUE SPACES.
+
+       01  WS-DET-TOTALES.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(29)
+                             VALUE "EMPLEADOS LEIDOS           : ".
+           05 WS-TOT-LEIDOS       PIC ZZ,ZZ9.
+           05 FILLER              PIC X(44)    VALUE SPACES.
+
+       01  WS-DET-TOT-ARCH.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(29)
+                             VALUE "EMPLEADOS ARCHIVADOS       : ".
+           05 WS-TOT-ARCHIVADOS   PIC ZZ,ZZ9.
+           05 FILLER              PIC X(44)    VALUE SPACES.
+
+       01  WS-DET-TOT-BORRA.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(29)
+                             VALUE "EMPLEADOS BORRADOS DEL      ".
+           05 FILLER              PIC X(09)
+                             VALUE "MAESTRO: ".
+           05 WS-TOT-BORRADOS     PIC ZZ,ZZ9.
+           05 FILLER              PIC X(35)    VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-PARAMETROS-PURGA.
+           05 LK-FECHA.
+              10 FILLER           PIC X(02).
+              10 LK-DIA           PIC 9(02).
+              10 LK-MES           PIC 9(02).
+              10 LK-ANIO          PIC 9(04).
+           05 LK-CONFIRMA-PURGA   PIC X(01).
+              88 PURGA-CONFIRMADA   VALUE "S".
+           05 LK-RETEN-ANIOS      PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-PARAMETROS-PURGA.
+       010-INICIO.
+           PERFORM 020-ABRE-ARCHIVOS    THRU 020-FIN
+           PERFORM 030-TITULOS          THRU 030-FIN
+           PERFORM 035-POSICIONA        THRU 035-FIN
+           PERFORM 037-LEE-ENCABEZADO   THRU 037-FIN
+           PERFORM 040-LEE               THRU 040-FIN
+           PERFORM 040-PROCESO          THRU 040-FIN
+                   UNTIL SW-FIN EQUAL "FIN"
+           PERFORM 200-FINAL            THRU 200-FIN
+           GOBACK.
+
+       020-ABRE-ARCHIVOS.
+           OPEN I-O    EMPLEADOS
+           IF NOT EMPLEADOS-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR EMPLEADOS, STATUS: "
+                          WS-STATUS-EMPLEADOS
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+           END-IF
+           MOVE LK-ANIO TO WS-ARCH-ANIO
+           MOVE LK-MES  TO WS-ARCH-MES
+           MOVE LK-DIA  TO WS-ARCH-DIA
+           SUBTRACT LK-RETEN-ANIOS FROM LK-ANIO GIVING WS-ANIO-LIMITE
+           OPEN OUTPUT ARCHIVO
+           IF NOT ARCHIVO-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR ARCHIVO, STATUS: "
+                          WS-STATUS-ARCHIVO
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+           END-IF
+           OPEN OUTPUT REPORTE
+           IF NOT REPORTE-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR REPORTE, STATUS: "
+                          WS-STATUS-REPORTE
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+           END-IF.
+       020-FIN.  EXIT.
+
+       030-TITULOS.
+           WRITE REG-REPORTE FROM WS-TITULO-1     AFTER 1
+           WRITE REG-REPORTE FROM WS-GUIONES      AFTER 1
+           WRITE REG-REPORTE FROM WS-SUB-TITULO-1 AFTER 1
+           WRITE REG-REPORTE FROM WS-GUIONES      AFTER 1
+           IF NOT PURGA-CONFIRMADA
+              THEN
+                  DISPLAY "PURGA SIN CONFIRMAR, SOLO SE SIMULA Y "
+                          "ARCHIVA, EL MAESTRO NO SE MODIFICA"
+           END-IF.
+       030-FIN.  EXIT.
+
+       035-POSICIONA.
+           MOVE ZEROS TO NUMERO-EMP
+           START EMPLEADOS KEY IS NOT LESS NUMERO-EMP
+              INVALID KEY
+                 MOVE "FIN" TO SW-FIN
+           END-START.
+       035-FIN.  EXIT.
+
+       037-LEE-ENCABEZADO.
+      * EL PRIMER REGISTRO DEL MAESTRO DEBE SER EL ENCABEZADO; SE
+      * DESCARTA AQUI PARA QUE 040-LEE SOLO VEA DETALLE Y EL SUMARIO.
+           READ EMPLEADOS NEXT RECORD
+              AT END MOVE "FIN" TO SW-FIN
+           END-READ
+           IF SW-FIN NOT EQUAL "FIN"
+              AND NOT CTRL-ES-ENCABEZADO
+              THEN
+                  DISPLAY "AVISO: EMPLEADOS NO INICIA CON ENCABEZADO"
+           END-IF.
+       037-FIN.  EXIT.
+
+       040-PROCESO.
+           ADD 1 TO WS-LEIDOS
+           IF STATUS-EMP EQUAL ZERO
+              AND NOT CTRL-ES-ENCABEZADO
+              AND NOT CTRL-ES-SUMARIO
+              THEN
+                  PERFORM 042-VERIFICA-RETENCION THRU 042-FIN
+                  IF INACTIVO-ELEGIBLE
+                     THEN
+                         PERFORM 050-ARCHIVA-Y-BORRA THRU 050-FIN
+                  END-IF
+           END-IF.
+       040-LEE.
+           READ EMPLEADOS NEXT RECORD
+              AT END MOVE "FIN" TO SW-FIN
+           END-READ
+           IF SW-FIN NOT EQUAL "FIN"
+              AND CTRL-ES-SUMARIO
+              THEN
+                  MOVE "FIN" TO SW-FIN
+           END-IF.
+       040-FIN.  EXIT.
+
+      * SOLO CALIFICA PARA ARCHIVO/BORRADO EL EMPLEADO INACTIVO CUYA
+      * FECHA DE BAJA YA REBASO EL PERIODO DE RETENCION (LK-RETEN-ANIOS)
+      * CONTADO DESDE LA FECHA DE CORRIDA. UNA BAJA SIN FECHA GRABADA
+      * (MAESTRO ANTERIOR A ESTE CAMPO) NO SE TOCA, PARA NO PURGAR POR
+      * ERROR A ALGUIEN CUYA ANTIGUEDAD DE BAJA NO SE PUEDE COMPROBAR.
+       042-VERIFICA-RETENCION.
+           SET INACTIVO-RECIENTE TO TRUE
+           IF FECHA-BAJA-EMP NOT EQUAL ZERO
+              THEN
+                  EVALUATE TRUE
+                     WHEN ANIO-BAJA-EMP LESS WS-ANIO-LIMITE
+                        SET INACTIVO-ELEGIBLE TO TRUE
+                     WHEN ANIO-BAJA-EMP EQUAL WS-ANIO-LIMITE
+                          AND MES-BAJA-EMP LESS LK-MES
+                        SET INACTIVO-ELEGIBLE TO TRUE
+                     WHEN ANIO-BAJA-EMP EQUAL WS-ANIO-LIMITE
+                          AND MES-BAJA-EMP EQUAL LK-MES
+                          AND DIA-BAJA-EMP NOT GREATER LK-DIA
+                        SET INACTIVO-ELEGIBLE TO TRUE
+                  END-EVALUATE
+           END-IF.
+       042-FIN.  EXIT.
+
+       050-ARCHIVA-Y-BORRA.
+           MOVE NUMERO-EMP TO WS-DET-NUMERO
+           MOVE NOMBRE-EMP TO WS-DET-NOMBRE
+           WRITE REG-ARCHIVO FROM REG-EMPLEADOS
+           IF NOT ARCHIVO-OK
+              THEN
+                  DISPLAY "NO SE PUDO ARCHIVAR EMPLEADO: " NUMERO-EMP
+           END-IF
+           ADD 1 TO WS-ARCHIVADOS
+           IF PURGA-CONFIRMADA
+              THEN
+                  DELETE EMPLEADOS
+                     INVALID KEY
+                        DISPLAY "NO SE PUDO BORRAR EMPLEADO: "
+                                NUMERO-EMP
+                     NOT INVALID KEY
+                        ADD 1 TO WS-BORRADOS
+                  END-DELETE
+                  MOVE "ARCHIVADO/BAJA" TO WS-DET-ACCION
+              ELSE
+                  MOVE "SIMULADO"       TO WS-DET-ACCION
+           END-IF
+           WRITE REG-REPORTE FROM WS-DETALLE AFTER 1.
+       050-FIN.  EXIT.
+
+       200-FINAL.
+           MOVE WS-LEIDOS     TO WS-TOT-LEIDOS
+           WRITE REG-REPORTE FROM WS-DET-TOTALES AFTER 2
+           MOVE WS-ARCHIVADOS TO WS-TOT-ARCHIVADOS
+           WRITE REG-REPORTE FROM WS-DET-TOT-ARCH AFTER 1
+           MOVE WS-BORRADOS   TO WS-TOT-BORRADOS
+           WRITE REG-REPORTE FROM WS-DET-TOT-BORRA AFTER 1
+           CLOSE EMPLEADOS
+           CLOSE ARCHIVO
+           CLOSE REPORTE
+           DISPLAY "PURGA TERMINADA, ARCHIVADOS: " WS-ARCHIVADOS
+                   " BORRADOS: " WS-BORRADOS
+           IF WS-ARCHIVADOS GREATER ZERO
+              THEN
+                  MOVE 0 TO RETURN-CODE
+              ELSE
+                  MOVE 4 TO RETURN-CODE
+           END-IF.
+       200-FIN.  EXIT.
