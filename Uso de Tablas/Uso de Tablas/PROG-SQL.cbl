@@ -20,15 +20,40 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT REPORTE      ASSIGN TO UT-S-REPORTE.
+           SELECT ERRORLOG     ASSIGN TO UT-S-ERRORLOG.
+           SELECT CKPTSQL      ASSIGN TO UT-S-CKPTSQL
+                               FILE STATUS IS WS-STATUS-CKPTSQL.
+           SELECT SQLHIST      ASSIGN TO UT-S-SQLHIST
+                               FILE STATUS IS WS-STATUS-SQLHIST.
 
        DATA DIVISION.
        FILE SECTION.
        FD  REPORTE
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 110 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS REG-REPORTE.
-       01  REG-REPORTE            PIC X(80).
+       01  REG-REPORTE            PIC X(110).
+
+       FD  ERRORLOG
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-ERRORLOG.
+       01  REG-ERRORLOG           PIC X(80).
+
+       FD  CKPTSQL
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 05 CHARACTERS
+           DATA RECORD IS REG-CKPTSQL.
+       01  REG-CKPTSQL            PIC 9(05).
+
+       FD  SQLHIST
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 24 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-HISTMES.
+           COPY HISTMES.
 
        WORKING-STORAGE SECTION.
        01  WS-AREAS-A-USAR.
@@ -38,6 +63,39 @@
            05 SW-FIN              PIC X(03)    VALUE SPACES.
            05 WS-CONLIN           PIC 9(02)    VALUE ZEROS.
            05 WS-PAGINA           PIC 9(03)    VALUE 1.
+           05 WS-INDICE-DEPTO     PIC 9(02)    VALUE ZEROS.
+           05 SW-DEPTO-CALIFICA   PIC X(01)    VALUE "N".
+              88 DEPTO-CALIFICA    VALUE "S".
+              88 DEPTO-NO-CALIFICA VALUE "N".
+           05 SW-FILTROS-CALIFICA PIC X(01)    VALUE "N".
+              88 FILTROS-CALIFICA    VALUE "S".
+              88 FILTROS-NO-CALIFICA VALUE "N".
+           05 WS-CONTADOR-COMMIT  PIC 9(03)    VALUE ZEROS.
+           05 WS-COMMIT-CADA      PIC 9(03)    VALUE 100.
+           05 WS-STATUS-CKPTSQL   PIC X(02)    VALUE "00".
+              88 CKPTSQL-OK         VALUE "00".
+              88 CKPTSQL-NO-EXISTE  VALUE "35".
+           05 WS-CKPT-ULTIMO-EMP  PIC 9(05)    VALUE ZEROS.
+           05 WS-STATUS-SQLHIST   PIC X(02)    VALUE "00".
+              88 SQLHIST-OK         VALUE "00".
+           05 SW-EN-ERROR-SQL     PIC X(01)    VALUE "N".
+              88 YA-EN-ERROR-SQL     VALUE "S".
+           05 LK-PARAMETROS-PUESTO.
+              10 LK-PUESTO-CODIGO      PIC 9(02).
+              10 LK-PUESTO-DESCRIPCION PIC X(20).
+              10 LK-PUESTO-ENCONTRADO  PIC X(01).
+
+       01  WS-REG-ERRORLOG.
+           05 FILLER              PIC X(09)    VALUE "SQLCODE: ".
+           05 WS-ERR-SQLCODE      PIC -(05)9.
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 FILLER              PIC X(10)    VALUE "SQLSTATE: ".
+           05 WS-ERR-SQLSTATE     PIC X(05).
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 FILLER              PIC X(07)    VALUE "DEPTO: ".
+           05 WS-ERR-DEPTO        PIC X(03).
+           05 FILLER              PIC X(01)    VALUE SPACES.
+           05 WS-ERR-SQLERRM      PIC X(30).
 
        01  WS-TITULO-1.
            05 FILLER              PIC X(27)    VALUE SPACES.
@@ -53,11 +111,11 @@
            05 FILLER              PIC X(01)    VALUE "/".
            05 WS-TIT-2-ANIO       PIC 9(04).
            05 FILLER              PIC X(09)    VALUE SPACES.
-           05 WS-TIT-2            PIC 9(23)
+           05 FILLER              PIC X(23)
                                   VALUE "EMPLEADOS DE LA EMPRESA".
            05 FILLER              PIC X(17)    VALUE SPACES.
            05 FILLER              PIC X(08)    VALUE "PAGINA: ".
-           05 WS-TIT-2            PIC ZZ9.
+           05 WS-TIT-2-PAGINA     PIC ZZ9.
            05 FILLER              PIC X(02)    VALUE SPACES.
 
        01  WS-GUIONES.
@@ -77,6 +135,8 @@
            05 FILLER              PIC X(01)    VALUE SPACES.
            05 FILLER              PIC X(06)    VALUE "PUESTO".
            05 FILLER              PIC X(04)    VALUE SPACES.
+           05 FILLER              PIC X(11)    VALUE "DESCRIPCION".
+           05 FILLER              PIC X(09)    VALUE SPACES.
            05 FILLER              PIC X(07)    VALUE "SALARIO".
            05 FILLER              PIC X(06)    VALUE SPACES.
        01  WS-DETALLE.
@@ -90,7 +150,9 @@
            05 WS-DET-DEPTO        PIC 9(03).
            05 FILLER              PIC X(04)    VALUE SPACES.
            05 WS-DET-PUESTO       PIC 9(02).
-           05 FILLER              PIC X(03)    VALUE SPACES.
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 WS-DET-PUESTO-DESC  PIC X(20).
+           05 FILLER              PIC X(02)    VALUE SPACES.
            05 WS-DET-SALARIO      PIC Z,ZZZ,ZZ9.99.
            05 FILLER              PIC X(04)    VALUE SPACES.
 
@@ -131,7 +193,8 @@
                         SELECT EMP_NUM, EMP_NOM, EMP_STATUS, EMP_DEPTO,
                                EMP_PUESTO, EMP_SALARIO
                         FROM   EMPLEADOS
-                        WHERE  EMP_DEPTO = :EMP-DEPTO
+                        WHERE  EMP_DEPTO BETWEEN :LK_DEPTO_DESDE
+                                              AND :LK_DEPTO_HASTA
            END-EXEC.
 
        LINKAGE SECTION.
@@ -140,23 +203,96 @@
            05 LK-DIA              PIC X(02).
            05 LK-MES              PIC X(02).
            05 LK-ANIO             PIC X(04).
-           05 LK-DEPTO            PIC X(03).
+           05 LK-PAGINA           PIC 9(03).
+           05 LK-FILTRO-DEPTO.
+              10 LK-FILTRO-TIPO   PIC X(01).
+                 88 FILTRO-UNICO  VALUE "U".
+                 88 FILTRO-RANGO  VALUE "R".
+                 88 FILTRO-LISTA  VALUE "L".
+                 88 FILTRO-TODOS  VALUE "T".
+              10 LK-DEPTO-DESDE   PIC X(03).
+              10 LK-DEPTO-HASTA   PIC X(03).
+              10 LK-DEPTO-LISTA   PIC X(03) OCCURS 5 TIMES.
+           05 LK-FILTROS-OPCIONALES.
+              10 LK-STATUS-SW     PIC X(01).
+                 88 FILTRA-STATUS     VALUE "S".
+              10 LK-STATUS-VALOR  PIC 9(01).
+              10 LK-PUESTO-SW     PIC X(01).
+                 88 FILTRA-PUESTO     VALUE "S".
+              10 LK-PUESTO-VALOR  PIC 9(02).
+              10 LK-SALARIO-SW    PIC X(01).
+                 88 FILTRA-SALARIO    VALUE "S".
+              10 LK-SALARIO-DESDE PIC 9(07)V99.
+              10 LK-SALARIO-HASTA PIC 9(07)V99.
 
        PROCEDURE DIVISION USING LK-PARAMETROS.
        010-INICIO.
+           EXEC SQL
+                WHENEVER SQLERROR PERFORM 049-ERROR-SQL-GENERAL
+           END-EXEC
+           PERFORM 015-LEE-CHECKPOINT THRU 015-FIN
            PERFORM 020-ABRE-ARCHIVOS THRU 020-FIN
            PERFORM 030-TITULOS       THRU 030-FIN
            PERFORM 040-LEE           THRU 040-FIN
            PERFORM 040-PROCESO       THRU 040-FIN
                    UNTIL SW-FIN EQUAL "FIN"
            PERFORM 050-FINAL         THRU 050-FIN
+           MOVE ZEROS TO WS-CKPT-ULTIMO-EMP
+           PERFORM 016-GRABA-CHECKPOINT THRU 016-FIN
+           MOVE 0 TO RETURN-CODE
            GOBACK.
 
+       015-LEE-CHECKPOINT.
+      * SI UNA CORRIDA ANTERIOR SE CAYO A LA MITAD DE UN DEPARTAMENTO
+      * GRANDE, CKPTSQL TRAE EL ULTIMO EMPLEADO YA PROCESADO Y
+      * CONFIRMADO; 040-PROCESO LO USA PARA NO VOLVER A IMPRIMIRLO.
+           OPEN INPUT CKPTSQL
+           IF CKPTSQL-NO-EXISTE
+              THEN
+                  MOVE ZEROS TO WS-CKPT-ULTIMO-EMP
+              ELSE
+                  IF NOT CKPTSQL-OK
+                     THEN
+                         DISPLAY "NO SE PUDO LEER CKPTSQL, STATUS: "
+                                 WS-STATUS-CKPTSQL
+                         MOVE ZEROS TO WS-CKPT-ULTIMO-EMP
+                     ELSE
+                         READ CKPTSQL INTO WS-CKPT-ULTIMO-EMP
+                            AT END MOVE ZEROS TO WS-CKPT-ULTIMO-EMP
+                         END-READ
+                         CLOSE CKPTSQL
+                  END-IF
+           END-IF.
+       015-FIN.  EXIT.
+
+       016-GRABA-CHECKPOINT.
+           OPEN OUTPUT CKPTSQL
+           IF NOT CKPTSQL-OK
+              THEN
+                  DISPLAY "NO SE PUDO GRABAR CKPTSQL, STATUS: "
+                          WS-STATUS-CKPTSQL
+              ELSE
+                  WRITE REG-CKPTSQL FROM WS-CKPT-ULTIMO-EMP
+                  CLOSE CKPTSQL
+           END-IF.
+       016-FIN.  EXIT.
+
        020-ABRE-ARCHIVOS.
+           EVALUATE TRUE
+              WHEN FILTRO-UNICO
+                 MOVE LK-DEPTO-DESDE TO LK-DEPTO-HASTA
+              WHEN FILTRO-TODOS
+                 MOVE "000"          TO LK-DEPTO-DESDE
+                 MOVE "999"          TO LK-DEPTO-HASTA
+              WHEN FILTRO-LISTA
+                 MOVE "000"          TO LK-DEPTO-DESDE
+                 MOVE "999"          TO LK-DEPTO-HASTA
+           END-EVALUATE
            EXEC SQL
                 OPEN CURSOR_LEE_EMP
            END-EXEC
-           OPEN OUTPUT REPORTE.
+           OPEN OUTPUT REPORTE
+                OUTPUT ERRORLOG.
        020-FIN.  EXIT.
 
        030-TITULOS.
@@ -174,24 +310,42 @@
 
        040-PROCESO.
            ADD 1                  TO WS-LEIDOS-EMP
-           ADD  WS-SALARIO-EMP    TO WS-TOT-SALARIOS
-           MOVE EMP-NUM           TO WS-DET-NUMERO
-           MOVE EMP-NOM           TO WS-DET-NOMBRE
-           MOVE EMP-STATUS        TO WS-DET-STATUS
-           MOVE EMP-DEPTO         TO WS-DET-DEPTO
-           MOVE EMP-PUESTO        TO WS-DET-PUESTO
-           MOVE EMP-SALARIO       TO WS-DET-SALARIO
-           WRITE REG-REPORTE FROM WS-DETALLE AFTER 1
-           ADD 1 TO WS-IMPRESOS
-           ADD 1 TO WS-CONLIN
-           IF WS-CONLIN GREATER 60
+           PERFORM 045-DEPTO-CALIFICA   THRU 045-FIN
+           PERFORM 046-FILTROS-CALIFICA THRU 046-FIN
+           IF DEPTO-CALIFICA
+              AND FILTROS-CALIFICA
+              AND EMP-NUM GREATER WS-CKPT-ULTIMO-EMP
               THEN
-                  ADD 1 TO WS-PAGINA
-                  PERFORM 030-TITULOS THRU 030-FIN
-                  MOVE 6 TO WS-CONLIN
+                  ADD  EMP-SALARIO       TO WS-TOT-SALARIOS
+                  MOVE EMP-NUM           TO WS-DET-NUMERO
+                  MOVE EMP-NOM           TO WS-DET-NOMBRE
+                  MOVE EMP-STATUS        TO WS-DET-STATUS
+                  MOVE EMP-DEPTO         TO WS-DET-DEPTO
+                  MOVE EMP-PUESTO        TO WS-DET-PUESTO
+                  MOVE EMP-PUESTO        TO LK-PUESTO-CODIGO
+                  CALL "PROGPUES" USING LK-PARAMETROS-PUESTO
+                  MOVE LK-PUESTO-DESCRIPCION TO WS-DET-PUESTO-DESC
+                  MOVE EMP-SALARIO       TO WS-DET-SALARIO
+                  WRITE REG-REPORTE FROM WS-DETALLE AFTER 1
+                  MOVE EMP-NUM           TO WS-CKPT-ULTIMO-EMP
+                  ADD 1 TO WS-IMPRESOS
+                  ADD 1 TO WS-CONLIN
+                  ADD 1 TO WS-CONTADOR-COMMIT
+                  IF WS-CONLIN GREATER 60
+                     THEN
+                         ADD 1 TO WS-PAGINA
+                         PERFORM 030-TITULOS THRU 030-FIN
+                         MOVE 6 TO WS-CONLIN
+                  END-IF
+                  IF WS-CONTADOR-COMMIT GREATER OR EQUAL WS-COMMIT-CADA
+                     THEN
+                         PERFORM 049-COMMIT-PARCIAL THRU 049B-FIN
+                  END-IF
            END-IF.
        040-LEE.
-           MOVE LK-DEPTO TO EMP-DEPTO
+      * SQLCODE < 0 YA NO SE REVISA AQUI: EL WHENEVER SQLERROR DE
+      * 010-INICIO LO ATRAPA PARA CUALQUIER EXEC SQL, INCLUYENDO ESTE
+      * FETCH, ANTES DE LLEGAR A ESTA LINEA.
            EXEC SQL
                 FETCH CURSOR_LEE_EMP
                       INTO :EMP_NUM, :EMP_NOM, :EMP_STATUS, :EMP_DEPTO,
@@ -200,17 +354,82 @@
            IF SQLCODE EQUAL 100
               THEN
                   MOVE "FIN" TO SW-FIN
-              ELSE
-                  IF SQLCODE < 0
-                     THEN
-                         DISPLAY
-                         "ERROR CRITICO AL PROCESAR TABLA DE EMPLEADOS"
-                         PERFORM 050-FINAL THRU 050-FIN
-                         GOBACK
-                  END-IF
-              END-IF.
+           END-IF.
        040-FIN.  EXIT.
 
+       046-FILTROS-CALIFICA.
+           SET FILTROS-CALIFICA TO TRUE
+           IF FILTRA-STATUS
+              AND EMP-STATUS NOT EQUAL LK-STATUS-VALOR
+              THEN
+                  SET FILTROS-NO-CALIFICA TO TRUE
+           END-IF
+           IF FILTRA-PUESTO
+              AND EMP-PUESTO NOT EQUAL LK-PUESTO-VALOR
+              THEN
+                  SET FILTROS-NO-CALIFICA TO TRUE
+           END-IF
+           IF FILTRA-SALARIO
+              AND (EMP-SALARIO LESS LK-SALARIO-DESDE
+               OR  EMP-SALARIO GREATER LK-SALARIO-HASTA)
+              THEN
+                  SET FILTROS-NO-CALIFICA TO TRUE
+           END-IF.
+       046-FIN.  EXIT.
+
+       048-GRABA-ERROR.
+           MOVE SQLCODE           TO WS-ERR-SQLCODE
+           MOVE SQLSTATE          TO WS-ERR-SQLSTATE
+           MOVE EMP-DEPTO         TO WS-ERR-DEPTO
+           MOVE SQLERRMC          TO WS-ERR-SQLERRM
+           WRITE REG-ERRORLOG FROM WS-REG-ERRORLOG.
+       048-FIN.  EXIT.
+
+       049-ERROR-SQL-GENERAL.
+      * EL WHENEVER SQLERROR DE 010-INICIO SIGUE ACTIVO MIENTRAS CORRE
+      * ESTA RUTINA, Y 050-FINAL EMITE SU PROPIO COMMIT/CLOSE CURSOR;
+      * SI ESA LIMPIEZA FALLARA VOLVERIA A CAER AQUI. SW-EN-ERROR-SQL
+      * EVITA QUE UNA SEGUNDA ENTRADA REPITA LA LIMPIEZA.
+           IF YA-EN-ERROR-SQL
+              THEN
+                  DISPLAY "ERROR SQL EN LA PROPIA LIMPIEZA, SQLCODE: "
+                          SQLCODE
+                  MOVE 8 TO RETURN-CODE
+                  GOBACK
+           END-IF
+           SET YA-EN-ERROR-SQL TO TRUE
+           DISPLAY "ERROR CRITICO DE SQL, SQLCODE: " SQLCODE
+           PERFORM 048-GRABA-ERROR THRU 048-FIN
+           PERFORM 050-FINAL       THRU 050-FIN
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
+
+       049-COMMIT-PARCIAL.
+           EXEC SQL
+                COMMIT
+           END-EXEC
+           PERFORM 016-GRABA-CHECKPOINT THRU 016-FIN
+           DISPLAY "COMMIT PARCIAL REALIZADO, EMPLEADOS IMPRESOS: "
+                   WS-IMPRESOS
+           MOVE ZEROS TO WS-CONTADOR-COMMIT.
+       049B-FIN.  EXIT.
+
+       045-DEPTO-CALIFICA.
+           SET DEPTO-NO-CALIFICA TO TRUE
+           IF NOT FILTRO-LISTA
+              THEN
+                  SET DEPTO-CALIFICA TO TRUE
+              ELSE
+                  PERFORM VARYING WS-INDICE-DEPTO FROM 1 BY 1
+                          UNTIL WS-INDICE-DEPTO GREATER 5
+                     IF EMP-DEPTO EQUAL
+                        LK-DEPTO-LISTA (WS-INDICE-DEPTO)
+                        THEN SET DEPTO-CALIFICA TO TRUE
+                     END-IF
+                  END-PERFORM
+           END-IF.
+       045-FIN.  EXIT.
+
        050-FINAL.
            MOVE WS-LEIDOS-EMP     TO WS-TOT-LEIDOS
            WRITE REG-REPORTE FROM WS-DETALLE-LEIDOS   AFTER 2
@@ -218,8 +437,34 @@
            WRITE REG-REPORTE FROM WS-DETALLE-IMPRESOS AFTER 2
            MOVE WS-TOT-SALARIOS   TO WS-DET-SALARIO2
            WRITE REG-REPORTE FROM WS-DETALLE-SALARIOS AFTER 2
+           EXEC SQL
+                COMMIT
+           END-EXEC
+           PERFORM 016-GRABA-CHECKPOINT THRU 016-FIN
+           PERFORM 055-GRABA-SQLHIST    THRU 055-FIN
            CLOSE REPORTE
+           CLOSE ERRORLOG
            EXEC SQL
                 CLOSE CURSOR_LEE_EMP
            END-EXEC.
        050-FIN.  EXIT.
+
+       055-GRABA-SQLHIST.
+      * AGREGA UN RENGLON AL HISTORICO MENSUAL CON EL TOTAL DE
+      * EMPLEADOS IMPRESOS Y LA NOMINA DEL DIA, DEL LADO DB2, PARA
+      * QUE SE PUEDA CONCILIAR CONTRA EL HISTMES DEL LADO PLANO.
+           OPEN EXTEND SQLHIST
+           IF NOT SQLHIST-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR SQLHIST, STATUS: "
+                          WS-STATUS-SQLHIST
+              ELSE
+                  MOVE LK-ANIO         TO HM-ANIO
+                  MOVE LK-MES          TO HM-MES
+                  MOVE LK-DIA          TO HM-DIA
+                  MOVE WS-IMPRESOS     TO HM-EMPLEADOS
+                  MOVE WS-TOT-SALARIOS TO HM-SALARIOS
+                  WRITE REG-HISTMES
+                  CLOSE SQLHIST
+           END-IF.
+       055-FIN.  EXIT.
