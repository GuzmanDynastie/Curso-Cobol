@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGPUES.
+       AUTHOR.                    EMMANUEL GUZMAN.
+       INSTALLATION.              CENTRO DE CAPACITACION.
+       DATE-WRITTEN.              15/12/24.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * SUBPROGRAMA DE CONSULTA DE PUESTOS.                            *
+      * CARGA LA TABLA DE PUESTOS DE TABPUESTO (ORDENADA ASCENDENTE    *
+      * POR CODIGO) LA PRIMERA VEZ QUE SE INVOCA Y LA DEJA RESIDENTE   *
+      * EN MEMORIA PARA LAS LLAMADAS SIGUIENTES. SE LOCALIZA CON       *
+      * SEARCH ALL, IGUAL QUE PROGPBAS LOCALIZA EL NOMBRE DEL MES,     *
+      * PERO A PARTIR DE UNA TABLA QUE PUEDE CRECER A MUCHO MAS QUE    *
+      * 12 ENTRADAS SIN RECOMPILAR.                                    *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABPUESTO    ASSIGN TO UT-S-TABPUESTO
+                               FILE STATUS IS WS-STATUS-TABPUESTO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABPUESTO
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 22 CHARACTERS
+           DATA RECORD IS REG-PUESTOS.
+           COPY PUESTOS.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-STATUS-TABPUESTO PIC X(02)    VALUE "00".
+              88 TABPUESTO-OK          VALUE "00".
+           05 WS-TOTAL-PUESTOS    PIC 9(03)    VALUE ZEROS.
+           05 SW-TABLA-CARGADA    PIC X(01)    VALUE "N".
+              88 TABLA-CARGADA        VALUE "S".
+              88 TABLA-NO-CARGADA     VALUE "N".
+
+       01  WS-TABLA-PUESTOS.
+           05 TAB-PUESTO OCCURS 50 TIMES
+                         ASCENDING KEY IS TAB-COD-PUESTO
+                         INDEXED BY TAB-IDX-PUESTO.
+              10 TAB-COD-PUESTO      PIC 9(02).
+              10 TAB-DESC-PUESTO     PIC X(20).
+
+       LINKAGE SECTION.
+       01  LK-PARAMETROS-PUESTO.
+           05 LK-PUESTO-CODIGO        PIC 9(02).
+           05 LK-PUESTO-DESCRIPCION   PIC X(20).
+           05 LK-PUESTO-ENCONTRADO    PIC X(01).
+              88 PUESTO-ENCONTRADO        VALUE "S".
+              88 PUESTO-NO-ENCONTRADO     VALUE "N".
+
+       PROCEDURE DIVISION USING LK-PARAMETROS-PUESTO.
+       010-CONSULTA.
+           IF TABLA-NO-CARGADA
+              THEN
+                  PERFORM 900-CARGA-TABLA THRU 900-FIN
+           END-IF
+
+           SET PUESTO-NO-ENCONTRADO  TO TRUE
+           MOVE SPACES                TO LK-PUESTO-DESCRIPCION
+           IF WS-TOTAL-PUESTOS GREATER ZEROS
+              THEN
+                  SET TAB-IDX-PUESTO TO 1
+                  SEARCH ALL TAB-PUESTO
+                     AT END
+                        CONTINUE
+                     WHEN TAB-COD-PUESTO (TAB-IDX-PUESTO)
+                          EQUAL LK-PUESTO-CODIGO
+                        MOVE TAB-DESC-PUESTO (TAB-IDX-PUESTO)
+                             TO LK-PUESTO-DESCRIPCION
+                        SET PUESTO-ENCONTRADO TO TRUE
+                  END-SEARCH
+           END-IF
+           IF PUESTO-NO-ENCONTRADO
+              THEN
+                  MOVE "PUESTO DESCONOCIDO" TO LK-PUESTO-DESCRIPCION
+           END-IF
+           GOBACK.
+
+       900-CARGA-TABLA.
+           OPEN INPUT TABPUESTO
+           IF NOT TABPUESTO-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR TABPUESTO, STATUS: "
+                          WS-STATUS-TABPUESTO
+              ELSE
+                  PERFORM UNTIL WS-STATUS-TABPUESTO EQUAL "10"
+                          OR WS-TOTAL-PUESTOS EQUAL 50
+                     READ TABPUESTO
+                        AT END MOVE "10" TO WS-STATUS-TABPUESTO
+                        NOT AT END
+                           ADD 1 TO WS-TOTAL-PUESTOS
+                           MOVE PUE-CODIGO      TO
+                                TAB-COD-PUESTO (WS-TOTAL-PUESTOS)
+                           MOVE PUE-DESCRIPCION TO
+                                TAB-DESC-PUESTO (WS-TOTAL-PUESTOS)
+                     END-READ
+                  END-PERFORM
+                  CLOSE TABPUESTO
+                  SET TABLA-CARGADA TO TRUE
+           END-IF.
+       900-FIN.  EXIT.
