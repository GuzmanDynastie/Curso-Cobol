@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGDIST.
+       AUTHOR.                    EMMANUEL GUZMAN.
+       INSTALLATION.              CENTRO DE CAPACITACION.
+       DATE-WRITTEN.              15/12/24.
+       DATE-COMPILED.
+       SECURITY.                  NO ES CONFIDENCIAL.
+      * -------------------------------------------------------------- *
+      * REPORTE DE DISTRIBUCION DE PLANTILLA POR DEPARTAMENTO Y        *
+      * STATUS, EN UNA SOLA PASADA DE EMPLEADOS, SIN FILTRO DE         *
+      * DEPARTAMENTO, PARA TENER LA FOTOGRAFIA COMPLETA DE LA          *
+      * EMPRESA (A DIFERENCIA DE PROGSORT Y PROGSQL, QUE SIEMPRE       *
+      * ESTAN ACOTADOS A UN DEPARTAMENTO O RANGO).                     *
+      * -------------------------------------------------------------- *
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS    ASSIGN TO UT-S-EMPLEADO
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS NUMERO-EMP
+                               FILE STATUS IS WS-STATUS-EMPLEADOS.
+           SELECT REPORTE      ASSIGN TO UT-S-REPORTE
+                               FILE STATUS IS WS-STATUS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS REG-EMPLEADOS.
+           COPY EMPLEADOS.
+
+       FD  REPORTE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-STATUS-EMPLEADOS PIC X(02)    VALUE "00".
+              88 EMPLEADOS-OK       VALUE "00".
+           05 WS-STATUS-REPORTE   PIC X(02)    VALUE "00".
+              88 REPORTE-OK         VALUE "00".
+           05 SW-FIN              PIC X(03)    VALUE SPACES.
+           05 WS-LEIDOS           PIC 9(05)    VALUE ZEROS.
+           05 WS-TOTAL-DEPTOS     PIC 9(02)    VALUE ZEROS.
+           05 SW-DEPTO-ENCONTRADO PIC X(01)    VALUE "N".
+              88 DEPTO-ENCONTRADO   VALUE "S".
+              88 DEPTO-NO-ENCONTRADO VALUE "N".
+           05 WS-TOTAL-SUMARIO    PIC 9(05)    VALUE ZEROS.
+
+       01  WS-TABLA-DEPTOS.
+           05 WS-TABLA-DEPTO      OCCURS 50 TIMES
+                                  INDEXED BY WS-IDX-DEPTO.
+              10 WS-TD-DEPTO      PIC 9(03)    VALUE ZEROS.
+              10 WS-TD-TOTAL      PIC 9(05)    VALUE ZEROS.
+              10 WS-TD-ACTIVOS    PIC 9(05)    VALUE ZEROS.
+              10 WS-TD-INACTIVOS  PIC 9(05)    VALUE ZEROS.
+
+       01  WS-TITULO-1.
+           05 FILLER              PIC X(20)    VALUE SPACES.
+           05 FILLER              PIC X(40)
+                        VALUE "DISTRIBUCION DE PLANTILLA POR DEPTO".
+           05 FILLER              PIC X(20)    VALUE SPACES.
+
+       01  WS-GUIONES.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(78)    VALUE ALL "-".
+           05 FILLER              PIC X(01)    VALUE SPACES.
+
+       01  WS-SUB-TITULO-1.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 FILLER              PIC X(05)    VALUE "DEPTO".
+           05 FILLER              PIC X(05)    VALUE SPACES.
+           05 FILLER              PIC X(05)    VALUE "TOTAL".
+           05 FILLER              PIC X(05)    VALUE SPACES.
+           05 FILLER              PIC X(08)    VALUE "ACTIVOS".
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 FILLER              PIC X(10)    VALUE "INACTIVOS".
+           05 FILLER              PIC X(30)    VALUE SPACES.
+
+       01  WS-DETALLE.
+           05 FILLER              PIC X(04)    VALUE SPACES.
+           05 WS-DET-DEPTO        PIC 9(03).
+           05 FILLER              PIC X(06)    VALUE SPACES.
+           05 WS-DET-TOTAL        PIC ZZ,ZZ9.
+           05 FILLER              PIC X(05)    VALUE SPACES.
+           05 WS-DET-ACTIVOS      PIC ZZ,ZZ9.
+           05 FILLER              PIC X(07)    VALUE SPACES.
+           05 WS-DET-INACTIVOS    PIC ZZ,ZZ9.
+           05 FILLER              PIC X(30)    VALUE SPACES.
+
+       01  WS-DET-TOTAL-GRAL.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(29)
+                             VALUE "TOTAL DE EMPLEADOS LEIDOS  : ".
+           05 WS-TOT-LEIDOS       PIC ZZ,ZZ9.
+           05 FILLER              PIC X(44)    VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 020-ABRE-ARCHIVOS    THRU 020-FIN
+           PERFORM 030-TITULOS          THRU 030-FIN
+           PERFORM 025-LEE-ENCABEZADO   THRU 025-FIN
+           PERFORM 040-LEE           THRU 040-FIN
+           PERFORM 040-PROCESO       THRU 040-FIN
+                   UNTIL SW-FIN EQUAL "FIN"
+           PERFORM 200-FINAL         THRU 200-FIN
+           GOBACK.
+
+       020-ABRE-ARCHIVOS.
+           OPEN INPUT  EMPLEADOS
+           IF NOT EMPLEADOS-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR EMPLEADOS, STATUS: "
+                          WS-STATUS-EMPLEADOS
+                  GOBACK
+           END-IF
+           OPEN OUTPUT REPORTE
+           IF NOT REPORTE-OK
+              THEN
+                  DISPLAY "NO SE PUDO ABRIR REPORTE, STATUS: "
+                          WS-STATUS-REPORTE
+                  GOBACK
+           END-IF.
+       020-FIN.  EXIT.
+
+       030-TITULOS.
+           WRITE REG-REPORTE FROM WS-TITULO-1     AFTER 1
+           WRITE REG-REPORTE FROM WS-GUIONES      AFTER 1
+           WRITE REG-REPORTE FROM WS-SUB-TITULO-1 AFTER 1
+           WRITE REG-REPORTE FROM WS-GUIONES      AFTER 1.
+       030-FIN.  EXIT.
+
+       025-LEE-ENCABEZADO.
+      * EL PRIMER REGISTRO DEL ARCHIVO DEBE SER EL ENCABEZADO; SE
+      * DESCARTA AQUI PARA QUE 040-LEE SOLO VEA DETALLE Y EL SUMARIO.
+           READ EMPLEADOS
+              AT END MOVE "FIN" TO SW-FIN
+           END-READ
+           IF SW-FIN NOT EQUAL "FIN"
+              AND NOT CTRL-ES-ENCABEZADO
+              THEN
+                  DISPLAY "AVISO: EMPLEADOS NO INICIA CON ENCABEZADO"
+           END-IF.
+       025-FIN.  EXIT.
+
+       040-PROCESO.
+           ADD 1 TO WS-LEIDOS
+           PERFORM 050-ACUMULA THRU 050-FIN.
+       040-LEE.
+           READ EMPLEADOS
+              AT END MOVE "FIN" TO SW-FIN
+           END-READ
+           IF NOT EMPLEADOS-OK
+              AND WS-STATUS-EMPLEADOS NOT EQUAL "10"
+              THEN
+                  DISPLAY "ERROR AL LEER EMPLEADOS, STATUS: "
+                          WS-STATUS-EMPLEADOS
+                  MOVE "FIN" TO SW-FIN
+           END-IF
+           IF SW-FIN NOT EQUAL "FIN"
+              AND CTRL-ES-SUMARIO
+              THEN
+                  MOVE CTRL-TOTAL-REGISTROS TO WS-TOTAL-SUMARIO
+                  IF WS-TOTAL-SUMARIO NOT EQUAL WS-LEIDOS
+                     THEN
+                         DISPLAY "DESCUADRE DE CONTEO EN EMPLEADOS: "
+                                 "SUMARIO " WS-TOTAL-SUMARIO
+                                 " LEIDOS " WS-LEIDOS
+                  END-IF
+                  MOVE "FIN" TO SW-FIN
+           END-IF.
+       040-FIN.  EXIT.
+
+       050-ACUMULA.
+           SET DEPTO-NO-ENCONTRADO TO TRUE
+           SET WS-IDX-DEPTO TO 1
+           SEARCH WS-TABLA-DEPTO
+              AT END
+                 CONTINUE
+              WHEN WS-IDX-DEPTO NOT GREATER WS-TOTAL-DEPTOS
+                 AND WS-TD-DEPTO (WS-IDX-DEPTO) EQUAL DEPTO-EMP
+                 SET DEPTO-ENCONTRADO TO TRUE
+           END-SEARCH
+           IF DEPTO-NO-ENCONTRADO
+              THEN
+                  ADD 1 TO WS-TOTAL-DEPTOS
+                  SET WS-IDX-DEPTO TO WS-TOTAL-DEPTOS
+                  MOVE DEPTO-EMP TO WS-TD-DEPTO (WS-IDX-DEPTO)
+           END-IF
+           ADD 1 TO WS-TD-TOTAL (WS-IDX-DEPTO)
+           IF STATUS-EMP EQUAL ZERO
+              THEN
+                  ADD 1 TO WS-TD-INACTIVOS (WS-IDX-DEPTO)
+              ELSE
+                  ADD 1 TO WS-TD-ACTIVOS (WS-IDX-DEPTO)
+           END-IF.
+       050-FIN.  EXIT.
+
+       200-FINAL.
+           PERFORM VARYING WS-IDX-DEPTO FROM 1 BY 1
+                   UNTIL WS-IDX-DEPTO GREATER WS-TOTAL-DEPTOS
+              MOVE WS-TD-DEPTO     (WS-IDX-DEPTO) TO WS-DET-DEPTO
+              MOVE WS-TD-TOTAL     (WS-IDX-DEPTO) TO WS-DET-TOTAL
+              MOVE WS-TD-ACTIVOS   (WS-IDX-DEPTO) TO WS-DET-ACTIVOS
+              MOVE WS-TD-INACTIVOS (WS-IDX-DEPTO) TO WS-DET-INACTIVOS
+              WRITE REG-REPORTE FROM WS-DETALLE AFTER 1
+           END-PERFORM
+           WRITE REG-REPORTE FROM WS-GUIONES AFTER 1
+           MOVE WS-LEIDOS TO WS-TOT-LEIDOS
+           WRITE REG-REPORTE FROM WS-DET-TOTAL-GRAL AFTER 1
+           CLOSE EMPLEADOS
+           CLOSE REPORTE
+           DISPLAY "DISTRIBUCION TERMINADA, DEPARTAMENTOS: "
+                   WS-TOTAL-DEPTOS.
+       200-FIN.  EXIT.
